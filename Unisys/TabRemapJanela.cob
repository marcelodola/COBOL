@@ -0,0 +1,5 @@
+000000*TAB-REMAP-JANELA-FUN.
+000000       02  CONT-REMAP-JANELA       PIC 9(02)   COMP.
+000000       02  TAB-REMAP-ENTRADA OCCURS 10 TIMES.
+000000           03  REM-CLI-ORIGEM      PIC 9(04).
+000000           03  REM-CLI-DESTINO     PIC 9(04).
