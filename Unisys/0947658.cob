@@ -0,0 +1,311 @@
+$SET PRTLIBC85
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID.     S0947-OBJ-658.
+
+ AUTHOR.         ANALISE.......  SIMONE MENEZES.
+                 PROGRAMACAO...  MARCELO DOLABELLA.
+
+ INSTALLATION.   UNISYS - BELO HORIZONTE - M.G.
+
+ DATE-WRITTEN.   AGOSTO/2026.
+
+ DATE-COMPILED.
+
+*----------------------------------------------------------------*
+*        RELATORIO DE ALERTA - MEX PROXIMAS DO VENCIMENTO        *
+*----------------------------------------------------------------*
+*  LISTA, EM ORDEM DE VENCIMENTO, TODO USUARIO-CLI CUJA MEX      *
+*  (USC-DATA-FIM-EXC) VENCE DENTRO DOS PROXIMOS WS-DIAS-ALERTA   *
+*  DIAS A PARTIR DA DATA DO SISTEMA, PARA QUE A SEGURANCA RENOVE *
+*  OU REVOGUE A EXCECAO ANTES QUE ELA EXPIRE SEM AVISO.          *
+*----------------------------------------------------------------*
+
+ ENVIRONMENT DIVISION.
+
+ CONFIGURATION SECTION.
+
+ SOURCE-COMPUTER.    A15.
+ OBJECT-COMPUTER.    A15.
+ SPECIAL-NAMES.      DECIMAL-POINT   IS  COMMA.
+
+ INPUT-OUTPUT SECTION.
+
+ FILE-CONTROL.
+
+     SELECT REL-MEX-ALERTA   ASSIGN TO "RELMEXALERTA"
+            ORGANIZATION IS SEQUENTIAL.
+
+     SELECT WS-MEX-ORDENA    ASSIGN TO "WKMEXORDENA".
+
+ DATA DIVISION.
+
+ FILE SECTION.
+
+ FD  REL-MEX-ALERTA
+     LABEL RECORD IS STANDARD.
+
+ 01  REG-MEX-ALERTA.
+     03  REG-CLI-CODIGO          PIC 9(04).
+     03  REG-USU-CODIGO          PIC X(07).
+     03  REG-DATA-FIM-EXC.
+         05  REG-ANO-FIM-EXC     PIC 9(02).
+         05  REG-MES-FIM-EXC     PIC 9(02).
+         05  REG-DIA-FIM-EXC     PIC 9(02).
+     03  REG-DIAS-RESTANTES      PIC S9(05).
+     03  REG-UNO-CODIGO-ORI      PIC 9(04).
+     03  REG-LOT-CODIGO          PIC 9(04).
+
+ SD  WS-MEX-ORDENA.
+
+ 01  SORT-REC-MEX.
+     03  SRT-AAMMDD-FIM-EXC      PIC 9(06)   COMP.
+     03  SRT-AAMMDD-FIM-EXC-R REDEFINES SRT-AAMMDD-FIM-EXC COMP.
+         05  SRT-ANO-FIM-EXC     PIC 9(02).
+         05  SRT-MES-FIM-EXC     PIC 9(02).
+         05  SRT-DIA-FIM-EXC     PIC 9(02).
+     03  SRT-CLI-CODIGO          PIC 9(04).
+     03  SRT-USU-CODIGO          PIC X(07).
+     03  SRT-DIAS-RESTANTES      PIC S9(05).
+     03  SRT-UNO-CODIGO-ORI      PIC 9(04).
+     03  SRT-LOT-CODIGO          PIC 9(04).
+
+ DATA-BASE SECTION.
+
+ DB  BDSEGURANCA OF  BDDATAMEC.
+
+ WORKING-STORAGE SECTION.
+
+ 01 SV-AREA-REL.
+    COPY "(D0947F05)S0947/LIB/SRV/V094765601 ON PROJETO01".
+
+ 77  RESULTADO-77                PIC S9(11)  BINARY EXTENDED.
+
+ 01  WS-DIAS-ALERTA              PIC 9(05).
+ 01  WS-CONT-LIDOS               PIC 9(09)   COMP.
+ 01  WS-CONT-ALERTAS             PIC 9(09)   COMP.
+ 01  FLAG-FIM-USUARIO            PIC X(01).
+ 01  WS-AAMMDD-SISTEMA           PIC 9(06)   COMP.
+ 01  WS-AAAAMMDD-SISTEMA         PIC 9(08)   COMP.
+ 01  WS-AAMMDD-FIM-EXC           PIC 9(06)   COMP.
+ 01  WS-AAAAMMDD-FIM-EXC         PIC 9(08)   COMP.
+ 01  WS-DIAS-RESTANTES           PIC S9(05).
+
+ 02 DATA-ACCEPT            PIC 9(06)     COMP.
+ 02 DATA-ACCEPTR REDEFINES DATA-ACCEPT   COMP.
+    03 ANO-ACCEPT          PIC 9(02)     COMP.
+    03 MES-ACCEPT          PIC 9(02)     COMP.
+    03 DIA-ACCEPT          PIC 9(02)     COMP.
+
+ 02 DATA-SISTEMA           PIC 9(08)      COMP.
+ 02 DATA-SISTEMAR  REDEFINES DATA-SISTEMA COMP.
+    03 SEC-SISTEMA         PIC 9(02)      COMP.
+    03 ANO-SISTEMA         PIC 9(02)      COMP.
+    03 MES-SISTEMA         PIC 9(02)      COMP.
+    03 DIA-SISTEMA         PIC 9(02)      COMP.
+
+*----------------------------------------------------------------*
+* CABECALHO PADRAO DE DIAGNOSTICO PASSADO A LIBRARY DE EXCECAO   *
+* DMS (SEM COMS-IN EM BATCH, FICA ZERADO FORA DO JOB-ID).        *
+*----------------------------------------------------------------*
+
+ 01  DMS-PARAMETROS-WS                                   COMMON.
+
+     03  DMS-INTERFACE-COMS-WS       PIC X(01).
+     03  DMS-TITLEBD-WS              PIC X(60).
+     03  DMS-RESULT-WS               PIC X(06).
+     03  DMS-PROG-ONLINE-WS          PIC X(01).
+
+     03  DMS-ACAO-TOMAR-WS           PIC 9(01).
+     88  DMS-CONTINUAR               VALUE   01.
+     88  DMS-ENCERRAR                VALUE   02.
+     88  DMS-ATIVAR-DMTERMINATE      VALUE   03.
+
+ 01  ARRAY-IN-WS                     USAGE REAL COMMON    .
+     03 PROGRAMDESG-WS               REAL                 .
+     03 FUNCTIONINDEX-WS             REAL                 .
+     03 USERCODE-WS                  REAL                 .
+     03 SECURITYDESG-WS              REAL                 .
+     03 FIELDS-WS                    REAL                 .
+     03 TIMESTAMP-WS                 REAL                 .
+     03 STATION-WS                   REAL                 .
+     03 TEXTLENGTH-WS                REAL                 .
+     03 FILLER-WS                    REAL                 .
+     03 STATUSVALUE-WS               REAL                 .
+     03 RESTART-WS                   REAL                 .
+     03 AGENDA-WS                    REAL                 .
+     03 SDFINFO-WS                   REAL                 .
+     03 FORM-KEY-WS                  REAL                 .
+     03 SDFTRANSNUM-WS               REAL                 .
+     03 SDFFORMRECNUM-WS             REAL                 .
+
+******************************************************************
+*                                                                *
+*              CORPO PRINCIPAL DO PROGRAMA                       *
+*                                                                *
+******************************************************************
+
+ PROCEDURE DIVISION.
+
+ 0001-00-PROGRAMA    SECTION.
+
+ 0002-00-INICIO-TRATA-RELATORIO.
+
+     OPEN INQUIRY BDSEGURANCA.
+
+     MOVE ZEROS TO WS-CONT-LIDOS WS-CONT-ALERTAS.
+     INITIALIZE ARRAY-IN-WS.
+
+     DISPLAY "S0947-OBJ-658 - INFORME A ANTECEDENCIA EM DIAS:"
+             UPON CONSOLE.
+     ACCEPT WS-DIAS-ALERTA FROM CONSOLE.
+     IF WS-DIAS-ALERTA EQUAL ZEROS
+        MOVE 30 TO WS-DIAS-ALERTA.
+
+     ACCEPT DATA-ACCEPT FROM DATE.
+     MOVE DIA-ACCEPT TO DIA-SISTEMA.
+     MOVE MES-ACCEPT TO MES-SISTEMA.
+     MOVE ANO-ACCEPT TO ANO-SISTEMA.
+     MOVE 20         TO SEC-SISTEMA.
+
+     COMPUTE WS-AAMMDD-SISTEMA =
+         (ANO-SISTEMA * 10000) + (MES-SISTEMA * 100) + DIA-SISTEMA.
+     COMPUTE WS-AAAAMMDD-SISTEMA = 20000000 + WS-AAMMDD-SISTEMA.
+
+     SORT WS-MEX-ORDENA
+          ASCENDING KEY SRT-AAMMDD-FIM-EXC
+          INPUT PROCEDURE IS 0400-SELECIONA-MEX
+             THRU 0400-SELECIONA-MEX-FIM
+          OUTPUT PROCEDURE IS 0500-GRAVA-RELATORIO
+             THRU 0500-GRAVA-RELATORIO-FIM.
+
+     DISPLAY "S0947-OBJ-658 - USUARIOS LIDOS.....: " WS-CONT-LIDOS.
+     DISPLAY "S0947-OBJ-658 - ALERTAS GRAVADOS....: " WS-CONT-ALERTAS.
+
+     CLOSE BDSEGURANCA.
+
+     STOP RUN.
+
+******************************************************************
+*    SELECAO DOS USUARIOS COM MEX A VENCER - PROCED. DE ENTRADA  *
+******************************************************************
+
+ 0400-SELECIONA-MEX.
+
+     SET USC-POR-USUARIO TO BEGINNING.
+     MOVE "N" TO FLAG-FIM-USUARIO.
+
+ 0401-PROXIMO-USUARIO.
+
+     FIND NEXT USC-POR-USUARIO
+         ON EXCEPTION
+            IF DMSTATUS(NOTFOUND)
+               MOVE "S" TO FLAG-FIM-USUARIO
+            ELSE
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+               MOVE "S" TO FLAG-FIM-USUARIO
+            END-IF
+     END-FIND.
+
+     IF FLAG-FIM-USUARIO EQUAL "S"
+        GO TO 0400-SELECIONA-MEX-FIM.
+
+     ADD 1 TO WS-CONT-LIDOS.
+
+     IF USC-SEC-FIM-EXC OF USUARIO-CLI EQUAL ZEROS
+        GO TO 0401-PROXIMO-USUARIO.
+
+     COMPUTE WS-AAMMDD-FIM-EXC =
+         (USC-ANO-FIM-EXC OF USUARIO-CLI * 10000) +
+         (USC-MES-FIM-EXC OF USUARIO-CLI * 100)   +
+          USC-DIA-FIM-EXC OF USUARIO-CLI.
+
+*    SO INTERESSA QUEM AINDA NAO VENCEU E VENCE DENTRO DA JANELA.
+     IF WS-AAMMDD-FIM-EXC < WS-AAMMDD-SISTEMA
+        GO TO 0401-PROXIMO-USUARIO.
+
+     COMPUTE WS-AAAAMMDD-FIM-EXC = 20000000 + WS-AAMMDD-FIM-EXC.
+
+     COMPUTE WS-DIAS-RESTANTES =
+         FUNCTION INTEGER-OF-DATE(WS-AAAAMMDD-FIM-EXC) -
+         FUNCTION INTEGER-OF-DATE(WS-AAAAMMDD-SISTEMA).
+
+     IF WS-DIAS-RESTANTES > WS-DIAS-ALERTA
+        GO TO 0401-PROXIMO-USUARIO.
+
+     MOVE WS-AAMMDD-FIM-EXC           TO SRT-AAMMDD-FIM-EXC.
+     MOVE CLI-CODIGO OF USUARIO-CLI   TO SRT-CLI-CODIGO.
+     MOVE USU-CODIGO OF USUARIO-CLI   TO SRT-USU-CODIGO.
+     MOVE WS-DIAS-RESTANTES           TO SRT-DIAS-RESTANTES.
+     MOVE UNO-CODIGO-ORI OF USUARIO-CLI TO SRT-UNO-CODIGO-ORI.
+     MOVE ZEROS                       TO SRT-LOT-CODIGO.
+
+     RELEASE SORT-REC-MEX.
+
+     GO TO 0401-PROXIMO-USUARIO.
+
+ 0400-SELECIONA-MEX-FIM.
+     EXIT.
+
+******************************************************************
+*    GRAVACAO DO RELATORIO ORDENADO POR VENCIMENTO - PROC. SAIDA *
+******************************************************************
+
+ 0500-GRAVA-RELATORIO.
+
+     OPEN OUTPUT REL-MEX-ALERTA.
+
+     MOVE "N" TO FLAG-FIM-USUARIO.
+
+ 0501-PROXIMO-REGISTRO.
+
+     RETURN WS-MEX-ORDENA
+         AT END
+            MOVE "S" TO FLAG-FIM-USUARIO.
+
+     IF FLAG-FIM-USUARIO EQUAL "S"
+        GO TO 0500-GRAVA-RELATORIO-FIM.
+
+     MOVE SRT-CLI-CODIGO              TO REG-CLI-CODIGO.
+     MOVE SRT-USU-CODIGO              TO REG-USU-CODIGO.
+     MOVE SRT-ANO-FIM-EXC              TO REG-ANO-FIM-EXC.
+     MOVE SRT-MES-FIM-EXC              TO REG-MES-FIM-EXC.
+     MOVE SRT-DIA-FIM-EXC              TO REG-DIA-FIM-EXC.
+     MOVE SRT-DIAS-RESTANTES           TO REG-DIAS-RESTANTES.
+     MOVE SRT-UNO-CODIGO-ORI           TO REG-UNO-CODIGO-ORI.
+     MOVE SRT-LOT-CODIGO               TO REG-LOT-CODIGO.
+
+     WRITE REG-MEX-ALERTA.
+     ADD 1 TO WS-CONT-ALERTAS.
+
+     GO TO 0501-PROXIMO-REGISTRO.
+
+ 0500-GRAVA-RELATORIO-FIM.
+     CLOSE REL-MEX-ALERTA.
+     EXIT.
+
+*---
+
+ 10000-00-TRATA-ERRO-DMS.
+*ERRO BANCO DE DADOS - PROCESSAMENTO BATCH
+     MOVE    DMSTATUS (DMRESULT) TO  DMS-RESULT-WS.
+
+     CALL "TRATA_EXCECAO_DMS OF S0997/OBJ/LIBRARY/INSTALACAO"
+          USING   DMS-PARAMETROS-WS
+                  ARRAY-IN-WS
+          GIVING  RESULTADO-77.
+
+     IF  DMS-ENCERRAR
+         STOP    RUN.
+
+     IF  DMS-ATIVAR-DMTERMINATE
+         CALL    SYSTEM  DMTERMINATE.
+
+     DISPLAY "S0947-OBJ-658 - ERRO DMS " DMS-RESULT-WS.
+
+ 10000-99-TRATA-ERRO-DMS.
+     EXIT.
+
+ END-OF-JOB.
