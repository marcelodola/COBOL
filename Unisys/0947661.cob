@@ -0,0 +1,318 @@
+$SET PRTLIBC85
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID.     S0947-OBJ-661.
+
+ AUTHOR.         ANALISE.......  SIMONE MENEZES.
+                 PROGRAMACAO...  MARCELO DOLABELLA.
+
+ INSTALLATION.   UNISYS - BELO HORIZONTE - M.G.
+
+ DATE-WRITTEN.   AGOSTO/2026.
+
+ DATE-COMPILED.
+
+*----------------------------------------------------------------*
+*   RELATORIO DE RECONCILIACAO - ACESSO SEM VINCULO FUNCIONAL    *
+*----------------------------------------------------------------*
+*  VARRE USUARIO-CLI POR COMPLETO E, PARA CADA REGISTRO (ACESSO  *
+*  PROVISIONADO NA SEGURANCA), VERIFICA SE EXISTE UM FUNCIONARIO *
+*  CORRESPONDENTE (FUN-POR-IDENT, PELO CLIENTE-FUNCIONARIO       *
+*  REMAPEADO). GRAVA UMA LINHA DE PENDENCIA QUANDO:              *
+*    - NAO HA REGISTRO DE FUNCIONARIO PARA O USU-CODIGO (ACESSO  *
+*      DE QUEM NUNCA FOI OU JA DEIXOU DE SER FUNCIONARIO); OU     *
+*    - HA REGISTRO DE FUNCIONARIO, MAS FUN-SITUACAO INDICA        *
+*      DESLIGAMENTO (FUNCIONARIO DEMITIDO COM ACESSO AINDA ATIVO).*
+*  USO: LIMPEZA PERIODICA DE ACESSOS ORFAOS NA BASE DE SEGURANCA. *
+*----------------------------------------------------------------*
+
+ ENVIRONMENT DIVISION.
+
+ CONFIGURATION SECTION.
+
+ SOURCE-COMPUTER.    A15.
+ OBJECT-COMPUTER.    A15.
+ SPECIAL-NAMES.      DECIMAL-POINT   IS  COMMA.
+
+ INPUT-OUTPUT SECTION.
+
+ FILE-CONTROL.
+
+     SELECT REL-RECONC-FUNC  ASSIGN TO "RELRECONCFUNC"
+            ORGANIZATION IS SEQUENTIAL.
+
+ DATA DIVISION.
+
+ FILE SECTION.
+
+ FD  REL-RECONC-FUNC
+     LABEL RECORD IS STANDARD.
+
+ 01  REG-RECONC-FUNC.
+     03  RCF-CLI-CODIGO          PIC 9(04).
+     03  RCF-USU-CODIGO          PIC X(07).
+     03  RCF-TIPO-PENDENCIA      PIC X(21).
+     03  RCF-LOT-CODIGO          PIC 9(04).
+     03  RCF-TIF-CODIGO          PIC 9(04).
+
+ DATA-BASE SECTION.
+
+ DB  BDSEGURANCA OF  BDDATAMEC.
+
+ WORKING-STORAGE SECTION.
+
+ 01  CLI-JANELA-SEG-WS           PIC 9(04).
+ 01  CLI-JANELA-FUN              PIC 9(04).
+
+*----------------------------------------------------------------*
+* TABELA DE REMAPEAMENTO CLIENTE-JANELA -> CLIENTE-FUNCIONARIO,  *
+* CARREGADA UMA UNICA VEZ POR 0150-CARREGA-TAB-REMAP-JANELA NA   *
+* INICIALIZACAO DO PROGRAMA (VER 0200-ACESSO-USUARIOS-CLI).      *
+* LAYOUT E CONTEUDO FICAM NO MEMBRO COPY V094765602 (BIBLIOTECA  *
+* D0947F05), COMPARTILHADO POR TODOS OS PROGRAMAS QUE FAZEM ESTE *
+* REMAPEAMENTO - MANTER NOVOS CLIENTES-JANELA SO NESSE MEMBRO.   *
+*----------------------------------------------------------------*
+
+ 01  TAB-REMAP-JANELA-FUN.
+    COPY "(D0947F05)S0947/LIB/SRV/V094765602 ON PROJETO01".
+
+ 77  RESULTADO-77                PIC S9(11)  BINARY EXTENDED.
+
+ 01 VARIAVEIS.
+   02  IND-FUNC-WS               PIC X(1).
+   02  FUN-SITUACAO-WS           PIC X(1).
+      88  FUN-SITUACAO-DESLIGADO       VALUE "D".
+      88  FUN-SITUACAO-ATIVO           VALUE "A".
+   02  FLAG-FIM-USUARIO          PIC X(1).
+   02  WS-IX-REMAP                PIC 9(02)   COMP.
+   02  WS-CONT-USUARIOS          PIC 9(09)   COMP.
+   02  WS-CONT-PENDENCIAS        PIC 9(09)   COMP.
+* CODIGO USUARIO
+   02  USU-CODIGO-WS                   PIC X(07).
+
+ 01  DMS-PARAMETROS-WS                                   COMMON.
+
+     03  DMS-INTERFACE-COMS-WS       PIC X(01).
+     03  DMS-TITLEBD-WS              PIC X(60).
+     03  DMS-RESULT-WS               PIC X(06).
+     03  DMS-PROG-ONLINE-WS          PIC X(01).
+
+     03  DMS-ACAO-TOMAR-WS           PIC 9(01).
+     88  DMS-CONTINUAR               VALUE   01.
+     88  DMS-ENCERRAR                VALUE   02.
+     88  DMS-ATIVAR-DMTERMINATE      VALUE   03.
+
+ 01  ARRAY-IN-WS                     USAGE REAL COMMON    .
+     03 PROGRAMDESG-WS               REAL                 .
+     03 FUNCTIONINDEX-WS             REAL                 .
+     03 USERCODE-WS                  REAL                 .
+     03 SECURITYDESG-WS              REAL                 .
+     03 FIELDS-WS                    REAL                 .
+     03 TIMESTAMP-WS                 REAL                 .
+     03 STATION-WS                   REAL                 .
+     03 TEXTLENGTH-WS                REAL                 .
+     03 FILLER-WS                    REAL                 .
+     03 STATUSVALUE-WS               REAL                 .
+     03 RESTART-WS                   REAL                 .
+     03 AGENDA-WS                    REAL                 .
+     03 SDFINFO-WS                   REAL                 .
+     03 FORM-KEY-WS                  REAL                 .
+     03 SDFTRANSNUM-WS               REAL                 .
+     03 SDFFORMRECNUM-WS             REAL                 .
+
+******************************************************************
+*                                                                *
+*              CORPO PRINCIPAL DO PROGRAMA                       *
+*                                                                *
+******************************************************************
+
+ PROCEDURE DIVISION.
+
+ 0001-00-PROGRAMA    SECTION.
+
+ 0002-00-INICIO-TRATA-RELATORIO.
+
+     OPEN INQUIRY BDSEGURANCA.
+
+     OPEN OUTPUT REL-RECONC-FUNC.
+
+     MOVE ZEROS TO WS-CONT-USUARIOS WS-CONT-PENDENCIAS.
+
+     INITIALIZE ARRAY-IN-WS.
+
+     PERFORM 0150-CARREGA-TAB-REMAP-JANELA
+        THRU 0150-CARREGA-TAB-REMAP-JANELA-FIM.
+
+     SET USC-POR-USUARIO TO BEGINNING.
+
+  003-INICIO-REL.
+
+     MOVE "N" TO FLAG-FIM-USUARIO.
+
+     FIND NEXT USC-POR-USUARIO
+         ON EXCEPTION
+            IF DMSTATUS(NOTFOUND)
+               MOVE "S" TO FLAG-FIM-USUARIO
+            ELSE
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+               MOVE "S" TO FLAG-FIM-USUARIO
+            END-IF
+     END-FIND.
+
+     IF FLAG-FIM-USUARIO EQUAL "S"
+        GO TO 003-FIM-REL.
+
+     ADD 1 TO WS-CONT-USUARIOS.
+
+     MOVE CLI-CODIGO OF USUARIO-CLI TO CLI-JANELA-SEG-WS.
+     MOVE USU-CODIGO OF USUARIO-CLI TO USU-CODIGO-WS.
+
+     PERFORM 0200-VERIFICA-FUNCIONARIO
+        THRU 0200-VERIFICA-FUNCIONARIO-FIM.
+
+     GO TO 003-INICIO-REL.
+
+  003-FIM-REL.
+     EXIT.
+
+  999-FIM-PROGRAMA.
+
+     DISPLAY "S0947-OBJ-661 - ACESSOS LIDOS.......: " WS-CONT-USUARIOS.
+     DISPLAY "S0947-OBJ-661 - PENDENCIAS GRAVADAS.: " WS-CONT-PENDENCIAS.
+
+     CLOSE BDSEGURANCA.
+     CLOSE REL-RECONC-FUNC.
+
+     STOP RUN.
+
+******************************************************************
+*   VERIFICA SE O ACESSO CORRENTE (USUARIO-CLI) TEM VINCULO      *
+*   FUNCIONAL VALIDO - SEM FUN-POR-IDENT OU COM FUN-SITUACAO     *
+*   DE DESLIGADO GERA UMA LINHA DE PENDENCIA.                    *
+******************************************************************
+
+  0200-VERIFICA-FUNCIONARIO.
+
+       MOVE "S" TO IND-FUNC-WS.
+       MOVE SPACES TO FUN-SITUACAO-WS.
+
+       PERFORM 0205-REMAPEIA-JANELA-FUN
+          THRU 0205-REMAPEIA-JANELA-FUN-FIM.
+
+       FIND FIRST FUN-POR-IDENT AT
+          FUN-CLIENTE = CLI-JANELA-FUN  AND
+          FUN-CODIGO = USU-CODIGO-WS
+          ON EXCEPTION
+            IF DMSTATUS(NOTFOUND)
+               MOVE "N" TO IND-FUNC-WS
+            ELSE
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                     THRU 10000-99-TRATA-ERRO-DMS
+            END-IF
+       END-FIND.
+
+       IF IND-FUNC-WS EQUAL "N"
+          MOVE "NAO-FUNCIONARIO" TO RCF-TIPO-PENDENCIA
+          PERFORM 0210-GRAVA-RECONC THRU 0210-GRAVA-RECONC-FIM
+          GO TO 0200-VERIFICA-FUNCIONARIO-FIM.
+
+       MOVE FUN-SITUACAO OF FUNCIONARIO TO FUN-SITUACAO-WS.
+
+       IF FUN-SITUACAO-DESLIGADO
+          MOVE "FUNCIONARIO-DESLIGADO" TO RCF-TIPO-PENDENCIA
+          PERFORM 0210-GRAVA-RECONC THRU 0210-GRAVA-RECONC-FIM
+       ELSE
+*         FUN-SITUACAO-ATIVO ("A") E FUN-SITUACAO-DESLIGADO ("D")
+*         SAO OS UNICOS VALORES CONFIRMADOS PARA ESTE CAMPO. UM
+*         VALOR FORA DESSES DOIS NAO PODE SER TRATADO COMO ATIVO
+*         POR OMISSAO - GRAVA A PENDENCIA PARA CONFERENCIA MANUAL
+*         EM VEZ DE DEIXAR A SITUACAO PASSAR EM BRANCO.
+          IF NOT FUN-SITUACAO-ATIVO
+             MOVE "SITUACAO-DESCONHECIDO" TO RCF-TIPO-PENDENCIA
+             PERFORM 0210-GRAVA-RECONC THRU 0210-GRAVA-RECONC-FIM
+          END-IF
+       END-IF.
+
+  0200-VERIFICA-FUNCIONARIO-FIM.
+      EXIT.
+
+  0210-GRAVA-RECONC.
+
+     MOVE CLI-JANELA-SEG-WS          TO RCF-CLI-CODIGO.
+     MOVE USU-CODIGO-WS              TO RCF-USU-CODIGO.
+     MOVE LOT-CODIGO OF USUARIO-CLI  TO RCF-LOT-CODIGO.
+     MOVE TIF-CODIGO OF USUARIO-CLI  TO RCF-TIF-CODIGO.
+
+     WRITE REG-RECONC-FUNC.
+     ADD 1 TO WS-CONT-PENDENCIAS.
+
+  0210-GRAVA-RECONC-FIM.
+  EXIT.
+
+*****************************************************************
+*                                                               *
+*   REMAPEIA CLIENTE-JANELA PARA CLIENTE-FUNCIONARIO VIA TABELA *
+*   CARREGADA POR 0150-CARREGA-TAB-REMAP-JANELA (INICIALIZACAO) *
+*                                                               *
+*****************************************************************
+
+  0205-REMAPEIA-JANELA-FUN.
+
+      MOVE CLI-JANELA-SEG-WS TO CLI-JANELA-FUN.
+      MOVE 1 TO WS-IX-REMAP.
+
+  0206-REMAPEIA-JANELA-FUN.
+
+      IF WS-IX-REMAP > CONT-REMAP-JANELA
+         GO TO 0205-REMAPEIA-JANELA-FUN-FIM.
+
+      IF REM-CLI-ORIGEM(WS-IX-REMAP) EQUAL CLI-JANELA-SEG-WS
+         MOVE REM-CLI-DESTINO(WS-IX-REMAP) TO CLI-JANELA-FUN
+         GO TO 0205-REMAPEIA-JANELA-FUN-FIM.
+
+      ADD 1 TO WS-IX-REMAP.
+      GO TO 0206-REMAPEIA-JANELA-FUN.
+
+  0205-REMAPEIA-JANELA-FUN-FIM.
+      EXIT.
+
+*****************************************************************
+*                                                               *
+*   CARGA INICIAL DA TABELA DE REMAPEAMENTO CLIENTE-JANELA ->   *
+*   CLIENTE-FUNCIONARIO - EXECUTADA UMA UNICA VEZ, NO INICIO    *
+*   DO PROCESSAMENTO (0002-00-INICIO-TRATA-RELATORIO) -         *
+*   ENTRADAS DA TABELA FICAM NO MEMBRO COPY V094765603 (MESMA   *
+*   BIBLIOTECA D0947F05), PARA ACRESCENTAR CLIENTE-JANELA NOVO  *
+*   BASTA ALTERAR O MEMBRO - NAO HA COPIA LOCAL DOS VALORES.    *
+*****************************************************************
+
+  0150-CARREGA-TAB-REMAP-JANELA.
+      COPY "(D0947F05)S0947/LIB/SRV/V094765603 ON PROJETO01".
+
+  0150-CARREGA-TAB-REMAP-JANELA-FIM.
+      EXIT.
+
+  10000-00-TRATA-ERRO-DMS.
+*ERRO BANCO DE DADOS - PROCESSAMENTO BATCH
+     MOVE    DMSTATUS (DMRESULT) TO  DMS-RESULT-WS.
+
+     CALL "TRATA_EXCECAO_DMS OF S0997/OBJ/LIBRARY/INSTALACAO"
+          USING   DMS-PARAMETROS-WS
+                  ARRAY-IN-WS
+          GIVING  RESULTADO-77.
+
+     IF  DMS-ENCERRAR
+         STOP    RUN.
+
+     IF  DMS-ATIVAR-DMTERMINATE
+         CALL    SYSTEM  DMTERMINATE.
+
+     DISPLAY "S0947-OBJ-661 - ERRO DMS " DMS-RESULT-WS
+             " USUARIO " USU-CODIGO-WS.
+
+ 10000-99-TRATA-ERRO-DMS.
+     EXIT.
+
+ END-OF-JOB.
