@@ -33,20 +33,29 @@
 000000             05 CONT-GRUPOS             PIC 9(03).
 000000             05 CONT-PERFIL             PIC 9(03).
 000000             05 CONT-SISTEMA            PIC 9(03).
+000000             05 CONT-GRUPOS-PERDIDOS    PIC 9(03).
+000000             05 CONT-PERFIL-PERDIDOS    PIC 9(03).
+000000             05 CONT-SISTEMA-PERDIDOS   PIC 9(03).
+000000         03 PAGINACAO.
+000000             05 PAGINA-ATUAL            PIC 9(03).
+000000             05 FLAG-MAIS-DADOS         PIC X(01).
 000000         03 TAB-PER.
 000000             05 TAB-PERFIL            OCCURS 100 TIMES.
 000000                 07 SIS-CODIGO-PER        PIC 9(04).
 000000                 07 PER-CODIGO            PIC 9(05).
 000000                 07 PER-DESCRICAO         PIC X(50).
+000000                 07 CLI-CODIGO-PER        PIC 9(04).
 000000         03 TAB-SISTEMAS.
 000000             05 TAB-SISTEMA           OCCURS 40 TIMES.
 000000                 07 SIS-CODIGO          PIC 9(04).
 000000                 07 SIS-NOME            PIC X(40).
 000000                 07 UCS-ABRANGENCIA     PIC 9(04).
 000000                 07 ABR-DESCRICAO       PIC X(40).
+000000                 07 CLI-CODIGO-SIS      PIC 9(04).
 000000       02 TAB-GRP.
 000000             05 TAB-GRUPOS               OCCURS 400 TIMES.
 000000                 07 SIS-CODIGO-GRP      PIC 9(04).
 000000                 07 GOP-MNEMONICO       PIC X(10).
 000000                 07 GOP-DESCRICAO       PIC X(50).
+000000                 07 CLI-CODIGO-GRP      PIC 9(04).
 000000   
\ No newline at end of file
