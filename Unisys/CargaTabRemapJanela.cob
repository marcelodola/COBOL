@@ -0,0 +1,5 @@
+000000      MOVE ZEROS TO CONT-REMAP-JANELA.
+000000
+000000      ADD 1 TO CONT-REMAP-JANELA.
+000000      MOVE 103 TO REM-CLI-ORIGEM(CONT-REMAP-JANELA).
+000000      MOVE 102 TO REM-CLI-DESTINO(CONT-REMAP-JANELA).
