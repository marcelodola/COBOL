@@ -0,0 +1,455 @@
+$SET PRTLIBC85
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID.     S0947-OBJ-662.
+
+ AUTHOR.         ANALISE.......  SIMONE MENEZES.
+                 PROGRAMACAO...  MARCELO DOLABELLA.
+
+ INSTALLATION.   UNISYS - BELO HORIZONTE - M.G.
+
+ DATE-WRITTEN.   AGOSTO/2026.
+
+ DATE-COMPILED.
+
+*----------------------------------------------------------------*
+*      CONSULTA ONLINE SIDEC/NSGD - TRANSACAO CMC                *
+*----------------------------------------------------------------*
+*  TRANSACAO COMS CHAMADA PELA BAIXA PLATAFORMA PARA LOCALIZAR O *
+*  REGISTRO DE MIGRACAO DE CONTA SIDEC/NSGD A PARTIR DE UM DOS   *
+*  TRES CRITERIOS ENVIADOS EM AREA-APLICATIVO:                   *
+*    CTR-ENTRADA NOT ZERO      -> BUSCA DIRETA POR CON-IDENTIFI- *
+*                                  CACAO (CHAVE PRIMARIA);        *
+*    PADRAO-CONTA = 1          -> BUSCA POR CONTA SIDEC (UNO-    *
+*                                  SIDEC-ENTRADA + CTA-SIDEC-     *
+*                                  ENTRADA);                      *
+*    PADRAO-CONTA = 2          -> BUSCA POR CONTA NSGD (CTA-     *
+*                                  NSGD-ENTRADA).                 *
+*  DEVOLVE EM TAB-REG-CMC TODOS OS REGISTROS ENCONTRADOS (UMA     *
+*  CONTA SIDEC PODE TER SIDO MIGRADA PARA MAIS DE UMA CONTA NSGD).*
+*----------------------------------------------------------------*
+
+ ENVIRONMENT DIVISION.
+
+ CONFIGURATION SECTION.
+
+ SOURCE-COMPUTER.    A15.
+ OBJECT-COMPUTER.    A15.
+ SPECIAL-NAMES.      DECIMAL-POINT   IS  COMMA.
+
+ INPUT-OUTPUT SECTION.
+
+ DATA DIVISION.
+
+ DATA-BASE SECTION.
+
+ DB  BDCONTAS OF  BDDATAMEC.
+
+ WORKING-STORAGE SECTION.
+
+ 01 SV-CONSULTAS-CMC.
+    COPY "(D0947F05)S0947/LIB/SRV/V094766201 ON PROJETO01".
+
+ 77  RESULTADO-77                PIC S9(11)  BINARY EXTENDED.
+ 77  PROGRAMA-DESIGNATOR-77      REAL.
+ 77  AGENDA-INPUT-77             REAL.
+ 77  AGENDA-DESTINO-77           REAL.
+ 77  WINDOW-DESIGNATOR-77        REAL.
+ 77  CODIGO-INFORMACAO-77        PIC S9(11) BINARY EXTENDED.
+
+ 01 VARIAVEIS.
+   02  TAMANHO-AREA-WS           PIC 9(05).
+   02  RESULTADO-WS              PIC S9(11)  BINARY.
+   02  MENSAGEM-WS               PIC X(160).
+   02  AGENDA-NOME-WS            PIC X(17).
+
+   02  IDENTIFICADOR-GETINFO.
+     03  TAMANHO-GETINFO         PIC 9(04).
+     03  CONTEUDO-GETINFO        PIC X(80).
+
+*----------------------------------------------------------------*
+*   AREA COM OPCOES E INFORMACOES DE ENTRADA E SAIDA             *
+*   PARA A LIBRARY DE TRATAMENTO DE EXCECAO DMS                  *
+*----------------------------------------------------------------*
+
+ 01  DMS-PARAMETROS-WS                                   COMMON.
+
+     03  DMS-INTERFACE-COMS-WS       PIC X(01).
+     03  DMS-TITLEBD-WS              PIC X(60).
+     03  DMS-RESULT-WS               PIC X(06).
+     03  DMS-PROG-ONLINE-WS          PIC X(01).
+
+     03  DMS-ACAO-TOMAR-WS           PIC 9(01).
+     88  DMS-CONTINUAR               VALUE   01.
+     88  DMS-ENCERRAR                VALUE   02.
+     88  DMS-ATIVAR-DMTERMINATE      VALUE   03.
+
+*----------------------------------------------------------------*
+* VALORES ASSUMIDOS PELOS CAMPOS DO HEADER E USADOS NO PROGRAMA  *
+*----------------------------------------------------------------*
+
+ 01 VALORES-STATUSVALUE-IN USAGE BINARY.
+    03 FINALIZAR                    PIC S9(11) BINARY VALUE 99.
+
+ 01  VALORES-STATUSVALUE-OUT       USAGE BINARY.
+     03  SEND-SEM-ERRO             PIC S9(11) BINARY VALUE 00.
+
+*---------------------------------------------------------------*
+*       CAMPOS DO HEADER PARA PASSAGEM DE PARAMETROS            *
+*---------------------------------------------------------------*
+
+ 01  ARRAY-IN-WS                     USAGE REAL COMMON    .
+     03 PROGRAMDESG-WS               REAL                 .
+     03 FUNCTIONINDEX-WS             REAL                 .
+     03 USERCODE-WS                  REAL                 .
+     03 SECURITYDESG-WS              REAL                 .
+     03 FIELDS-WS                    REAL                 .
+     03 TIMESTAMP-WS                 REAL                 .
+     03 STATION-WS                   REAL                 .
+     03 TEXTLENGTH-WS                REAL                 .
+     03 FILLER-WS                    REAL                 .
+     03 STATUSVALUE-WS               REAL                 .
+     03 RESTART-WS                   REAL                 .
+     03 AGENDA-WS                    REAL                 .
+     03 SDFINFO-WS                   REAL                 .
+     03 FORM-KEY-WS                  REAL                 .
+     03 SDFTRANSNUM-WS               REAL                 .
+     03 SDFFORMRECNUM-WS             REAL                 .
+
+ COMMUNICATION   SECTION.
+
+*----------------------------------------------------------------*
+*                                                                *
+* DECLARACAO INPUT E OUTPUT HEADER USADOS PELO COMS.             *
+*                                                                *
+*----------------------------------------------------------------*
+
+ INPUT HEADER COMS-IN
+     CONVERSATION AREA.
+     02 CONVERSATION-AREA    REAL.
+        03 FORM-KEY-IN       REAL.
+  OUTPUT HEADER COMS-OUT
+  CONVERSATION AREA.
+  02 CONVERSATION-AREA.
+     03 FORM-KEY-OUT      REAL.
+     03 PAGINADOR-OUT     PIC S9(11) BINARY EXTENDED.
+     03 AGENDA-OUT        REAL.
+     03 FUNCTIONINDEX-OUT REAL.
+
+******************************************************************
+*                                                                *
+*              CORPO PRINCIPAL DO PROGRAMA                       *
+*                                                                *
+******************************************************************
+
+ PROCEDURE DIVISION.
+
+ 0001-00-PROGRAMA    SECTION.
+
+ 0002-00-INICIO-TRATA-RELATORIO.
+
+     CHANGE ATTRIBUTE LIBACCESS OF "DCILIBRARY" TO BYFUNCTION.
+*
+     CHANGE ATTRIBUTE FUNCTIONNAME OF "DCILIBRARY" TO
+                                      "COMSSUPPORT".
+*
+     ENABLE INPUT COMS-IN KEY "ONLINE".
+*
+     MOVE    PROGRAMDESG OF COMS-IN  TO  PROGRAMA-DESIGNATOR-77.
+     MOVE    "A_S094766201"          TO  AGENDA-NOME-WS.
+*
+     CALL   "INICIALIZA_HOST_COMS OF S0997/OBJ/LIBRARY/INSTALACAO"
+             USING   AGENDA-NOME-WS
+                     PROGRAMA-DESIGNATOR-77
+                     AGENDA-DESTINO-77
+                     AGENDA-INPUT-77
+                     WINDOW-DESIGNATOR-77
+                     MENSAGEM-WS
+             GIVING  RESULTADO-77.
+*
+     IF  RESULTADO-77    =  00
+         MOVE    "BANCO-BDDATAMEC-<HOST>-<USERCODE>" TO
+                 IDENTIFICADOR-GETINFO
+         CALL    "GET_INSTALLATION_INFO OF S0997/OBJ/SLIBRARIES"
+                 USING IDENTIFICADOR-GETINFO
+                 GIVING RESULTADO-77.
+
+     IF  RESULTADO-77    NOT =   0
+         GO TO 99900-00-ULTIMO-PARAGRAFO.
+
+     CHANGE ATTRIBUTE TITLE OF BDCONTAS  TO CONTEUDO-GETINFO.
+
+     OPEN INQUIRY BDCONTAS.
+
+  003-INICIO-REL.
+
+     INITIALIZE SV-CONSULTAS-CMC.
+
+     RECEIVE COMS-IN MESSAGE INTO SV-CONSULTAS-CMC.
+     IF STATUSVALUE OF COMS-IN = FINALIZAR
+        GO TO 99900-00-ULTIMO-PARAGRAFO.
+
+     MOVE SPACES TO MENSAGEM-RESULTADO OF SV-CONSULTAS-CMC.
+     MOVE ZEROS  TO CODIGO-RESULTADO   OF SV-CONSULTAS-CMC
+                    CONT-REG           OF SV-CONSULTAS-CMC.
+     MOVE "N"    TO FLAG-FIM           OF SV-CONSULTAS-CMC.
+
+     PERFORM 0200-CONSULTA-SIDEC-NSGD
+        THRU 0200-CONSULTA-SIDEC-NSGD-FIM.
+
+     COMPUTE TAMANHO-AREA-WS =
+          FUNCTION LENGTH(AREA-HEADER) +
+          FUNCTION LENGTH(AREA-APLICATIVO) +
+          FUNCTION LENGTH(AREA-CONTROLE) +
+          FUNCTION LENGTH(TAB-REG-CMC(1)) * CONT-REG OF SV-CONSULTAS-CMC.
+
+     IF CONT-REG OF SV-CONSULTAS-CMC = 0
+        AND MENSAGEM-RESULTADO OF SV-CONSULTAS-CMC EQUAL SPACES
+           MOVE "Conta nao encontrada na tabela de migracao SIDEC/NSGD."
+             TO MENSAGEM-RESULTADO OF SV-CONSULTAS-CMC
+           MOVE 1 TO CODIGO-RESULTADO OF SV-CONSULTAS-CMC.
+
+     PERFORM 0100-00-ENVIA-TELA
+        THRU 0100-00-ENVIA-TELA-FIM.
+
+     GO TO 003-INICIO-REL.
+
+  003-FIM-REL.
+     EXIT.
+
+******************************************************************
+*    SELECIONA O CRITERIO DE BUSCA A PARTIR DOS CAMPOS RECEBIDOS *
+*    EM AREA-APLICATIVO E ACIONA A BUSCA CORRESPONDENTE.         *
+******************************************************************
+
+  0200-CONSULTA-SIDEC-NSGD.
+
+     IF CTR-ENTRADA OF SV-CONSULTAS-CMC NOT EQUAL ZEROS
+        PERFORM 0210-BUSCA-POR-IDENTIFICACAO
+           THRU 0210-BUSCA-POR-IDENTIFICACAO-FIM
+        GO TO 0200-CONSULTA-SIDEC-NSGD-FIM.
+
+     IF PADRAO-CONTA OF SV-CONSULTAS-CMC EQUAL 1
+        PERFORM 0220-BUSCA-POR-SIDEC
+           THRU 0220-BUSCA-POR-SIDEC-FIM
+        GO TO 0200-CONSULTA-SIDEC-NSGD-FIM.
+
+     IF PADRAO-CONTA OF SV-CONSULTAS-CMC EQUAL 2
+        PERFORM 0230-BUSCA-POR-NSGD
+           THRU 0230-BUSCA-POR-NSGD-FIM
+        GO TO 0200-CONSULTA-SIDEC-NSGD-FIM.
+
+     MOVE "Padrao de conta nao informado/invalido (1=SIDEC, 2=NSGD)."
+       TO MENSAGEM-RESULTADO OF SV-CONSULTAS-CMC.
+     MOVE 1 TO CODIGO-RESULTADO OF SV-CONSULTAS-CMC.
+
+  0200-CONSULTA-SIDEC-NSGD-FIM.
+  EXIT.
+
+  0210-BUSCA-POR-IDENTIFICACAO.
+
+     FIND FIRST CMC-POR-IDENT AT
+           CON-IDENTIFICACAO = CTR-ENTRADA OF SV-CONSULTAS-CMC
+           ON EXCEPTION
+              IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+           GO TO 0210-BUSCA-POR-IDENTIFICACAO-FIM
+     END-FIND.
+
+     PERFORM 0250-MOVE-REG-CMC THRU 0250-MOVE-REG-CMC-FIM.
+
+  0210-BUSCA-POR-IDENTIFICACAO-FIM.
+  EXIT.
+
+  0220-BUSCA-POR-SIDEC.
+
+     SET CMC-POR-SIDEC TO BEGINNING.
+
+  0221-BUSCA-POR-SIDEC.
+
+     FIND KEY OF NEXT CMC-POR-SIDEC AT
+           SCN-UNO-SIDEC   = UNO-SIDEC-ENTRADA OF SV-CONSULTAS-CMC AND
+           SCN-CONTA-SIDEC = CTA-SIDEC-ENTRADA OF SV-CONSULTAS-CMC
+           ON EXCEPTION
+              IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+           GO TO 0220-BUSCA-POR-SIDEC-FIM
+     END-FIND.
+
+     PERFORM 0250-MOVE-REG-CMC THRU 0250-MOVE-REG-CMC-FIM.
+
+     GO TO 0221-BUSCA-POR-SIDEC.
+
+  0220-BUSCA-POR-SIDEC-FIM.
+  EXIT.
+
+  0230-BUSCA-POR-NSGD.
+
+     SET CMC-POR-NSGD TO BEGINNING.
+
+  0231-BUSCA-POR-NSGD.
+
+     FIND KEY OF NEXT CMC-POR-NSGD AT
+           SCN-CONTA-NSGD = CTA-NSGD-ENTRADA OF SV-CONSULTAS-CMC
+           ON EXCEPTION
+              IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+           GO TO 0230-BUSCA-POR-NSGD-FIM
+     END-FIND.
+
+     PERFORM 0250-MOVE-REG-CMC THRU 0250-MOVE-REG-CMC-FIM.
+
+     GO TO 0231-BUSCA-POR-NSGD.
+
+  0230-BUSCA-POR-NSGD-FIM.
+  EXIT.
+
+******************************************************************
+*    COPIA O REGISTRO DE MIGRACAO ENCONTRADO (CONTA-MIGRACAO)    *
+*    PARA A PROXIMA LINHA LIVRE DE TAB-REG-CMC.                  *
+******************************************************************
+
+  0250-MOVE-REG-CMC.
+
+     IF CONT-REG OF SV-CONSULTAS-CMC >= 300
+        GO TO 0250-MOVE-REG-CMC-FIM.
+
+     ADD 1 TO CONT-REG OF SV-CONSULTAS-CMC.
+
+     MOVE CON-IDENTIFICACAO  OF CONTA-MIGRACAO TO
+          CON-IDENTIFICACAO  OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-UNO-SIDEC      OF CONTA-MIGRACAO TO
+          SCN-UNO-SIDEC      OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-CONTA-SIDEC    OF CONTA-MIGRACAO TO
+          SCN-CONTA-SIDEC    OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-UNO-NSGD       OF CONTA-MIGRACAO TO
+          SCN-UNO-NSGD       OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-PRD-NSGD       OF CONTA-MIGRACAO TO
+          SCN-PRD-NSGD       OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-CONTA-NSGD     OF CONTA-MIGRACAO TO
+          SCN-CONTA-NSGD     OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-DIGITO-NSGD    OF CONTA-MIGRACAO TO
+          SCN-DIGITO-NSGD    OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-TIPO-CONTA     OF CONTA-MIGRACAO TO
+          SCN-TIPO-CONTA     OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-AG-DV          OF CONTA-MIGRACAO TO
+          SCN-AG-DV          OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-CONTA          OF CONTA-MIGRACAO TO
+          SCN-CONTA          OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-DIGITO         OF CONTA-MIGRACAO TO
+          SCN-DIGITO         OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-ANO-MIGRACAO   OF CONTA-MIGRACAO TO
+          SCN-ANO-MIGRACAO   OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-SEC-MIGRACAO   OF CONTA-MIGRACAO TO
+          SCN-SEC-MIGRACAO   OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-MES-MIGRACAO   OF CONTA-MIGRACAO TO
+          SCN-MES-MIGRACAO   OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-DIA-MIGRACAO   OF CONTA-MIGRACAO TO
+          SCN-DIA-MIGRACAO   OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-SEC-INCLUSAO   OF CONTA-MIGRACAO TO
+          SCN-SEC-INCLUSAO   OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-ANO-INCLUSAO   OF CONTA-MIGRACAO TO
+          SCN-ANO-INCLUSAO   OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-MES-INCLUSAO   OF CONTA-MIGRACAO TO
+          SCN-MES-INCLUSAO   OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-DIA-INCLUSAO   OF CONTA-MIGRACAO TO
+          SCN-DIA-INCLUSAO   OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-SIGLA-BANCO    OF CONTA-MIGRACAO TO
+          SCN-SIGLA-BANCO    OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-COD-TABELA     OF CONTA-MIGRACAO TO
+          SCN-COD-TABELA     OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-IDENTIFICACAO  OF CONTA-MIGRACAO TO
+          SCN-IDENTIFICACAO  OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-SITUACAO       OF CONTA-MIGRACAO TO
+          SCN-SITUACAO       OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+     MOVE SCN-CHAVE-TAB      OF CONTA-MIGRACAO TO
+          SCN-CHAVE-TAB      OF SV-CONSULTAS-CMC(CONT-REG OF SV-CONSULTAS-CMC).
+
+  0250-MOVE-REG-CMC-FIM.
+  EXIT.
+
+******************************************************************
+*    ENVIO DAS INFORMACOES DE RESPOSTA                           *
+******************************************************************
+
+  0100-00-ENVIA-TELA.
+
+     MOVE 1                    TO DESTCOUNT OF COMS-OUT.
+     MOVE AGENDA OF COMS-IN    TO AGENDA-OUT OF COMS-OUT.
+     MOVE STATION OF COMS-IN   TO DESTINATIONDESG OF COMS-OUT.
+     MOVE FUNCTIONINDEX        OF COMS-IN
+     TO   FUNCTIONINDEX-OUT    OF COMS-OUT.
+     MOVE TAMANHO-AREA-WS      TO TEXTLENGTH OF COMS-OUT.
+
+     MOVE ZEROS TO FORM-KEY-OUT.
+
+     SEND COMS-OUT FROM SV-CONSULTAS-CMC.
+
+     IF  STATUSVALUE OF COMS-OUT NOT = ZEROS
+         MOVE STATUSVALUE      OF COMS-OUT TO RESULTADO-77
+         MOVE FORM-KEY-IN      OF COMS-IN TO FORM-KEY-WS
+         MOVE PROGRAMDESG      OF COMS-IN TO PROGRAMDESG-WS
+         MOVE FUNCTIONINDEX    OF COMS-IN TO FUNCTIONINDEX-WS
+         MOVE USERCODE         OF COMS-IN TO USERCODE-WS
+         MOVE SECURITYDESG     OF COMS-IN TO SECURITYDESG-WS
+         MOVE TIMESTAMP        OF COMS-IN TO TIMESTAMP-WS
+         MOVE STATION          OF COMS-IN TO STATION-WS
+         MOVE TEXTLENGTH       OF COMS-IN TO TEXTLENGTH-WS
+         MOVE STATUSVALUE      OF COMS-IN TO STATUSVALUE-WS
+         MOVE RESTART          OF COMS-IN TO RESTART-WS
+         MOVE AGENDA           OF COMS-IN TO AGENDA-WS
+         CALL   "TRATA_ERRO_SAIDA OF S0997/OBJ/LIBRARY/INSTALACAO"
+                 USING   ARRAY-IN-WS
+                         PROGRAMA-DESIGNATOR-77
+                         RESULTADO-77
+     END-IF.
+
+  0100-00-ENVIA-TELA-FIM.
+     EXIT.
+
+  10000-00-TRATA-ERRO-DMS.
+*ERRO BANCO DE DADOS
+     MOVE    DMSTATUS (DMRESULT) TO  DMS-RESULT-WS.
+     MOVE FORM-KEY-IN      OF COMS-IN TO FORM-KEY-WS
+     MOVE PROGRAMDESG      OF COMS-IN TO PROGRAMDESG-WS
+     MOVE FUNCTIONINDEX    OF COMS-IN TO FUNCTIONINDEX-WS
+     MOVE USERCODE         OF COMS-IN TO USERCODE-WS
+     MOVE SECURITYDESG     OF COMS-IN TO SECURITYDESG-WS
+     MOVE TIMESTAMP        OF COMS-IN TO TIMESTAMP-WS
+     MOVE STATION          OF COMS-IN TO STATION-WS
+     MOVE TEXTLENGTH       OF COMS-IN TO TEXTLENGTH-WS
+     MOVE STATUSVALUE      OF COMS-IN TO STATUSVALUE-WS
+     MOVE RESTART          OF COMS-IN TO RESTART-WS
+     MOVE AGENDA           OF COMS-IN TO AGENDA-WS
+
+     CALL "TRATA_EXCECAO_DMS OF S0997/OBJ/LIBRARY/INSTALACAO"
+          USING   DMS-PARAMETROS-WS
+                  ARRAY-IN-WS
+          GIVING  RESULTADO-77.
+
+     IF  DMS-ENCERRAR
+         STOP    RUN.
+
+     IF  DMS-ATIVAR-DMTERMINATE
+         CALL    SYSTEM  DMTERMINATE.
+
+     MOVE "Erro no acesso ao banco de dados."
+       TO MENSAGEM-RESULTADO OF SV-CONSULTAS-CMC.
+
+     MOVE 1 TO RESULTADO-77.
+
+  10000-99-TRATA-ERRO-DMS.
+     EXIT.
+
+ 99900-00-ULTIMO-PARAGRAFO.
+     CLOSE BDCONTAS.
+     STOP RUN.
+
+ END-OF-JOB.
