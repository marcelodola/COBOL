@@ -0,0 +1,960 @@
+$SET PRTLIBC85
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID.     S0947-OBJ-659.
+
+ AUTHOR.         ANALISE.......  SIMONE MENEZES.
+                 PROGRAMACAO...  MARCELO DOLABELLA.
+
+ INSTALLATION.   UNISYS - BELO HORIZONTE - M.G.
+
+ DATE-WRITTEN.   AGOSTO/2026.
+
+ DATE-COMPILED.
+
+*----------------------------------------------------------------*
+*        SNAPSHOT HISTORICO NOTURNO DO PERFIL DE ACESSO          *
+*----------------------------------------------------------------*
+*  VARRE USUARIO-CLI SEQUENCIALMENTE E MONTA, PARA CADA USUARIO  *
+*  ATIVO, A MESMA MATRIZ MAC/MAC-SECUNDARIA/MEX CALCULADA PELO   *
+*  PROGRAMA ON-LINE S0947-OBJ-656 (PARAGRAFOS 0110/0120/0130),   *
+*  GRAVANDO CADA LINHA NO ARQUIVO HISTORICO DE SNAPSHOTS COM A   *
+*  DATA DO PROCESSAMENTO - UMA EXECUCAO POR NOITE, EM EXTEND,    *
+*  PARA PERMITIR RECONSTITUIR O ACESSO DE QUALQUER USUARIO EM    *
+*  QUALQUER DATA PASSADA.                                        *
+*----------------------------------------------------------------*
+
+ ENVIRONMENT DIVISION.
+
+ CONFIGURATION SECTION.
+
+ SOURCE-COMPUTER.    A15.
+ OBJECT-COMPUTER.    A15.
+ SPECIAL-NAMES.      DECIMAL-POINT   IS  COMMA.
+
+ INPUT-OUTPUT SECTION.
+
+ FILE-CONTROL.
+
+     SELECT REL-SNAPSHOT    ASSIGN TO "RELSNAPSHOT"
+            ORGANIZATION IS SEQUENTIAL.
+
+     SELECT REL-ORFAOS      ASSIGN TO "RELORFAOS"
+            ORGANIZATION IS SEQUENTIAL.
+
+ DATA DIVISION.
+
+ FILE SECTION.
+
+ FD  REL-SNAPSHOT
+     LABEL RECORD IS STANDARD.
+
+ 01  REG-SNAPSHOT.
+     03  SNP-DATA-SNAPSHOT.
+         05  SNP-ANO-SNAPSHOT    PIC 9(02).
+         05  SNP-MES-SNAPSHOT    PIC 9(02).
+         05  SNP-DIA-SNAPSHOT    PIC 9(02).
+     03  SNP-TIPO-LINHA          PIC X(07).
+     03  SNP-CLI-CODIGO          PIC 9(04).
+     03  SNP-USU-CODIGO          PIC X(07).
+     03  SNP-TIPO-AREA           PIC X(03).
+     03  SNP-SIS-CODIGO          PIC 9(04).
+     03  SNP-SIS-NOME            PIC X(40).
+     03  SNP-GOP-MNEMONICO       PIC X(10).
+     03  SNP-GOP-DESCRICAO       PIC X(50).
+     03  SNP-PER-CODIGO          PIC 9(05).
+     03  SNP-PER-DESCRICAO       PIC X(50).
+     03  SNP-ABR-DESCRICAO       PIC X(40).
+
+*----------------------------------------------------------------*
+*  RELATORIO DE ITENS ORFAOS DA MATRIZ - CODIGO DE GRUPO OU DE   *
+*  PERFIL PRESENTE NA MATRIZ DO USUARIO (GRX/MPE) MAS QUE NAO    *
+*  FOI ENCONTRADO NO CADASTRO (GOP-POR-IDENT/PER-POR-IDENT) -    *
+*  VER 0947656.cob, 0580-GRAVA-ORFAO.                            *
+*----------------------------------------------------------------*
+
+ FD  REL-ORFAOS
+     LABEL RECORD IS STANDARD.
+
+ 01  REG-ORFAO.
+     03  ORF-CLI-CODIGO           PIC 9(04).
+     03  ORF-USU-CODIGO           PIC X(07).
+     03  ORF-TIPO-ITEM            PIC X(06).
+     03  ORF-SIS-CODIGO           PIC 9(04).
+     03  ORF-CODIGO               PIC 9(04).
+
+ DATA-BASE SECTION.
+
+ DB  BDSEGURANCA OF  BDDATAMEC.
+
+ WORKING-STORAGE SECTION.
+
+ 01 SV-AREA-REL.
+    COPY "(D0947F05)S0947/LIB/SRV/V094765601 ON PROJETO01".
+
+ 01  CLI-JANELA-SEG-WS           PIC 9(04).
+ 01  CLI-JANELA-FUN              PIC 9(04).
+
+*----------------------------------------------------------------*
+* TABELA DE REMAPEAMENTO CLIENTE-JANELA -> CLIENTE-FUNCIONARIO,  *
+* CARREGADA UMA UNICA VEZ POR 0150-CARREGA-TAB-REMAP-JANELA NA   *
+* INICIALIZACAO DO PROGRAMA (VER 0200-ACESSO-USUARIOS-CLI).      *
+* LAYOUT E CONTEUDO FICAM NO MEMBRO COPY V094765602 (BIBLIOTECA  *
+* D0947F05), COMPARTILHADO POR TODOS OS PROGRAMAS QUE FAZEM ESTE *
+* REMAPEAMENTO - MANTER NOVOS CLIENTES-JANELA SO NESSE MEMBRO.   *
+*----------------------------------------------------------------*
+
+ 01  TAB-REMAP-JANELA-FUN.
+    COPY "(D0947F05)S0947/LIB/SRV/V094765602 ON PROJETO01".
+
+ 77  RESULTADO-77                PIC S9(11)  BINARY EXTENDED.
+
+ 01 VARIAVEIS.
+   02 TAB-SISTEMA-FLAG.
+      03  TAB-SISTEMA-OK              PIC 9(1) OCCURS 10000.
+   02  FLAG-MAC-SEC              PIC X(1).
+   02  FLAG-MEX                  PIC X(1).
+   02  FLAG-FIM-USUARIO          PIC X(1).
+   02  TIPO-CODIGO-SEC-WS        PIC X(3).
+   02  IND-FUNC-WS               PIC X(1).
+   02  UNO-CODIGO-SEC-WS         PIC 9(04).
+   02  FCO-CODIGO-SEC-WS         PIC 9(04).
+   02  SIS-CODIGO-WS             PIC 9(04).
+   02  GOP-CODIGO-WS             PIC 9(04).
+   02  PER-CODIGO-WS             PIC 9(04).
+   02  UNO-CODIGO-WS             PIC 9(04).
+   02  FCO-CODIGO-WS             PIC 9(04).
+   02  RESULTADO-WS              PIC S9(11)  BINARY.
+   02  MENSAGEM-WS               PIC X(160).
+   02  WS-CONT-USUARIOS          PIC 9(09)   COMP.
+   02  WS-CONT-GRAVADOS          PIC 9(09)   COMP.
+   02  WS-CONT-ORFAOS            PIC 9(09)   COMP.
+   02  WS-IX-REMAP                PIC 9(02)   COMP.
+   02  WS-UNO-CODIGO              PIC X(07).
+   02  VERSAO-SEG-WS              PIC 9(01).
+* CODIGO USUARIO
+   02  USU-CODIGO-WS                   PIC X(07).
+   02  USU-CODIGO-WS-RE REDEFINES USU-CODIGO-WS.
+      03  USU-LETRA-WS                PIC X(01).
+      03  USU-RESTO-WS                PIC X(06).
+* CODIGO USUARIO
+*  DATA SISTEMA
+   02 DATA-ACCEPT            PIC 9(06)     COMP.
+   02 DATA-ACCEPTR REDEFINES DATA-ACCEPT   COMP.
+      03 ANO-ACCEPT          PIC 9(02)     COMP.
+      03 MES-ACCEPT          PIC 9(02)     COMP.
+      03 DIA-ACCEPT          PIC 9(02)     COMP.
+
+   02 DATA-SISTEMA           PIC 9(08)      COMP.
+   02 DATA-SISTEMAR  REDEFINES DATA-SISTEMA COMP.
+      03 SEC-SISTEMA         PIC 9(02)      COMP.
+      03 ANO-SISTEMA         PIC 9(02)      COMP.
+      03 MES-SISTEMA         PIC 9(02)      COMP.
+      03 DIA-SISTEMA         PIC 9(02)      COMP.
+
+*----------------------------------------------------------------*
+*   AREA COM OPCOES E INFORMACOES DE ENTRADA E SAIDA             *
+*   PARA A LIBRARY DE TRATAMENTO DE EXCECAO DMS                  *
+*----------------------------------------------------------------*
+
+ 01  DMS-PARAMETROS-WS                                   COMMON.
+
+     03  DMS-INTERFACE-COMS-WS       PIC X(01).
+     03  DMS-TITLEBD-WS              PIC X(60).
+     03  DMS-RESULT-WS               PIC X(06).
+     03  DMS-PROG-ONLINE-WS          PIC X(01).
+
+     03  DMS-ACAO-TOMAR-WS           PIC 9(01).
+     88  DMS-CONTINUAR               VALUE   01.
+     88  DMS-ENCERRAR                VALUE   02.
+     88  DMS-ATIVAR-DMTERMINATE      VALUE   03.
+
+*----------------------------------------------------------------*
+* CABECALHO PADRAO DE DIAGNOSTICO PASSADO A LIBRARY DE EXCECAO   *
+* DMS. EM PROCESSAMENTO BATCH NAO HA COMS-IN, ENTAO O CABECALHO  *
+* E GRAVADO SO COM O IDENTIFICADOR DO JOB E FICA ZERADO NO RESTO.*
+*----------------------------------------------------------------*
+
+ 01  ARRAY-IN-WS                     USAGE REAL COMMON    .
+     03 PROGRAMDESG-WS               REAL                 .
+     03 FUNCTIONINDEX-WS             REAL                 .
+     03 USERCODE-WS                  REAL                 .
+     03 SECURITYDESG-WS              REAL                 .
+     03 FIELDS-WS                    REAL                 .
+     03 TIMESTAMP-WS                 REAL                 .
+     03 STATION-WS                   REAL                 .
+     03 TEXTLENGTH-WS                REAL                 .
+     03 FILLER-WS                    REAL                 .
+     03 STATUSVALUE-WS               REAL                 .
+     03 RESTART-WS                   REAL                 .
+     03 AGENDA-WS                    REAL                 .
+     03 SDFINFO-WS                   REAL                 .
+     03 FORM-KEY-WS                  REAL                 .
+     03 SDFTRANSNUM-WS               REAL                 .
+     03 SDFFORMRECNUM-WS             REAL                 .
+
+******************************************************************
+*                                                                *
+*              CORPO PRINCIPAL DO PROGRAMA                       *
+*                                                                *
+******************************************************************
+
+ PROCEDURE DIVISION.
+
+ 0001-00-PROGRAMA    SECTION.
+
+ 0002-00-INICIO-TRATA-RELATORIO.
+
+     OPEN INQUIRY BDSEGURANCA.
+
+     OPEN EXTEND REL-SNAPSHOT.
+
+     OPEN EXTEND REL-ORFAOS.
+
+     MOVE ZEROS TO WS-CONT-USUARIOS WS-CONT-GRAVADOS WS-CONT-ORFAOS.
+
+     ACCEPT DATA-ACCEPT FROM DATE.
+     MOVE DIA-ACCEPT TO DIA-SISTEMA.
+     MOVE MES-ACCEPT TO MES-SISTEMA.
+     MOVE ANO-ACCEPT TO ANO-SISTEMA.
+     MOVE 20         TO SEC-SISTEMA.
+
+     INITIALIZE ARRAY-IN-WS.
+
+     PERFORM 0150-CARREGA-TAB-REMAP-JANELA
+        THRU 0150-CARREGA-TAB-REMAP-JANELA-FIM.
+
+     SET USC-POR-USUARIO TO BEGINNING.
+
+  003-INICIO-REL.
+
+     INITIALIZE VARIAVEIS.
+     INITIALIZE SV-AREA-REL.
+     MOVE "N" TO FLAG-FIM-USUARIO.
+
+     FIND NEXT USC-POR-USUARIO
+         ON EXCEPTION
+            IF DMSTATUS(NOTFOUND)
+               MOVE "S" TO FLAG-FIM-USUARIO
+            ELSE
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+               MOVE "S" TO FLAG-FIM-USUARIO
+            END-IF
+     END-FIND.
+
+     IF FLAG-FIM-USUARIO EQUAL "S"
+        GO TO 003-FIM-REL.
+
+     ADD 1 TO WS-CONT-USUARIOS.
+
+     MOVE CLI-CODIGO OF USUARIO-CLI TO CLI-JANELA-SEG-WS.
+     MOVE USU-CODIGO OF USUARIO-CLI TO USU-CODIGO OF SV-AREA-REL.
+
+     PERFORM 0100-IDENTIFICA-USU
+        THRU 0100-IDENTIFICA-USU-FIM.
+
+     PERFORM 0110-MAC-ORIGINAL
+        THRU 0110-MAC-ORIGINAL-FIM.
+
+     PERFORM 0120-MAC-SECUNDARIA
+        THRU 0120-MAC-SECUNDARIA-FIM.
+
+     PERFORM 0130-MEX
+        THRU 0130-MEX-FIM.
+
+     GO TO 003-INICIO-REL.
+
+  003-FIM-REL.
+     EXIT.
+
+  999-FIM-PROGRAMA.
+
+     DISPLAY "S0947-OBJ-659 - USUARIOS LIDOS.....: " WS-CONT-USUARIOS.
+     DISPLAY "S0947-OBJ-659 - LINHAS GRAVADAS.....: " WS-CONT-GRAVADOS.
+     DISPLAY "S0947-OBJ-659 - ITENS ORFAOS GRAVADOS: " WS-CONT-ORFAOS.
+
+     CLOSE BDSEGURANCA.
+     CLOSE REL-SNAPSHOT.
+     CLOSE REL-ORFAOS.
+
+     STOP RUN.
+
+******************************************************************
+*    PROCESSAMENTO IDENTIFICA PARAMETROS DO USUARIO              *
+******************************************************************
+
+  0100-IDENTIFICA-USU.
+
+        PERFORM 0200-ACESSO-USUARIOS-CLI
+           THRU 0210-ACESSO-USUARIOS-CLI-FIM.
+
+        PERFORM 0250-VERIFICA-FIS-SUB
+           THRU 0250-VERIFICA-FIS-SUB-FIM.
+
+        PERFORM 0240-VERIFICA-MEX
+           THRU 0240-VERIFICA-MEX-FIM.
+
+  0100-IDENTIFICA-USU-FIM.
+     EXIT.
+
+******************************************************************
+*    PROCESSAMENTO DA MAC ORIGINAL                               *
+******************************************************************
+
+  0110-MAC-ORIGINAL.
+
+        MOVE "ORI" TO TIPO-AREA OF SV-AREA-REL.
+
+        MOVE UNO-CODIGO-ORI OF USUARIO-CLI TO UNO-CODIGO-WS.
+        MOVE FCO-CODIGO-ORI OF USUARIO-CLI TO FCO-CODIGO-WS.
+
+        PERFORM 0300-BUSCA-TIPO-LOTACAO
+           THRU 0310-BUSCA-TIPO-LOTACAO-FIM.
+
+        IF IND-FUNC-WS EQUAL "S"
+          PERFORM 0400-BUSCA-TIPO-FUNCAO
+             THRU 0410-BUSCA-TIPO-FUNCAO-FIM
+        ELSE
+          MOVE TIF-CODIGO OF USUARIO-CLI TO FCO-CODIGO-WS
+          PERFORM 0400-BUSCA-TIP-FUN-USU-N-CEF
+             THRU 0410-FIM-TIP-FUN-USU-N-CEF-FIM.
+
+        PERFORM 0500-ACESSO-MATRIZ-GRUPO
+           THRU 0500-ACESSO-MATRIZ-GRUPO-FIM.
+
+        PERFORM 0600-MONTA-PERFIL
+           THRU 0600-MONTA-PERFIL-FIM.
+
+  0110-MAC-ORIGINAL-FIM.
+       EXIT.
+
+******************************************************************
+*    PROCESSAMENTO DA MAC TEMPORARIA/SUBSTITUTA                  *
+******************************************************************
+
+  0120-MAC-SECUNDARIA.
+
+        IF FLAG-MAC-SEC = "N"
+           GO TO 0120-MAC-SECUNDARIA-FIM.
+
+        MOVE TIPO-CODIGO-SEC-WS TO TIPO-AREA OF SV-AREA-REL.
+
+        MOVE UNO-CODIGO-SEC-WS TO UNO-CODIGO-WS.
+        MOVE FCO-CODIGO-SEC-WS TO FCO-CODIGO-WS.
+
+        PERFORM 0300-BUSCA-TIPO-LOTACAO
+               THRU 0310-BUSCA-TIPO-LOTACAO-FIM.
+
+        PERFORM 0400-BUSCA-TIPO-FUNCAO
+               THRU 0410-BUSCA-TIPO-FUNCAO-FIM.
+
+        PERFORM 0500-ACESSO-MATRIZ-GRUPO
+              THRU 0500-ACESSO-MATRIZ-GRUPO-FIM.
+
+        PERFORM 0600-MONTA-PERFIL
+           THRU 0600-MONTA-PERFIL-FIM.
+
+  0120-MAC-SECUNDARIA-FIM.
+       EXIT.
+
+******************************************************************
+*    PROCESSAMENTO DA MAC DE EXCECAO                             *
+******************************************************************
+
+  0130-MEX.
+
+        IF FLAG-MEX = "N"
+           GO TO 0130-MEX-FIM.
+
+        MOVE "MEX" TO TIPO-AREA OF SV-AREA-REL.
+
+        PERFORM 0700-MONTA-MEX
+           THRU 0700-MONTA-MEX-FIM.
+
+        PERFORM 0730-MONTA-PERFIL
+           THRU 0730-MONTA-PERFIL-FIM.
+
+  0130-MEX-FIM.
+       EXIT.
+
+*  AS LINHAS DO SNAPSHOT SAO GRAVADAS DIRETAMENTE EM 0520-MONTA-
+*  SISTEMA, 0550-MONTA-GRUPO E 0610-COMPOR-PERFIL, NO MOMENTO EM
+*  QUE CADA LINHA DA MATRIZ E MONTADA EM SV-AREA-REL.
+
+*****************************************************************
+*                                                               *
+*           INICIO PROCESSAMENTO - SNAPSHOT MAC/MEX             *
+*                                                               *
+*****************************************************************
+
+ 0200-ACESSO-USUARIOS-CLI.
+
+       MOVE "S" TO IND-FUNC-WS.
+** remapeia cliente-janela para cliente-funcionario via tabela
+       PERFORM 0205-REMAPEIA-JANELA-FUN
+          THRU 0205-REMAPEIA-JANELA-FUN-FIM.
+
+       FIND FIRST FUN-POR-IDENT AT
+          FUN-CLIENTE = CLI-JANELA-FUN  AND
+          FUN-CODIGO = USU-CODIGO OF SV-AREA-REL
+          ON EXCEPTION
+            IF DMSTATUS(NOTFOUND)
+               MOVE "N" TO IND-FUNC-WS
+            ELSE
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                     THRU 10000-99-TRATA-ERRO-DMS
+            END-IF
+       END-FIND.
+
+  0210-ACESSO-USUARIOS-CLI-FIM.
+      EXIT.
+
+*****************************************************************
+*                                                               *
+*   REMAPEIA CLIENTE-JANELA PARA CLIENTE-FUNCIONARIO VIA TABELA *
+*   CARREGADA POR 0150-CARREGA-TAB-REMAP-JANELA (INICIALIZACAO) *
+*                                                               *
+*****************************************************************
+
+  0205-REMAPEIA-JANELA-FUN.
+
+      MOVE CLI-JANELA-SEG-WS TO CLI-JANELA-FUN.
+      MOVE 1 TO WS-IX-REMAP.
+
+  0206-REMAPEIA-JANELA-FUN.
+
+      IF WS-IX-REMAP > CONT-REMAP-JANELA
+         GO TO 0205-REMAPEIA-JANELA-FUN-FIM.
+
+      IF REM-CLI-ORIGEM(WS-IX-REMAP) EQUAL CLI-JANELA-SEG-WS
+         MOVE REM-CLI-DESTINO(WS-IX-REMAP) TO CLI-JANELA-FUN
+         GO TO 0205-REMAPEIA-JANELA-FUN-FIM.
+
+      ADD 1 TO WS-IX-REMAP.
+      GO TO 0206-REMAPEIA-JANELA-FUN.
+
+  0205-REMAPEIA-JANELA-FUN-FIM.
+      EXIT.
+
+*****************************************************************
+*                                                               *
+*   CARGA INICIAL DA TABELA DE REMAPEAMENTO CLIENTE-JANELA ->   *
+*   CLIENTE-FUNCIONARIO - EXECUTADA UMA UNICA VEZ, NO INICIO    *
+*   DO PROCESSAMENTO (0002-00-INICIO-TRATA-RELATORIO) -         *
+*   ENTRADAS DA TABELA FICAM NO MEMBRO COPY V094765603 (MESMA   *
+*   BIBLIOTECA D0947F05), PARA ACRESCENTAR CLIENTE-JANELA NOVO  *
+*   BASTA ALTERAR O MEMBRO - NAO HA COPIA LOCAL DOS VALORES.    *
+*****************************************************************
+
+  0150-CARREGA-TAB-REMAP-JANELA.
+      COPY "(D0947F05)S0947/LIB/SRV/V094765603 ON PROJETO01".
+
+  0150-CARREGA-TAB-REMAP-JANELA-FIM.
+      EXIT.
+
+
+  0240-VERIFICA-MEX.
+
+     MOVE "N" TO FLAG-MEX.
+
+     IF USC-SEC-FIM-EXC EQUAL ZEROS
+        GO TO 0240-VERIFICA-MEX-FIM.
+
+     IF DATA-SISTEMAR < USC-DATA-INI-EXC OF USUARIO-CLI
+        GO TO 0240-VERIFICA-MEX-FIM.
+
+     IF DATA-SISTEMAR > USC-DATA-FIM-EXC OF USUARIO-CLI
+        GO TO 0240-VERIFICA-MEX-FIM.
+
+     MOVE "S" TO FLAG-MEX.
+
+  0240-VERIFICA-MEX-FIM.
+     EXIT.
+
+  0250-VERIFICA-FIS-SUB.
+
+   MOVE "N" TO FLAG-MAC-SEC.
+
+   IF USU-LETRA-WS NOT EQUAL "C"
+      GO TO 0250-VERIFICA-FIS-SUB-FIM.
+
+   IF UNO-CODIGO-SUB OF USUARIO-CLI NOT EQUAL ZEROS AND
+      DATA-SISTEMAR >= USC-DATA-INI-SUBST OF USUARIO-CLI AND
+      DATA-SISTEMAR <= USC-DATA-FIM-SUBST OF USUARIO-CLI THEN
+
+      MOVE UNO-CODIGO-SUB OF USUARIO-CLI TO UNO-CODIGO-SEC-WS
+      MOVE FCO-CODIGO-SUB OF USUARIO-CLI TO FCO-CODIGO-SEC-WS
+      MOVE "S" TO FLAG-MAC-SEC
+      MOVE "SUB" TO TIPO-CODIGO-SEC-WS
+      GO TO 0250-VERIFICA-FIS-SUB-FIM
+    END-IF.
+
+   IF UNO-CODIGO-FIS OF USUARIO-CLI NOT EQUAL ZEROS THEN
+     MOVE UNO-CODIGO-FIS OF USUARIO-CLI TO UNO-CODIGO-SEC-WS
+     MOVE FCO-CODIGO-FIS OF USUARIO-CLI TO FCO-CODIGO-SEC-WS
+     MOVE "S" TO FLAG-MAC-SEC
+     MOVE "FIS" TO TIPO-CODIGO-SEC-WS
+   END-IF.
+
+ 0250-VERIFICA-FIS-SUB-FIM.
+   EXIT.
+
+ 0300-BUSCA-TIPO-LOTACAO.
+
+   FIND UNL-POR-UNO AT
+         CLI-CODIGO = CLI-JANELA-SEG-WS AND
+         UNO-CODIGO = UNO-CODIGO-WS
+         ON EXCEPTION
+            IF NOT DMSTATUS (NOTFOUND) THEN
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+            END-IF
+            GO TO 0310-BUSCA-TIPO-LOTACAO-FIM
+    END-FIND.
+
+    MOVE LOT-CODIGO OF UNO-LOTACAO
+      TO LOT-CODIGO OF SV-AREA-REL.
+
+  0310-BUSCA-TIPO-LOTACAO-FIM.
+  EXIT.
+
+  0400-BUSCA-TIPO-FUNCAO.
+
+    FIND FIRST FCO-POR-CODIGO AT
+           CLI-CODIGO   =  CLI-JANELA-SEG-WS AND
+           FCO-CODIGO   =  FCO-CODIGO-WS
+           ON EXCEPTION
+              IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+              GO TO 0410-BUSCA-TIPO-FUNCAO-FIM
+      END-FIND.
+
+      MOVE TIF-CODIGO OF FUNCAO
+         TO TIF-CODIGO OF SV-AREA-REL.
+
+  0410-BUSCA-TIPO-FUNCAO-FIM.
+  EXIT.
+
+  0400-BUSCA-TIP-FUN-USU-N-CEF.
+
+    FIND FIRST TIF-POR-CODIGO AT
+           CLI-CODIGO   =  CLI-JANELA-SEG-WS AND
+           TIF-CODIGO   =  FCO-CODIGO-WS
+           ON EXCEPTION
+              IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+              GO TO 0410-FIM-TIP-FUN-USU-N-CEF-FIM
+      END-FIND.
+
+      MOVE TIF-CODIGO OF TIPO-FUNCAO
+         TO TIF-CODIGO OF SV-AREA-REL.
+
+  0410-FIM-TIP-FUN-USU-N-CEF-FIM.
+  EXIT.
+
+****************************************************************
+*                                                              *
+*                        MONTAGEM MAC                          *
+*                                                              *
+****************************************************************
+****************************************************************
+***                      GRUPO MAC                           ***
+****************************************************************
+  0500-ACESSO-MATRIZ-GRUPO.
+    SET MGR-POR-LOTAC TO BEGINNING.
+    SET SIS-POR-CODIGO TO BEGINNING.
+
+    MOVE ZEROS TO CONT-GRUPOS OF SV-AREA-REL.
+  0501-MONTA-MATRIZ-GRUPO.
+    FIND KEY OF NEXT MGR-POR-LOTAC AT
+         CLI-CODIGO = CLI-JANELA-SEG-WS AND
+         LOT-CODIGO = LOT-CODIGO  OF SV-AREA-REL    AND
+         TIF-CODIGO = TIF-CODIGO  OF SV-AREA-REL
+         ON EXCEPTION
+            IF NOT DMSTATUS(NOTFOUND)
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+            END-IF
+            GO TO 0500-ACESSO-MATRIZ-GRUPO-FIM
+    END-FIND.
+
+    MOVE GOP-CODIGO OF MATRIZ-GRUPO TO GOP-CODIGO-WS.
+    MOVE SIS-CODIGO OF MATRIZ-GRUPO TO SIS-CODIGO-WS.
+
+    IF CONT-SISTEMA = 0
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    IF SIS-CODIGO OF TAB-SISTEMA(CONT-SISTEMA)
+                        NOT EQUAL SIS-CODIGO OF MATRIZ-GRUPO
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    PERFORM 0550-MONTA-GRUPO THRU 0550-MONTA-GRUPO-FIM.
+
+    GO TO 0501-MONTA-MATRIZ-GRUPO.
+
+ 0500-ACESSO-MATRIZ-GRUPO-FIM.
+   EXIT.
+
+ 0520-MONTA-SISTEMA.
+    IF TAB-SISTEMA-OK(SIS-CODIGO-WS) NOT EQUAL ZEROS
+        GO TO 0545-MONTA-SISTEMA-FIM.
+
+    IF CONT-SISTEMA >= 40
+       ADD 1 TO CONT-SISTEMA-PERDIDOS OF SV-AREA-REL
+       MOVE "S" TO FLAG-MAIS-DADOS OF SV-AREA-REL
+       GO TO 0545-MONTA-SISTEMA-FIM
+    END-IF
+
+    ADD 1 TO CONT-SISTEMA.
+
+    MOVE SPACES TO SIS-NOME OF SV-AREA-REL(CONT-SISTEMA).
+
+    FIND NEXT SIS-POR-CODIGO AT
+          SIS-CODIGO = SIS-CODIGO-WS
+           ON EXCEPTION
+              IF NOT DMSTATUS(NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+     END-FIND.
+
+     MOVE SIS-CODIGO OF SISTEMAS
+        TO SIS-CODIGO OF SV-AREA-REL(CONT-SISTEMA).
+
+     MOVE 1 TO TAB-SISTEMA-OK(SIS-CODIGO-WS).
+
+     MOVE SIS-NOME OF SISTEMAS
+          TO SIS-NOME OF SV-AREA-REL(CONT-SISTEMA).
+
+     MOVE ANO-SISTEMA OF DATA-SISTEMAR TO SNP-ANO-SNAPSHOT.
+     MOVE MES-SISTEMA OF DATA-SISTEMAR TO SNP-MES-SNAPSHOT.
+     MOVE DIA-SISTEMA OF DATA-SISTEMAR TO SNP-DIA-SNAPSHOT.
+     MOVE "SISTEMA" TO SNP-TIPO-LINHA.
+     MOVE CLI-JANELA-SEG-WS TO SNP-CLI-CODIGO.
+     MOVE USU-CODIGO OF SV-AREA-REL TO SNP-USU-CODIGO.
+     MOVE TIPO-AREA OF SV-AREA-REL TO SNP-TIPO-AREA.
+     MOVE SIS-CODIGO OF SISTEMAS TO SNP-SIS-CODIGO.
+     MOVE SIS-NOME OF SISTEMAS TO SNP-SIS-NOME.
+     MOVE SPACES TO SNP-GOP-MNEMONICO SNP-GOP-DESCRICAO
+                     SNP-PER-DESCRICAO SNP-ABR-DESCRICAO.
+     MOVE ZEROS TO SNP-PER-CODIGO.
+     WRITE REG-SNAPSHOT.
+     ADD 1 TO WS-CONT-GRAVADOS.
+
+  0530-MONTA-COD-ABRANG.
+
+     FIND MAB-POR-LOT-TIF AT
+           CLI-CODIGO   = CLI-JANELA-SEG-WS AND
+           SIS-CODIGO   = SIS-CODIGO OF SISTEMAS        AND
+           LOT-CODIGO   = LOT-CODIGO OF SV-AREA-REL     AND
+           TIF-CODIGO   = TIF-CODIGO OF SV-AREA-REL
+           ON EXCEPTION
+              IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+            GO TO 0545-MONTA-SISTEMA-FIM
+     END-FIND.
+
+     IF UCS-ABRANGENCIA OF MATRIZ-ABRANG EQUAL ZEROS
+         GO TO 0545-MONTA-SISTEMA-FIM.
+
+     MOVE UCS-ABRANGENCIA OF MATRIZ-ABRANG
+       TO UCS-ABRANGENCIA OF SV-AREA-REL(CONT-SISTEMA).
+
+  0540-MONTA-NOME-ABRANG.
+
+    FIND FIRST TAG-POR-IDENT AT
+          TAG-CLIENTE  =  CLI-CODIGO  OF USUARIO-CLI      AND
+          TAG-SISTEMA  =  SIS-CODIGO  OF MATRIZ-GRUPO      AND
+          TAG-CODIGO   =  UCS-ABRANGENCIA OF MATRIZ-ABRANG
+           ON EXCEPTION
+              IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+            GO TO 0545-MONTA-SISTEMA-FIM
+    END-FIND.
+
+    MOVE TAG-DESCRICAO   OF TAB-ABRANGENCIA
+      TO ABR-DESCRICAO   OF SV-AREA-REL(CONT-SISTEMA).
+
+  0545-MONTA-SISTEMA-FIM.
+  EXIT.
+
+  0550-MONTA-GRUPO.
+
+   FIND GOP-POR-IDENT AT
+          CFS-VER-SISEG = VERSAO-SEG-WS     AND
+          GOP-CLIENTE   = CLI-JANELA-SEG-WS AND
+          GOP-SISTEMA   = SIS-CODIGO-WS    AND
+          GOP-CODIGO    = GOP-CODIGO-WS
+          ON EXCEPTION
+             IF DMSTATUS (NOTFOUND)
+                  MOVE "GRUPO"        TO ORF-TIPO-ITEM
+                  MOVE GOP-CODIGO-WS  TO ORF-CODIGO
+                  PERFORM 0580-GRAVA-ORFAO THRU 0580-GRAVA-ORFAO-FIM
+             ELSE
+                PERFORM 10000-00-TRATA-ERRO-DMS
+                   THRU 10000-99-TRATA-ERRO-DMS
+             END-IF
+          GO TO 0550-MONTA-GRUPO-FIM
+     END-FIND.
+
+  0570-MOVE-DADOS.
+
+     IF CONT-GRUPOS >= 300
+        ADD 1 TO CONT-GRUPOS-PERDIDOS OF SV-AREA-REL
+        MOVE "S" TO FLAG-MAIS-DADOS OF SV-AREA-REL
+        GO TO 0550-MONTA-GRUPO-FIM
+     END-IF
+
+     ADD 1 TO CONT-GRUPOS.
+     MOVE CONT-GRUPOS TO CONT-GRUPOS OF SV-AREA-REL.
+
+     MOVE SIS-CODIGO-WS
+       TO SIS-CODIGO-GRP OF SV-AREA-REL(CONT-GRUPOS).
+     MOVE GOP-DESCRICAO OF GRUPOS-OPERACOES
+       TO GOP-DESCRICAO OF SV-AREA-REL(CONT-GRUPOS).
+     MOVE GOP-MNEMONICO OF GRUPOS-OPERACOES
+       TO GOP-MNEMONICO OF SV-AREA-REL(CONT-GRUPOS).
+
+     MOVE ANO-SISTEMA OF DATA-SISTEMAR TO SNP-ANO-SNAPSHOT.
+     MOVE MES-SISTEMA OF DATA-SISTEMAR TO SNP-MES-SNAPSHOT.
+     MOVE DIA-SISTEMA OF DATA-SISTEMAR TO SNP-DIA-SNAPSHOT.
+     MOVE "GRUPO" TO SNP-TIPO-LINHA.
+     MOVE CLI-JANELA-SEG-WS TO SNP-CLI-CODIGO.
+     MOVE USU-CODIGO OF SV-AREA-REL TO SNP-USU-CODIGO.
+     MOVE TIPO-AREA OF SV-AREA-REL TO SNP-TIPO-AREA.
+     MOVE SIS-CODIGO-WS TO SNP-SIS-CODIGO.
+     MOVE SPACES TO SNP-SIS-NOME SNP-PER-DESCRICAO SNP-ABR-DESCRICAO.
+     MOVE ZEROS TO SNP-PER-CODIGO.
+     MOVE GOP-MNEMONICO OF GRUPOS-OPERACOES TO SNP-GOP-MNEMONICO.
+     MOVE GOP-DESCRICAO OF GRUPOS-OPERACOES TO SNP-GOP-DESCRICAO.
+     WRITE REG-SNAPSHOT.
+     ADD 1 TO WS-CONT-GRAVADOS.
+
+  0550-MONTA-GRUPO-FIM.
+  EXIT.
+
+*----------------------------------------------------------------*
+* GRAVA UMA LINHA ORFA (GRUPO OU PERFIL NAO CADASTRADO) NO       *
+* RELATORIO DE EXCECOES - ORF-TIPO-ITEM E MOVIDO PELO CHAMADOR.  *
+*----------------------------------------------------------------*
+
+  0580-GRAVA-ORFAO.
+
+     MOVE CLI-JANELA-SEG-WS         TO ORF-CLI-CODIGO.
+     MOVE USU-CODIGO OF SV-AREA-REL TO ORF-USU-CODIGO.
+     MOVE SIS-CODIGO-WS             TO ORF-SIS-CODIGO.
+
+     WRITE REG-ORFAO.
+     ADD 1 TO WS-CONT-ORFAOS.
+
+  0580-GRAVA-ORFAO-FIM.
+  EXIT.
+
+******************************************************
+***                 PERFIL MAC                     ***
+******************************************************
+
+  0600-MONTA-PERFIL.
+   MOVE ZEROS TO CONT-PERFIL OF SV-AREA-REL.
+
+   SET SIS-POR-CODIGO TO BEGINNING.
+   SET MPE-POR-LOT-TIF TO BEGINNING.
+
+ 0601-MONTA-MATRIZ-PERFIL.
+    FIND KEY OF NEXT MPE-POR-LOT-TIF AT
+         CLI-CODIGO = CLI-JANELA-SEG-WS AND
+         LOT-CODIGO = LOT-CODIGO  OF SV-AREA-REL    AND
+         TIF-CODIGO = TIF-CODIGO  OF SV-AREA-REL
+         ON EXCEPTION
+            IF NOT DMSTATUS(NOTFOUND)
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+            END-IF
+         GO TO 0600-MONTA-PERFIL-FIM
+    END-FIND.
+
+    MOVE PER-CODIGO OF MATRIZ-PERFIL TO PER-CODIGO-WS.
+    MOVE SIS-CODIGO OF MATRIZ-PERFIL TO SIS-CODIGO-WS.
+
+    IF CONT-SISTEMA = 0
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    IF SIS-CODIGO OF TAB-SISTEMA(CONT-SISTEMA)
+                        NOT EQUAL SIS-CODIGO OF MATRIZ-PERFIL
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    PERFORM 0610-COMPOR-PERFIL THRU 0625-FIM-PERFIL-MAC.
+
+    GO TO 0601-MONTA-MATRIZ-PERFIL.
+
+ 0600-MONTA-PERFIL-FIM.
+   EXIT.
+
+ 0610-COMPOR-PERFIL.
+
+     FIND PER-POR-IDENT AT
+          SIS-CODIGO = SIS-CODIGO-WS AND
+          PER-CODIGO = PER-CODIGO-WS
+          ON EXCEPTION
+             IF DMSTATUS (NOTFOUND)
+                 MOVE "PERFIL"       TO ORF-TIPO-ITEM
+                 MOVE PER-CODIGO-WS  TO ORF-CODIGO
+                 PERFORM 0580-GRAVA-ORFAO THRU 0580-GRAVA-ORFAO-FIM
+             ELSE
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                   THRU 10000-99-TRATA-ERRO-DMS
+             END-IF
+             GO TO 0625-FIM-PERFIL-MAC
+     END-FIND.
+
+ 0620-MOVE-DADOS.
+
+     IF CONT-PERFIL >= 100
+        ADD 1 TO CONT-PERFIL-PERDIDOS OF SV-AREA-REL
+        MOVE "S" TO FLAG-MAIS-DADOS OF SV-AREA-REL
+        GO TO 0625-FIM-PERFIL-MAC
+     END-IF.
+
+     ADD 1 TO CONT-PERFIL.
+
+     MOVE SIS-CODIGO-WS
+       TO SIS-CODIGO-PER OF SV-AREA-REL(CONT-PERFIL).
+     MOVE PER-DESCRICAO OF PERFIL
+       TO PER-DESCRICAO OF SV-AREA-REL(CONT-PERFIL).
+     MOVE PER-CODIGO    OF PERFIL
+       TO PER-CODIGO    OF SV-AREA-REL(CONT-PERFIL).
+
+     MOVE ANO-SISTEMA OF DATA-SISTEMAR TO SNP-ANO-SNAPSHOT.
+     MOVE MES-SISTEMA OF DATA-SISTEMAR TO SNP-MES-SNAPSHOT.
+     MOVE DIA-SISTEMA OF DATA-SISTEMAR TO SNP-DIA-SNAPSHOT.
+     MOVE "PERFIL" TO SNP-TIPO-LINHA.
+     MOVE CLI-JANELA-SEG-WS TO SNP-CLI-CODIGO.
+     MOVE USU-CODIGO OF SV-AREA-REL TO SNP-USU-CODIGO.
+     MOVE TIPO-AREA OF SV-AREA-REL TO SNP-TIPO-AREA.
+     MOVE SIS-CODIGO-WS TO SNP-SIS-CODIGO.
+     MOVE SPACES TO SNP-SIS-NOME SNP-GOP-MNEMONICO
+                     SNP-GOP-DESCRICAO SNP-ABR-DESCRICAO.
+     MOVE PER-CODIGO OF PERFIL TO SNP-PER-CODIGO.
+     MOVE PER-DESCRICAO OF PERFIL TO SNP-PER-DESCRICAO.
+     WRITE REG-SNAPSHOT.
+     ADD 1 TO WS-CONT-GRAVADOS.
+
+  0625-FIM-PERFIL-MAC.
+   EXIT.
+
+****************************************************************
+*                                                              *
+*                        MONTAGEM MEX                          *
+*                                                              *
+****************************************************************
+  0700-MONTA-MEX.
+
+     MOVE ZEROS TO CONT-GRUPOS OF SV-AREA-REL.
+
+     SET GRX-POR-USU TO BEGINNING.
+     SET SIS-POR-CODIGO TO BEGINNING.
+
+   0701-MONTA-MATRIZ.
+
+    FIND KEY OF NEXT GRX-POR-USU AT
+         CLI-CODIGO = CLI-JANELA-SEG-WS AND
+         USU-CODIGO = USU-CODIGO OF SV-AREA-REL
+         ON EXCEPTION
+            IF NOT DMSTATUS(NOTFOUND)
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+            END-IF
+          GO TO 0700-MONTA-MEX-FIM
+    END-FIND.
+
+    MOVE GOP-CODIGO OF GRUPO-EXC-USU TO GOP-CODIGO-WS.
+    MOVE SIS-CODIGO OF GRUPO-EXC-USU TO SIS-CODIGO-WS.
+
+    IF CONT-SISTEMA = 0
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    IF SIS-CODIGO OF TAB-SISTEMA(CONT-SISTEMA)
+                        NOT EQUAL SIS-CODIGO OF GRUPO-EXC-USU
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    PERFORM 0550-MONTA-GRUPO THRU 0550-MONTA-GRUPO-FIM.
+
+    GO TO 0701-MONTA-MATRIZ.
+
+  0700-MONTA-MEX-FIM.
+   EXIT.
+
+******************************************************
+***                 PERFIL MEX                     ***
+******************************************************
+
+  0730-MONTA-PERFIL.
+     MOVE ZEROS TO CONT-PERFIL OF SV-AREA-REL.
+
+     SET SIS-POR-CODIGO TO BEGINNING.
+     SET PRX-POR-USU-PER TO BEGINNING.
+
+  0710-MONTA-MATRIZ-EXC-PERFIL.
+
+     FIND NEXT PRX-POR-USU-PER AT
+        CLI-CODIGO = CLI-JANELA-SEG-WS      AND
+        USU-CODIGO = USU-CODIGO OF SV-AREA-REL
+        ON EXCEPTION
+          IF NOT DMSTATUS(NOTFOUND)
+             PERFORM 10000-00-TRATA-ERRO-DMS
+                THRU 10000-99-TRATA-ERRO-DMS
+          END-IF
+       GO TO 0730-MONTA-PERFIL-FIM
+     END-FIND.
+
+    MOVE PER-CODIGO OF PERFIL-EXC-USU TO PER-CODIGO-WS.
+    MOVE SIS-CODIGO OF PERFIL-EXC-USU TO SIS-CODIGO-WS.
+
+    IF CONT-SISTEMA = 0
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    IF SIS-CODIGO OF TAB-SISTEMA(CONT-SISTEMA)
+                        NOT EQUAL SIS-CODIGO OF GRUPO-EXC-USU
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    PERFORM 0610-COMPOR-PERFIL THRU 0625-FIM-PERFIL-MAC.
+
+    GO TO 0710-MONTA-MATRIZ-EXC-PERFIL.
+
+  0730-MONTA-PERFIL-FIM.
+   EXIT.
+
+*---
+
+ 10000-00-TRATA-ERRO-DMS.
+*ERRO BANCO DE DADOS - PROCESSAMENTO BATCH
+     MOVE    DMSTATUS (DMRESULT) TO  DMS-RESULT-WS.
+
+     CALL "TRATA_EXCECAO_DMS OF S0997/OBJ/LIBRARY/INSTALACAO"
+          USING   DMS-PARAMETROS-WS
+                  ARRAY-IN-WS
+          GIVING  RESULTADO-77.
+
+     IF  DMS-ENCERRAR
+         STOP    RUN.
+
+     IF  DMS-ATIVAR-DMTERMINATE
+         CALL    SYSTEM  DMTERMINATE.
+
+     DISPLAY "S0947-OBJ-659 - ERRO DMS " DMS-RESULT-WS
+             " USUARIO " USU-CODIGO OF SV-AREA-REL.
+
+ 10000-99-TRATA-ERRO-DMS.
+     EXIT.
+
+ END-OF-JOB.
