@@ -26,13 +26,102 @@ $SET PRTLIBC85
  SPECIAL-NAMES.      DECIMAL-POINT   IS  COMMA.
 
 
-*INPUT-OUTPUT SECTION.
+ INPUT-OUTPUT SECTION.
 
-*FILE-CONTROL.
+ FILE-CONTROL.
+
+     SELECT AUD-MACMEX       ASSIGN TO "AUDMACMEX"
+            ORGANIZATION IS SEQUENTIAL.
+
+     SELECT REL-CONFLITOS    ASSIGN TO "RELCONFLITOS"
+            ORGANIZATION IS SEQUENTIAL.
+
+     SELECT REL-ORFAOS       ASSIGN TO "RELORFAOS"
+            ORGANIZATION IS SEQUENTIAL.
+
+     SELECT REL-EXPORT       ASSIGN TO "RELEXPORT"
+            ORGANIZATION IS SEQUENTIAL.
 
  DATA DIVISION.
 
-*FILE SECTION.
+ FILE SECTION.
+
+*----------------------------------------------------------------*
+*  TRILHA DE AUDITORIA - UMA LINHA POR CONSULTA MAC/MEX RESPOND- *
+*  IDA COM SUCESSO (QUEM CONSULTOU O PERFIL DE ACESSO DE QUEM,   *
+*  DE ONDE E QUANDO).                                            *
+*----------------------------------------------------------------*
+
+ FD  AUD-MACMEX
+     LABEL RECORD IS STANDARD.
+
+ 01  AUD-REG-MACMEX.
+     03  AUD-DATA-CONSULTA.
+         05  AUD-SEC-CONSULTA     PIC 9(02).
+         05  AUD-ANO-CONSULTA     PIC 9(02).
+         05  AUD-MES-CONSULTA     PIC 9(02).
+         05  AUD-DIA-CONSULTA     PIC 9(02).
+     03  AUD-USERCODE             PIC 9(11).
+     03  AUD-STATION              PIC 9(11).
+     03  AUD-TIMESTAMP            PIC 9(11).
+     03  AUD-PROGRAMDESG          PIC 9(11).
+     03  AUD-CLI-CODIGO           PIC 9(04).
+     03  AUD-USU-CODIGO           PIC X(07).
+
+*----------------------------------------------------------------*
+*  RELATORIO DE CONFLITO/SOBREPOSICAO ENTRE GRUPOS DA MAC (ORI/  *
+*  SEC) E GRUPOS DA MEX DO MESMO USUARIO/SISTEMA - UM GOP-CODIGO *
+*  QUE APARECE NAS DUAS MATRIZES E TIPICAMENTE UMA EXCECAO QUE   *
+*  FICOU ESQUECIDA APOS A MAC JA TER SIDO CORRIGIDA.             *
+*----------------------------------------------------------------*
+
+ FD  REL-CONFLITOS
+     LABEL RECORD IS STANDARD.
+
+ 01  REG-CONFLITO.
+     03  CFL-CLI-CODIGO           PIC 9(04).
+     03  CFL-USU-CODIGO           PIC X(07).
+     03  CFL-SIS-CODIGO           PIC 9(04).
+     03  CFL-GOP-CODIGO           PIC 9(04).
+
+*----------------------------------------------------------------*
+*  RELATORIO DE ITENS ORFAOS DA MATRIZ - CODIGO DE GRUPO OU DE   *
+*  PERFIL PRESENTE NA MATRIZ DO USUARIO (GRX/MPE) MAS QUE NAO    *
+*  FOI ENCONTRADO NO CADASTRO (GOP-POR-IDENT/PER-POR-IDENT) - A  *
+*  LINHA SIMPLESMENTE DESAPARECIA DA TELA ANTES DESTE RELATORIO. *
+*----------------------------------------------------------------*
+
+ FD  REL-ORFAOS
+     LABEL RECORD IS STANDARD.
+
+ 01  REG-ORFAO.
+     03  ORF-CLI-CODIGO           PIC 9(04).
+     03  ORF-USU-CODIGO           PIC X(07).
+     03  ORF-TIPO-ITEM            PIC X(06).
+     03  ORF-SIS-CODIGO           PIC 9(04).
+     03  ORF-CODIGO               PIC 9(04).
+
+*----------------------------------------------------------------*
+*  EXPORTACAO OFFLINE (CSV/IMPRESSAO) DA MATRIZ JA MONTADA PARA  *
+*  O USUARIO - ACIONADA QUANDO A ESTACAO ENVIA ACAO "EXPORTAR"   *
+*  NA AREA-HEADER (VER 0160-GRAVA-EXPORT-MATRIZ).                *
+*----------------------------------------------------------------*
+
+ FD  REL-EXPORT
+     LABEL RECORD IS STANDARD.
+
+ 01  REG-EXPORT-MATRIZ.
+     03  EXP-TIPO-LINHA           PIC X(07).
+     03  EXP-CLI-CODIGO           PIC 9(04).
+     03  EXP-USU-CODIGO           PIC X(07).
+     03  EXP-TIPO-AREA            PIC X(03).
+     03  EXP-SIS-CODIGO           PIC 9(04).
+     03  EXP-SIS-NOME             PIC X(40).
+     03  EXP-GOP-MNEMONICO        PIC X(10).
+     03  EXP-GOP-DESCRICAO        PIC X(50).
+     03  EXP-PER-CODIGO           PIC 9(05).
+     03  EXP-PER-DESCRICAO        PIC X(50).
+     03  EXP-ABR-DESCRICAO        PIC X(40).
 
  DATA-BASE SECTION.
 
@@ -43,6 +132,34 @@ $SET PRTLIBC85
  01 SV-AREA-REL.
     COPY "(D0947F05)S0947/LIB/SRV/V094765601 ON PROJETO01".
 
+*----------------------------------------------------------------*
+* COPIA DA ULTIMA AREA DE RESPOSTA REALMENTE ENVIADA AO TERMINAL,*
+* MANTIDA PARA O TRATAMENTO DE RESTART (VER 0105-REENVIA-ULTIMA- *
+* TELA) - SE A ESTACAO REINICIAR A CONVERSACAO ANTES DO ACK, O   *
+* COMS SINALIZA RESTART OF COMS-IN E A TELA JA PRONTA E REENVIADA*
+* EM VEZ DE REPETIR TODA A MONTAGEM DA MATRIZ MAC/MEX.           *
+*----------------------------------------------------------------*
+
+ 01 WS-ULTIMA-AREA-REL.
+    COPY "(D0947F05)S0947/LIB/SRV/V094765601 ON PROJETO01".
+
+ 01  WS-FLAG-TEM-ULTIMA          PIC X(01)   VALUE "N".
+ 01  WS-ULTIMO-TAMANHO-AREA      PIC 9(05).
+
+*----------------------------------------------------------------*
+* TABELA DE REMAPEAMENTO CLIENTE-JANELA -> CLIENTE-FUNCIONARIO,  *
+* CARREGADA UMA UNICA VEZ POR 0150-CARREGA-TAB-REMAP-JANELA NA   *
+* INICIALIZACAO DO PROGRAMA (VER 0200-ACESSO-USUARIOS-CLI) -     *
+* SUBSTITUI O "IF CLI-JANELA-SEG-WS EQUAL 103" FIXO NO CODIGO,   *
+* PERMITINDO ACRESCENTAR NOVOS CLIENTES-JANELA SEM RECOMPILAR.   *
+* LAYOUT E CONTEUDO FICAM NO MEMBRO COPY V094765602 (BIBLIOTECA  *
+* D0947F05), COMPARTILHADO POR TODOS OS PROGRAMAS QUE FAZEM ESTE *
+* REMAPEAMENTO - MANTER NOVOS CLIENTES-JANELA SO NESSE MEMBRO.   *
+*----------------------------------------------------------------*
+
+ 01  TAB-REMAP-JANELA-FUN.
+    COPY "(D0947F05)S0947/LIB/SRV/V094765602 ON PROJETO01".
+
  01  CLI-JANELA-SEG-WS           PIC 9(04).
  01  CLI-JANELA-FUN              PIC 9(04).
 
@@ -70,6 +187,10 @@ $SET PRTLIBC85
    02  UNO-CODIGO-SEC-WS         PIC 9(04).
    02  FCO-CODIGO-SEC-WS         PIC 9(04).
    02  TAMANHO-AREA-WS           PIC 9(05).
+   02  AUD-USERCODE-WS           PIC 9(11).
+   02  AUD-STATION-WS            PIC 9(11).
+   02  AUD-TIMESTAMP-WS          PIC 9(11).
+   02  AUD-PROGRAMDESG-WS        PIC 9(11).
    02  SIS-CODIGO-WS             PIC 9(04).
    02  GOP-CODIGO-WS             PIC 9(04).
    02  PER-CODIGO-WS             PIC 9(04).
@@ -77,6 +198,27 @@ $SET PRTLIBC85
    02  FCO-CODIGO-WS             PIC 9(04).
    02  RESULTADO-WS                PIC S9(11)  BINARY.
    02  MENSAGEM-WS                 PIC X(160).
+* ACUMULO DE GOP-CODIGO DA MAC (ORI/SEC), PARA DETECTAR SOBREPOSICAO
+* COM GRUPOS DE MEX NO MESMO SISTEMA (VER 0550/0560/0565).
+   02  WS-IX-GOP-MAC               PIC 9(03)   COMP.
+   02  WS-TAB-GOP-MAC-GRP.
+     03  WS-CONT-GOP-MAC           PIC 9(03)   COMP.
+     03  WS-TAB-GOP-MAC OCCURS 300 TIMES.
+         05  WS-TAB-SIS-MAC        PIC 9(04).
+         05  WS-TAB-GOP-MAC-COD    PIC 9(04).
+* INDICES DE PERCURSO PARA A EXPORTACAO OFFLINE DA MATRIZ JA
+* MONTADA (VER 0160-GRAVA-EXPORT-MATRIZ).
+   02  WS-IX-EXPORT-SISTEMA        PIC 9(03)   COMP.
+   02  WS-IX-EXPORT-GRUPO          PIC 9(03)   COMP.
+   02  WS-IX-EXPORT-PERFIL         PIC 9(03)   COMP.
+   02  WS-IX-REMAP                 PIC 9(02)   COMP.
+* CONTADORES DE PERCURSO E JANELA DE PAGINACAO PARA CONTINUACAO DA
+* MATRIZ QUANDO GRUPOS/PERFIS EXCEDEM O TAMANHO DA TABELA (VER
+* 0108-CALCULA-PAGINACAO, 0550-MONTA-GRUPO, 0610-COMPOR-PERFIL).
+   02  WS-TOTAL-GRUPOS-WS          PIC 9(05)   COMP.
+   02  WS-TOTAL-PERFIL-WS          PIC 9(05)   COMP.
+   02  WS-INICIO-PAGINA-GRUPOS     PIC 9(05)   COMP.
+   02  WS-INICIO-PAGINA-PERFIL     PIC 9(05)   COMP.
    02  AGENDA-NOME-WS              PIC X(17).
    02  TELA-MENSAGEM-WS.
      03  FILLER                  PIC 9(12)   COMP    VALUE
@@ -271,6 +413,14 @@ $SET PRTLIBC85
 
      OPEN INQUIRY BDSEGURANCA.
 
+     OPEN EXTEND AUD-MACMEX.
+     OPEN EXTEND REL-CONFLITOS.
+     OPEN EXTEND REL-ORFAOS.
+     OPEN EXTEND REL-EXPORT.
+
+     PERFORM 0150-CARREGA-TAB-REMAP-JANELA
+        THRU 0150-CARREGA-TAB-REMAP-JANELA-FIM.
+
   003-INICIO-REL.
 
      INITIALIZE VARIAVEIS.
@@ -287,6 +437,13 @@ $SET PRTLIBC85
      IF STATUSVALUE OF COMS-IN = FINALIZAR
         STOP RUN.
 
+     IF RESTART OF COMS-IN NOT EQUAL ZEROS
+        AND WS-FLAG-TEM-ULTIMA EQUAL "S"
+        PERFORM 0105-REENVIA-ULTIMA-TELA
+           THRU 0105-REENVIA-ULTIMA-TELA-FIM
+        GO TO 003-INICIO-REL
+     END-IF.
+
      MOVE STATION OF COMS-IN TO ESTACAO-REAL-77.
      MOVE 12 TO CODIGO-INFORMACAO-77.
      CALL
@@ -299,6 +456,15 @@ $SET PRTLIBC85
      MOVE SPACES TO MENSAGEM OF SV-AREA-REL
            MENSAGEM-RESULTADO OF SV-AREA-REL.
 
+     PERFORM 0108-CALCULA-PAGINACAO
+        THRU 0108-CALCULA-PAGINACAO-FIM.
+
+     IF ACAO OF SV-AREA-REL EQUAL "CONSOLIDAR"
+        PERFORM 0115-CONSOLIDA-CLIENTES
+           THRU 0115-CONSOLIDA-CLIENTES-FIM
+        GO TO 003-INICIO-REL
+     END-IF.
+
      PERFORM 0100-IDENTIFICA-USU
         THRU 0100-IDENTIFICA-USU-FIM.
 
@@ -311,6 +477,9 @@ $SET PRTLIBC85
      PERFORM 0130-MEX
         THRU 0130-MEX-FIM.
 
+     PERFORM 0140-GRAVA-AUDITORIA
+        THRU 0140-GRAVA-AUDITORIA-FIM.
+
 *     IF MENSAGEM OF SV-AREA-REL NOT EQUAL SPACES
 *      IF CONT-GRUPOS OF SV-AREA-REL = 0
 *       AND CONT-PERFIL OF SV-AREA-REL = 0
@@ -325,6 +494,105 @@ $SET PRTLIBC85
   003-FIM-REL.
      EXIT.
 
+******************************************************************
+*    CALCULA A JANELA DE CONTINUACAO DA PAGINACAO, A PARTIR DO   *
+*    NUMERO DE PAGINA RECEBIDO EM PAGINA-ATUAL - PERMITE AO      *
+*    TERMINAL PEDIR A CONTINUACAO DE UMA MATRIZ QUE EXCEDEU O    *
+*    TAMANHO DA TABELA DE GRUPOS OU DE PERFIS (VER 0570/0620).   *
+******************************************************************
+
+  0108-CALCULA-PAGINACAO.
+
+     MOVE ZEROS TO WS-TOTAL-GRUPOS-WS WS-TOTAL-PERFIL-WS.
+
+     IF PAGINA-ATUAL OF SV-AREA-REL <= 1
+        MOVE ZEROS TO WS-INICIO-PAGINA-GRUPOS WS-INICIO-PAGINA-PERFIL
+        GO TO 0108-CALCULA-PAGINACAO-FIM.
+
+     COMPUTE WS-INICIO-PAGINA-GRUPOS =
+        (PAGINA-ATUAL OF SV-AREA-REL - 1) * 300.
+     COMPUTE WS-INICIO-PAGINA-PERFIL =
+        (PAGINA-ATUAL OF SV-AREA-REL - 1) * 100.
+
+  0108-CALCULA-PAGINACAO-FIM.
+  EXIT.
+
+******************************************************************
+*    RELATORIO CONSOLIDADO MULTI-CLI-CODIGO - PERCORRE TODOS OS  *
+*    CLI-CODIGO CADASTRADOS PARA O MESMO USU-CODIGO (CONGLOMERADO*
+*    DE CLIENTES) E MONTA/ENVIA UMA TELA MAC/MEX POR CLIENTE, JA *
+*    ACIONADA QUANDO ACAO OF SV-AREA-REL FOR "CONSOLIDAR".        *
+******************************************************************
+
+  0115-CONSOLIDA-CLIENTES.
+
+     FIND FIRST USC-POR-USUARIO AT
+        USU-CODIGO = USU-CODIGO OF SV-AREA-REL
+        ON EXCEPTION
+           IF DMSTATUS(NOTFOUND)
+              MOVE "Usuario nao possui MAC em nenhum cliente." TO
+                MENSAGEM OF SV-AREA-REL
+           ELSE
+              PERFORM 10000-00-TRATA-ERRO-DMS
+                 THRU 10000-99-TRATA-ERRO-DMS
+           END-IF
+           GO TO 0115-CONSOLIDA-CLIENTES-FIM
+     END-FIND.
+
+  0116-CONSOLIDA-CLIENTES.
+
+     MOVE CLI-CODIGO OF USUARIO-CLI TO CLI-JANELA-SEG-WS.
+
+*    RECALCULA A PAGINACAO PARA ESTE CLIENTE - CADA CLI-CODIGO DO
+*    CONGLOMERADO TEM SUA PROPRIA JANELA DE GRUPOS/PERFIS, NAO PODE
+*    ARRASTAR O TOTAL ACUMULADO DO CLIENTE ANTERIOR NO MESMO PEDIDO.
+     PERFORM 0108-CALCULA-PAGINACAO
+        THRU 0108-CALCULA-PAGINACAO-FIM.
+
+*    ZERA O DEDUP DE SIS-CODIGO (TAB-SISTEMA-OK) E O ACUMULO DE
+*    GOP-CODIGO DA MAC (WS-TAB-GOP-MAC-GRP) ANTES DE CADA CLIENTE -
+*    SAO FLAGS/TABELAS DE TRABALHO DO CLIENTE EM PROCESSAMENTO, NAO
+*    PODEM ARRASTAR PARA O CLIENTE SEGUINTE: UM SIS-CODIGO JA VISTO
+*    NO CLIENTE ANTERIOR NAO PODE SUPRIMIR A LINHA DO CLIENTE ATUAL
+*    (0520-MONTA-SISTEMA), E UM GOP-CODIGO DE MAC DO CLIENTE ANTERIOR
+*    NAO PODE GERAR CONFLITO FALSO COM A MEX DO CLIENTE ATUAL
+*    (0560-VERIFICA-CONFLITO-MEX). CONT-SISTEMA/CONT-GRUPOS/CONT-
+*    PERFIL OF SV-AREA-REL, AO CONTRARIO, SAO OS INDICES DE GRAVACAO
+*    DE TAB-SISTEMA/TAB-GRUPOS/TAB-PERFIL DA RESPOSTA CONSOLIDADA
+*    INTEIRA E CONTINUAM ACUMULANDO DE PROPOSITO DE CLIENTE PARA
+*    CLIENTE - ZERA-LOS AQUI SOBRESCREVERIA AS LINHAS JA GRAVADAS
+*    DO CLIENTE ANTERIOR NO MESMO TAB-SISTEMA/TAB-GRUPOS/TAB-PERFIL.
+     INITIALIZE TAB-SISTEMA-FLAG.
+     INITIALIZE WS-TAB-GOP-MAC-GRP.
+
+     PERFORM 0100-IDENTIFICA-USU
+        THRU 0100-IDENTIFICA-USU-FIM.
+
+     PERFORM 0110-MAC-ORIGINAL
+        THRU 0110-MAC-ORIGINAL-FIM.
+
+     PERFORM 0120-MAC-SECUNDARIA
+        THRU 0120-MAC-SECUNDARIA-FIM.
+
+     PERFORM 0130-MEX
+        THRU 0130-MEX-FIM.
+
+     PERFORM 0140-GRAVA-AUDITORIA
+        THRU 0140-GRAVA-AUDITORIA-FIM.
+
+     FIND NEXT USC-POR-USUARIO
+        ON EXCEPTION
+           GO TO 0115-CONSOLIDA-CLIENTES-FIM
+     END-FIND.
+
+     IF USU-CODIGO OF USUARIO-CLI NOT EQUAL USU-CODIGO OF SV-AREA-REL
+        GO TO 0115-CONSOLIDA-CLIENTES-FIM.
+
+     GO TO 0116-CONSOLIDA-CLIENTES.
+
+  0115-CONSOLIDA-CLIENTES-FIM.
+  EXIT.
+
 ******************************************************************
 *    PROCESSAMENTO IDENTIFICA PARAMETROS DO USUARIO              *
 ******************************************************************
@@ -501,12 +769,135 @@ $SET PRTLIBC85
   0130-MEX-FIM.
        EXIT.
 
+******************************************************************
+*    TRILHA DE AUDITORIA DA CONSULTA MAC/MEX                     *
+******************************************************************
+
+  0140-GRAVA-AUDITORIA.
+
+     MOVE SEC-SISTEMA OF DATA-SISTEMAR TO AUD-SEC-CONSULTA.
+     MOVE ANO-SISTEMA OF DATA-SISTEMAR TO AUD-ANO-CONSULTA.
+     MOVE MES-SISTEMA OF DATA-SISTEMAR TO AUD-MES-CONSULTA.
+     MOVE DIA-SISTEMA OF DATA-SISTEMAR TO AUD-DIA-CONSULTA.
+
+     MOVE USERCODE     OF COMS-IN      TO AUD-USERCODE-WS.
+     MOVE STATION      OF COMS-IN      TO AUD-STATION-WS.
+     MOVE TIMESTAMP     OF COMS-IN     TO AUD-TIMESTAMP-WS.
+     MOVE PROGRAMDESG   OF COMS-IN     TO AUD-PROGRAMDESG-WS.
+
+     MOVE AUD-USERCODE-WS                TO AUD-USERCODE.
+     MOVE AUD-STATION-WS                 TO AUD-STATION.
+     MOVE AUD-TIMESTAMP-WS               TO AUD-TIMESTAMP.
+     MOVE AUD-PROGRAMDESG-WS             TO AUD-PROGRAMDESG.
+     MOVE CLI-JANELA-SEG-WS             TO AUD-CLI-CODIGO.
+     MOVE USU-CODIGO OF SV-AREA-REL     TO AUD-USU-CODIGO.
+
+     WRITE AUD-REG-MACMEX.
+
+  0140-GRAVA-AUDITORIA-FIM.
+     EXIT.
+
+******************************************************************
+*    EXPORTACAO OFFLINE (CSV/IMPRESSAO) DA MATRIZ MONTADA        *
+******************************************************************
+
+  0160-GRAVA-EXPORT-MATRIZ.
+
+     MOVE 1 TO WS-IX-EXPORT-SISTEMA.
+
+  0161-GRAVA-EXPORT-SISTEMA.
+
+     IF WS-IX-EXPORT-SISTEMA > CONT-SISTEMA OF SV-AREA-REL
+        GO TO 0162-GRAVA-EXPORT-GRUPO-INI.
+
+     MOVE "SISTEMA"               TO EXP-TIPO-LINHA.
+     MOVE CLI-JANELA-SEG-WS       TO EXP-CLI-CODIGO.
+     MOVE USU-CODIGO OF SV-AREA-REL TO EXP-USU-CODIGO.
+     MOVE TIPO-AREA OF SV-AREA-REL  TO EXP-TIPO-AREA.
+     MOVE SIS-CODIGO OF SV-AREA-REL(WS-IX-EXPORT-SISTEMA)
+                                   TO EXP-SIS-CODIGO.
+     MOVE SIS-NOME OF SV-AREA-REL(WS-IX-EXPORT-SISTEMA)
+                                   TO EXP-SIS-NOME.
+     MOVE ABR-DESCRICAO OF SV-AREA-REL(WS-IX-EXPORT-SISTEMA)
+                                   TO EXP-ABR-DESCRICAO.
+     MOVE SPACES TO EXP-GOP-MNEMONICO EXP-GOP-DESCRICAO
+                     EXP-PER-DESCRICAO.
+     MOVE ZEROS  TO EXP-PER-CODIGO.
+
+     WRITE REG-EXPORT-MATRIZ.
+
+     ADD 1 TO WS-IX-EXPORT-SISTEMA.
+     GO TO 0161-GRAVA-EXPORT-SISTEMA.
+
+  0162-GRAVA-EXPORT-GRUPO-INI.
+
+     MOVE 1 TO WS-IX-EXPORT-GRUPO.
+
+  0163-GRAVA-EXPORT-GRUPO.
+
+     IF WS-IX-EXPORT-GRUPO > CONT-GRUPOS OF SV-AREA-REL
+        GO TO 0164-GRAVA-EXPORT-PERFIL-INI.
+
+     MOVE "GRUPO"                 TO EXP-TIPO-LINHA.
+     MOVE CLI-JANELA-SEG-WS       TO EXP-CLI-CODIGO.
+     MOVE USU-CODIGO OF SV-AREA-REL TO EXP-USU-CODIGO.
+     MOVE TIPO-AREA OF SV-AREA-REL  TO EXP-TIPO-AREA.
+     MOVE SIS-CODIGO-GRP OF SV-AREA-REL(WS-IX-EXPORT-GRUPO)
+                                   TO EXP-SIS-CODIGO.
+     MOVE GOP-MNEMONICO OF SV-AREA-REL(WS-IX-EXPORT-GRUPO)
+                                   TO EXP-GOP-MNEMONICO.
+     MOVE GOP-DESCRICAO OF SV-AREA-REL(WS-IX-EXPORT-GRUPO)
+                                   TO EXP-GOP-DESCRICAO.
+     MOVE SPACES TO EXP-SIS-NOME EXP-PER-DESCRICAO
+                     EXP-ABR-DESCRICAO.
+     MOVE ZEROS  TO EXP-PER-CODIGO.
+
+     WRITE REG-EXPORT-MATRIZ.
+
+     ADD 1 TO WS-IX-EXPORT-GRUPO.
+     GO TO 0163-GRAVA-EXPORT-GRUPO.
+
+  0164-GRAVA-EXPORT-PERFIL-INI.
+
+     MOVE 1 TO WS-IX-EXPORT-PERFIL.
+
+  0165-GRAVA-EXPORT-PERFIL.
+
+     IF WS-IX-EXPORT-PERFIL > CONT-PERFIL OF SV-AREA-REL
+        GO TO 0160-GRAVA-EXPORT-MATRIZ-FIM.
+
+     MOVE "PERFIL"                TO EXP-TIPO-LINHA.
+     MOVE CLI-JANELA-SEG-WS       TO EXP-CLI-CODIGO.
+     MOVE USU-CODIGO OF SV-AREA-REL TO EXP-USU-CODIGO.
+     MOVE TIPO-AREA OF SV-AREA-REL  TO EXP-TIPO-AREA.
+     MOVE SIS-CODIGO-PER OF SV-AREA-REL(WS-IX-EXPORT-PERFIL)
+                                   TO EXP-SIS-CODIGO.
+     MOVE PER-CODIGO OF SV-AREA-REL(WS-IX-EXPORT-PERFIL)
+                                   TO EXP-PER-CODIGO.
+     MOVE PER-DESCRICAO OF SV-AREA-REL(WS-IX-EXPORT-PERFIL)
+                                   TO EXP-PER-DESCRICAO.
+     MOVE SPACES TO EXP-SIS-NOME EXP-GOP-MNEMONICO
+                     EXP-GOP-DESCRICAO EXP-ABR-DESCRICAO.
+
+     WRITE REG-EXPORT-MATRIZ.
+
+     ADD 1 TO WS-IX-EXPORT-PERFIL.
+     GO TO 0165-GRAVA-EXPORT-PERFIL.
+
+  0160-GRAVA-EXPORT-MATRIZ-FIM.
+     EXIT.
+
 ******************************************************************
 *    ENVIO DAS INFORMACOES DE RESPOSTA                           *
 ******************************************************************
 
    0100-00-ENVIA-TELA.
 
+     IF ACAO OF SV-AREA-REL EQUAL "EXPORTAR"
+        PERFORM 0160-GRAVA-EXPORT-MATRIZ
+           THRU 0160-GRAVA-EXPORT-MATRIZ-FIM
+     END-IF.
+
      MOVE 1                    TO DESTCOUNT OF COMS-OUT.
      MOVE AGENDA OF COMS-IN    TO AGENDA-OUT OF COMS-OUT.
      MOVE STATION OF COMS-IN   TO DESTINATIONDESG OF COMS-OUT.
@@ -535,11 +926,60 @@ $SET PRTLIBC85
          CALL   "TRATA_ERRO_SAIDA OF S0997/OBJ/LIBRARY/INSTALACAO"
                  USING   ARRAY-IN-WS
                          PROGRAMA-DESIGNATOR-77
-                         RESULTADO-77.
+                         RESULTADO-77
+     ELSE
+         MOVE SV-AREA-REL         TO WS-ULTIMA-AREA-REL
+         MOVE TAMANHO-AREA-WS     TO WS-ULTIMO-TAMANHO-AREA
+         MOVE "S"                 TO WS-FLAG-TEM-ULTIMA
+     END-IF.
 
    0100-00-ENVIA-TELA-FIM.
       EXIT.
 
+*----------------------------------------------------------------*
+* REENVIO DA ULTIMA TELA JA MONTADA E ENVIADA, ACIONADO QUANDO A *
+* ESTACAO SINALIZA RESTART ANTES DE CONFIRMAR O RECEBIMENTO DA   *
+* RESPOSTA ANTERIOR - EVITA REPROCESSAR A MATRIZ MAC/MEX INTEIRA *
+* E, O QUE E MAIS IMPORTANTE, EVITA UMA SEGUNDA GRAVACAO NA      *
+* TRILHA DE AUDITORIA (0140-GRAVA-AUDITORIA) PARA A MESMA        *
+* CONSULTA.                                                      *
+*----------------------------------------------------------------*
+
+  0105-REENVIA-ULTIMA-TELA.
+
+     MOVE 1                    TO DESTCOUNT OF COMS-OUT.
+     MOVE AGENDA OF COMS-IN    TO AGENDA-OUT OF COMS-OUT.
+     MOVE STATION OF COMS-IN   TO DESTINATIONDESG OF COMS-OUT.
+     MOVE FUNCTIONINDEX        OF COMS-IN
+     TO   FUNCTIONINDEX-OUT    OF COMS-OUT.
+     MOVE WS-ULTIMO-TAMANHO-AREA TO TEXTLENGTH OF COMS-OUT.
+
+     MOVE ZEROS TO FORM-KEY-OUT.
+
+     SEND COMS-OUT FROM WS-ULTIMA-AREA-REL.
+
+     IF  STATUSVALUE OF COMS-OUT NOT = ZEROS
+         MOVE STATUSVALUE      OF COMS-OUT TO RESULTADO-77
+         MOVE FORM-KEY-IN      OF COMS-IN TO FORM-KEY-WS
+         MOVE SDFINFO          OF COMS-IN TO SDFINFO-WS
+         MOVE PROGRAMDESG      OF COMS-IN TO PROGRAMDESG-WS
+         MOVE FUNCTIONINDEX    OF COMS-IN TO FUNCTIONINDEX-WS
+         MOVE USERCODE         OF COMS-IN TO USERCODE-WS
+         MOVE SECURITYDESG     OF COMS-IN TO SECURITYDESG-WS
+         MOVE TIMESTAMP        OF COMS-IN TO TIMESTAMP-WS
+         MOVE STATION          OF COMS-IN TO STATION-WS
+         MOVE TEXTLENGTH       OF COMS-IN TO TEXTLENGTH-WS
+         MOVE STATUSVALUE      OF COMS-IN TO STATUSVALUE-WS
+         MOVE RESTART          OF COMS-IN TO RESTART-WS
+         MOVE AGENDA           OF COMS-IN TO AGENDA-WS
+         CALL   "TRATA_ERRO_SAIDA OF S0997/OBJ/LIBRARY/INSTALACAO"
+                 USING   ARRAY-IN-WS
+                         PROGRAMA-DESIGNATOR-77
+                         RESULTADO-77.
+
+  0105-REENVIA-ULTIMA-TELA-FIM.
+     EXIT.
+
 *****************************************************************
 *                                                               *
 *           INICIO PROCESSAMENTO - RELATORIO MAC/MEX            *
@@ -566,11 +1006,9 @@ $SET PRTLIBC85
 *BG240414 - D550134I
 
        MOVE "S" TO IND-FUNC-WS.
-** se janela 103 mover pra 102
-       IF CLI-JANELA-SEG-WS EQUAL 103
-          MOVE 102 TO CLI-JANELA-FUN
-       ELSE
-          MOVE CLI-JANELA-SEG-WS TO CLI-JANELA-FUN.
+** remapeia cliente-janela para cliente-funcionario via tabela
+       PERFORM 0205-REMAPEIA-JANELA-FUN
+          THRU 0205-REMAPEIA-JANELA-FUN-FIM.
 
        FIND FIRST FUN-POR-IDENT AT
           FUN-CLIENTE = CLI-JANELA-FUN  AND
@@ -593,6 +1031,49 @@ $SET PRTLIBC85
   0210-ACESSO-USUARIOS-CLI-FIM.
       EXIT.
 
+*****************************************************************
+*                                                               *
+*   REMAPEIA CLIENTE-JANELA PARA CLIENTE-FUNCIONARIO VIA TABELA *
+*   CARREGADA POR 0150-CARREGA-TAB-REMAP-JANELA (INICIALIZACAO) *
+*                                                               *
+*****************************************************************
+
+  0205-REMAPEIA-JANELA-FUN.
+
+      MOVE CLI-JANELA-SEG-WS TO CLI-JANELA-FUN.
+      MOVE 1 TO WS-IX-REMAP.
+
+  0206-REMAPEIA-JANELA-FUN.
+
+      IF WS-IX-REMAP > CONT-REMAP-JANELA
+         GO TO 0205-REMAPEIA-JANELA-FUN-FIM.
+
+      IF REM-CLI-ORIGEM(WS-IX-REMAP) EQUAL CLI-JANELA-SEG-WS
+         MOVE REM-CLI-DESTINO(WS-IX-REMAP) TO CLI-JANELA-FUN
+         GO TO 0205-REMAPEIA-JANELA-FUN-FIM.
+
+      ADD 1 TO WS-IX-REMAP.
+      GO TO 0206-REMAPEIA-JANELA-FUN.
+
+  0205-REMAPEIA-JANELA-FUN-FIM.
+      EXIT.
+
+*****************************************************************
+*                                                               *
+*   CARGA INICIAL DA TABELA DE REMAPEAMENTO CLIENTE-JANELA ->   *
+*   CLIENTE-FUNCIONARIO - EXECUTADA UMA UNICA VEZ, A PARTIR DE  *
+*   0002-00-INICIO-TRATA-RELATORIO, ANTES DO LACO PRINCIPAL -   *
+*   ENTRADAS DA TABELA FICAM NO MEMBRO COPY V094765603 (MESMA   *
+*   BIBLIOTECA D0947F05), PARA ACRESCENTAR CLIENTE-JANELA NOVO  *
+*   BASTA ALTERAR O MEMBRO - NAO HA COPIA LOCAL DOS VALORES.    *
+*****************************************************************
+
+  0150-CARREGA-TAB-REMAP-JANELA.
+      COPY "(D0947F05)S0947/LIB/SRV/V094765603 ON PROJETO01".
+
+  0150-CARREGA-TAB-REMAP-JANELA-FIM.
+      EXIT.
+
 
   0240-VERIFICA-MEX.
 
@@ -778,6 +1259,8 @@ $SET PRTLIBC85
         GO TO 0545-MONTA-SISTEMA-FIM.
 
     IF CONT-SISTEMA >= 40
+       ADD 1 TO CONT-SISTEMA-PERDIDOS OF SV-AREA-REL
+       MOVE "S" TO FLAG-MAIS-DADOS OF SV-AREA-REL
        MOVE "Limite da tabela de SISTEMAS excedido"
          TO MENSAGEM OF SV-AREA-REL
        GO TO 0545-MONTA-SISTEMA-FIM
@@ -787,6 +1270,9 @@ $SET PRTLIBC85
 
     MOVE SPACES TO SIS-NOME OF SV-AREA-REL(CONT-SISTEMA).
 
+    MOVE CLI-JANELA-SEG-WS
+      TO CLI-CODIGO-SIS OF SV-AREA-REL(CONT-SISTEMA).
+
     FIND NEXT SIS-POR-CODIGO AT
           SIS-CODIGO = SIS-CODIGO-WS
            ON EXCEPTION
@@ -864,6 +1350,9 @@ $SET PRTLIBC85
              IF DMSTATUS (NOTFOUND)
                   MOVE "Grupo nao identificado"
                          TO MENSAGEM OF SV-AREA-REL
+                  MOVE "GRUPO"        TO ORF-TIPO-ITEM
+                  MOVE GOP-CODIGO-WS  TO ORF-CODIGO
+                  PERFORM 0580-GRAVA-ORFAO THRU 0580-GRAVA-ORFAO-FIM
              ELSE
                 PERFORM 10000-00-TRATA-ERRO-DMS
                    THRU 10000-99-TRATA-ERRO-DMS
@@ -873,8 +1362,15 @@ $SET PRTLIBC85
 
   0570-MOVE-DADOS.
 
+     ADD 1 TO WS-TOTAL-GRUPOS-WS.
+
+     IF WS-TOTAL-GRUPOS-WS <= WS-INICIO-PAGINA-GRUPOS
+        GO TO 0550-MONTA-GRUPO-FIM.
+
      IF CONT-GRUPOS >= 300
-        MOVE "Limite da tabela de GRUPOS excedido"
+        ADD 1 TO CONT-GRUPOS-PERDIDOS OF SV-AREA-REL
+        MOVE "S" TO FLAG-MAIS-DADOS OF SV-AREA-REL
+        MOVE "Limite da tabela de GRUPOS excedido - solicite a proxima pagina"
           TO MENSAGEM OF SV-AREA-REL
         GO TO 0550-MONTA-GRUPO-FIM
      END-IF
@@ -888,10 +1384,91 @@ $SET PRTLIBC85
        TO GOP-DESCRICAO OF SV-AREA-REL(CONT-GRUPOS).
      MOVE GOP-MNEMONICO OF GRUPOS-OPERACOES
        TO GOP-MNEMONICO OF SV-AREA-REL(CONT-GRUPOS).
+     MOVE CLI-JANELA-SEG-WS
+       TO CLI-CODIGO-GRP OF SV-AREA-REL(CONT-GRUPOS).
+
+     IF TIPO-AREA OF SV-AREA-REL EQUAL "MEX"
+        PERFORM 0560-VERIFICA-CONFLITO-MEX
+           THRU 0560-VERIFICA-CONFLITO-MEX-FIM
+     ELSE
+        PERFORM 0565-ACUMULA-GOP-MAC
+           THRU 0565-ACUMULA-GOP-MAC-FIM
+     END-IF.
 
   0550-MONTA-GRUPO-FIM.
   EXIT.
 
+*----------------------------------------------------------------*
+* GUARDA O GOP-CODIGO/SIS-CODIGO DA MAC (ORI/SEC) JA MONTADO,    *
+* PARA COMPARACAO POSTERIOR COM OS GRUPOS DA MEX DO MESMO USU.   *
+*----------------------------------------------------------------*
+
+  0565-ACUMULA-GOP-MAC.
+
+     IF WS-CONT-GOP-MAC >= 300
+        GO TO 0565-ACUMULA-GOP-MAC-FIM.
+
+     ADD 1 TO WS-CONT-GOP-MAC.
+     MOVE SIS-CODIGO-WS  TO WS-TAB-SIS-MAC(WS-CONT-GOP-MAC).
+     MOVE GOP-CODIGO-WS  TO WS-TAB-GOP-MAC-COD(WS-CONT-GOP-MAC).
+
+  0565-ACUMULA-GOP-MAC-FIM.
+  EXIT.
+
+*----------------------------------------------------------------*
+* COMPARA O GOP-CODIGO/SIS-CODIGO DA MEX CORRENTE COM TODOS OS   *
+* JA ACUMULADOS PELA MAC (ORI/SEC) - GRAVA CONFLITO SE BATER.    *
+*----------------------------------------------------------------*
+
+  0560-VERIFICA-CONFLITO-MEX.
+
+     MOVE 1 TO WS-IX-GOP-MAC.
+
+  0561-VERIFICA-CONFLITO-MEX.
+
+     IF WS-IX-GOP-MAC > WS-CONT-GOP-MAC
+        GO TO 0560-VERIFICA-CONFLITO-MEX-FIM.
+
+     IF WS-TAB-SIS-MAC(WS-IX-GOP-MAC) EQUAL SIS-CODIGO-WS AND
+        WS-TAB-GOP-MAC-COD(WS-IX-GOP-MAC) EQUAL GOP-CODIGO-WS
+        PERFORM 0570-GRAVA-CONFLITO THRU 0570-GRAVA-CONFLITO-FIM
+        GO TO 0560-VERIFICA-CONFLITO-MEX-FIM
+     END-IF.
+
+     ADD 1 TO WS-IX-GOP-MAC.
+     GO TO 0561-VERIFICA-CONFLITO-MEX.
+
+  0560-VERIFICA-CONFLITO-MEX-FIM.
+  EXIT.
+
+  0570-GRAVA-CONFLITO.
+
+     MOVE CLI-JANELA-SEG-WS         TO CFL-CLI-CODIGO.
+     MOVE USU-CODIGO OF SV-AREA-REL TO CFL-USU-CODIGO.
+     MOVE SIS-CODIGO-WS             TO CFL-SIS-CODIGO.
+     MOVE GOP-CODIGO-WS             TO CFL-GOP-CODIGO.
+
+     WRITE REG-CONFLITO.
+
+  0570-GRAVA-CONFLITO-FIM.
+  EXIT.
+
+*----------------------------------------------------------------*
+* GRAVA UMA LINHA ORFA (GRUPO OU PERFIL NAO CADASTRADO) NO       *
+* RELATORIO DE EXCECOES - ORF-TIPO-ITEM E MOVIDO PELO CHAMADOR.  *
+*----------------------------------------------------------------*
+
+  0580-GRAVA-ORFAO.
+
+     MOVE CLI-JANELA-SEG-WS         TO ORF-CLI-CODIGO.
+     MOVE USU-CODIGO OF SV-AREA-REL TO ORF-USU-CODIGO.
+     MOVE SIS-CODIGO-WS             TO ORF-SIS-CODIGO.
+
+     WRITE REG-ORFAO.
+
+  0580-GRAVA-ORFAO-FIM.
+  EXIT.
+
 ******************************************************
 ***                 PERFIL MAC                     ***
 ******************************************************
@@ -940,7 +1517,11 @@ $SET PRTLIBC85
           SIS-CODIGO = SIS-CODIGO-WS AND
           PER-CODIGO = PER-CODIGO-WS
           ON EXCEPTION
-             IF NOT DMSTATUS (NOTFOUND)
+             IF DMSTATUS (NOTFOUND)
+                 MOVE "PERFIL"       TO ORF-TIPO-ITEM
+                 MOVE PER-CODIGO-WS  TO ORF-CODIGO
+                 PERFORM 0580-GRAVA-ORFAO THRU 0580-GRAVA-ORFAO-FIM
+             ELSE
                  PERFORM 10000-00-TRATA-ERRO-DMS
                    THRU 10000-99-TRATA-ERRO-DMS
              END-IF
@@ -949,8 +1530,15 @@ $SET PRTLIBC85
 
  0620-MOVE-DADOS.
 
+     ADD 1 TO WS-TOTAL-PERFIL-WS.
+
+     IF WS-TOTAL-PERFIL-WS <= WS-INICIO-PAGINA-PERFIL
+        GO TO 0625-FIM-PERFIL-MAC.
+
      IF CONT-PERFIL >= 100
-        MOVE "Limite da tabela de PERFIL excedido"
+        ADD 1 TO CONT-PERFIL-PERDIDOS OF SV-AREA-REL
+        MOVE "S" TO FLAG-MAIS-DADOS OF SV-AREA-REL
+        MOVE "Limite da tabela de PERFIL excedido - solicite a proxima pagina"
           TO MENSAGEM OF SV-AREA-REL
           GO TO 0625-FIM-PERFIL-MAC
      END-IF.
@@ -963,6 +1551,8 @@ $SET PRTLIBC85
        TO PER-DESCRICAO OF SV-AREA-REL(CONT-PERFIL).
      MOVE PER-CODIGO    OF PERFIL
        TO PER-CODIGO    OF SV-AREA-REL(CONT-PERFIL).
+     MOVE CLI-JANELA-SEG-WS
+       TO CLI-CODIGO-PER OF SV-AREA-REL(CONT-PERFIL).
 
 
   0625-FIM-PERFIL-MAC.
@@ -1111,6 +1701,10 @@ $SET PRTLIBC85
 
  99900-00-ULTIMO-PARAGRAFO.
       CLOSE BDSEGURANCA.
+      CLOSE AUD-MACMEX.
+      CLOSE REL-CONFLITOS.
+      CLOSE REL-ORFAOS.
+      CLOSE REL-EXPORT.
       STOP RUN.
 
  END-OF-JOB.
