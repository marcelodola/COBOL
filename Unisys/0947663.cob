@@ -0,0 +1,316 @@
+$SET PRTLIBC85
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID.     S0947-OBJ-663.
+
+ AUTHOR.         ANALISE.......  SIMONE MENEZES.
+                 PROGRAMACAO...  MARCELO DOLABELLA.
+
+ INSTALLATION.   UNISYS - BELO HORIZONTE - M.G.
+
+ DATE-WRITTEN.   AGOSTO/2026.
+
+ DATE-COMPILED.
+
+*----------------------------------------------------------------*
+*   RECONCILIACAO DE SITUACAO DE MIGRACAO SIDEC/NSGD POR BANCO   *
+*----------------------------------------------------------------*
+*  VARRE TODOS OS REGISTROS DE MIGRACAO DE CONTA (CONTA-MIGRACAO,*
+*  A MESMA BASE CONSULTADA PELA TRANSACAO S0947-OBJ-662) E GRAVA *
+*  UMA LINHA DE DETALHE (RCM-TIPO-LINHA "D") POR CONTA, COM A    *
+*  CHAVE CON-IDENTIFICACAO E O SCN-CHAVE-TAB/SCN-COD-TABELA DE   *
+*  ORIGEM, INDEPENDENTE DA SCN-SITUACAO DA CONTA - ISTO PERMITE  *
+*  RECONCILIAR UMA CONTA ESPECIFICA, NAO SO O TOTAL.             *
+*  TAMBEM ACUMULA A QUANTIDADE DE CONTAS POR SCN-SIGLA-BANCO/    *
+*  SCN-SITUACAO E GRAVA UMA LINHA-RESUMO (RCM-TIPO-LINHA "R") POR*
+*  COMBINACAO BANCO/SITUACAO ENCONTRADA - USO: CONFERENCIA       *
+*  PERIODICA DE QUANTAS CONTAS DE CADA BANCO AINDA ESTAO         *
+*  PENDENTES/CONCLUIDAS NA MIGRACAO.                             *
+*----------------------------------------------------------------*
+
+ ENVIRONMENT DIVISION.
+
+ CONFIGURATION SECTION.
+
+ SOURCE-COMPUTER.    A15.
+ OBJECT-COMPUTER.    A15.
+ SPECIAL-NAMES.      DECIMAL-POINT   IS  COMMA.
+
+ INPUT-OUTPUT SECTION.
+
+ FILE-CONTROL.
+
+     SELECT REL-RECONC-MIGRACAO  ASSIGN TO "RELRECONCMIGR"
+            ORGANIZATION IS SEQUENTIAL.
+
+ DATA DIVISION.
+
+ FILE SECTION.
+
+ FD  REL-RECONC-MIGRACAO
+     LABEL RECORD IS STANDARD.
+
+ 01  REG-RECONC-MIGRACAO.
+     03  RCM-TIPO-LINHA          PIC X(01).
+*        "D" = DETALHE DE UMA CONTA, "R" = RESUMO BANCO/SITUACAO.
+     03  RCM-SIGLA-BANCO         PIC X(03).
+     03  RCM-SITUACAO            PIC 9(02).
+     03  RCM-CON-IDENTIFICACAO   PIC 9(12).
+*        PREENCHIDO SO NA LINHA DE DETALHE (RCM-TIPO-LINHA "D").
+     03  RCM-COD-TABELA          PIC X(03).
+     03  RCM-CHAVE-TAB           PIC X(80).
+     03  RCM-TOTAL-CONTAS        PIC 9(07).
+*        PREENCHIDO SO NA LINHA DE RESUMO (RCM-TIPO-LINHA "R").
+
+ DATA-BASE SECTION.
+
+ DB  BDCONTAS OF  BDDATAMEC.
+
+ WORKING-STORAGE SECTION.
+
+ 77  RESULTADO-77                PIC S9(11)  BINARY EXTENDED.
+
+*----------------------------------------------------------------*
+* TABELA DE ACUMULO BANCO/SITUACAO - UMA LINHA POR COMBINACAO    *
+* DISTINTA ENCONTRADA NO PERCURSO (VER 0300-ACUMULA-RECONC).     *
+*----------------------------------------------------------------*
+
+ 01  WS-TAB-RECONC-MIGRACAO.
+     02  WS-CONT-TAB-RECONC      PIC 9(03)   COMP.
+     02  WS-TAB-RECONC OCCURS 200 TIMES.
+         03  RCM-SIGLA-BANCO-WS  PIC X(03).
+         03  RCM-SITUACAO-WS     PIC 9(02).
+         03  RCM-CONTADOR-WS     PIC 9(07)   COMP.
+
+ 01  WS-IX-RECONC                PIC 9(03)   COMP.
+ 01  WS-FLAG-ACHOU                PIC X(01).
+
+ 01 VARIAVEIS.
+   02  FLAG-FIM-MIGRACAO         PIC X(1).
+   02  WS-CONT-LIDOS              PIC 9(09)   COMP.
+   02  WS-CONT-GRAVADOS           PIC 9(09)   COMP.
+   02  WS-CONT-PERDIDOS           PIC 9(05)   COMP.
+   02  RESULTADO-WS                PIC S9(11)  BINARY.
+   02  MENSAGEM-WS                 PIC X(160).
+
+*----------------------------------------------------------------*
+*   AREA COM OPCOES E INFORMACOES DE ENTRADA E SAIDA             *
+*   PARA A LIBRARY DE TRATAMENTO DE EXCECAO DMS                  *
+*----------------------------------------------------------------*
+
+ 01  DMS-PARAMETROS-WS                                   COMMON.
+
+     03  DMS-INTERFACE-COMS-WS       PIC X(01).
+     03  DMS-TITLEBD-WS              PIC X(60).
+     03  DMS-RESULT-WS               PIC X(06).
+     03  DMS-PROG-ONLINE-WS          PIC X(01).
+
+     03  DMS-ACAO-TOMAR-WS           PIC 9(01).
+     88  DMS-CONTINUAR               VALUE   01.
+     88  DMS-ENCERRAR                VALUE   02.
+     88  DMS-ATIVAR-DMTERMINATE      VALUE   03.
+
+ 01  ARRAY-IN-WS                     USAGE REAL COMMON    .
+     03 PROGRAMDESG-WS               REAL                 .
+     03 FUNCTIONINDEX-WS             REAL                 .
+     03 USERCODE-WS                  REAL                 .
+     03 SECURITYDESG-WS              REAL                 .
+     03 FIELDS-WS                    REAL                 .
+     03 TIMESTAMP-WS                 REAL                 .
+     03 STATION-WS                   REAL                 .
+     03 TEXTLENGTH-WS                REAL                 .
+     03 FILLER-WS                    REAL                 .
+     03 STATUSVALUE-WS               REAL                 .
+     03 RESTART-WS                   REAL                 .
+     03 AGENDA-WS                    REAL                 .
+     03 SDFINFO-WS                   REAL                 .
+     03 FORM-KEY-WS                  REAL                 .
+     03 SDFTRANSNUM-WS               REAL                 .
+     03 SDFFORMRECNUM-WS             REAL                 .
+
+******************************************************************
+*                                                                *
+*              CORPO PRINCIPAL DO PROGRAMA                       *
+*                                                                *
+******************************************************************
+
+ PROCEDURE DIVISION.
+
+ 0001-00-PROGRAMA    SECTION.
+
+ 0002-00-INICIO-TRATA-RELATORIO.
+
+     OPEN INQUIRY BDCONTAS.
+
+     OPEN OUTPUT REL-RECONC-MIGRACAO.
+
+     MOVE ZEROS TO WS-CONT-LIDOS WS-CONT-GRAVADOS WS-CONT-PERDIDOS
+                   WS-CONT-TAB-RECONC.
+
+     INITIALIZE ARRAY-IN-WS.
+
+     SET CMC-POR-IDENT TO BEGINNING.
+
+  003-INICIO-REL.
+
+     MOVE "N" TO FLAG-FIM-MIGRACAO.
+
+     FIND NEXT CMC-POR-IDENT
+         ON EXCEPTION
+            IF DMSTATUS(NOTFOUND)
+               MOVE "S" TO FLAG-FIM-MIGRACAO
+            ELSE
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+               MOVE "S" TO FLAG-FIM-MIGRACAO
+            END-IF
+     END-FIND.
+
+     IF FLAG-FIM-MIGRACAO EQUAL "S"
+        GO TO 003-FIM-REL.
+
+     ADD 1 TO WS-CONT-LIDOS.
+
+     PERFORM 0250-GRAVA-DETALHE-CONTA
+        THRU 0250-GRAVA-DETALHE-CONTA-FIM.
+
+     PERFORM 0300-ACUMULA-RECONC
+        THRU 0300-ACUMULA-RECONC-FIM.
+
+     GO TO 003-INICIO-REL.
+
+  003-FIM-REL.
+     EXIT.
+
+  999-FIM-PROGRAMA.
+
+     PERFORM 0400-GRAVA-RECONC
+        THRU 0400-GRAVA-RECONC-FIM.
+
+     DISPLAY "S0947-OBJ-663 - CONTAS LIDAS........: " WS-CONT-LIDOS.
+     DISPLAY "S0947-OBJ-663 - COMBINACOES GRAVADAS: " WS-CONT-GRAVADOS.
+     DISPLAY "S0947-OBJ-663 - COMBINACOES PERDIDAS: " WS-CONT-PERDIDOS.
+
+     CLOSE BDCONTAS.
+     CLOSE REL-RECONC-MIGRACAO.
+
+     STOP RUN.
+
+******************************************************************
+*    GRAVA UMA LINHA DE DETALHE (RCM-TIPO-LINHA "D") PARA A      *
+*    CONTA CORRENTE - PERMITE RECONCILIAR O ESTADO DE MIGRACAO   *
+*    DE UMA CONTA ESPECIFICA, NAO SO O TOTAL POR BANCO/SITUACAO. *
+******************************************************************
+
+  0250-GRAVA-DETALHE-CONTA.
+
+     MOVE "D"                            TO RCM-TIPO-LINHA.
+     MOVE SCN-SIGLA-BANCO OF CONTA-MIGRACAO TO RCM-SIGLA-BANCO.
+     MOVE SCN-SITUACAO    OF CONTA-MIGRACAO TO RCM-SITUACAO.
+     MOVE CON-IDENTIFICACAO OF CONTA-MIGRACAO TO RCM-CON-IDENTIFICACAO.
+     MOVE SCN-COD-TABELA  OF CONTA-MIGRACAO TO RCM-COD-TABELA.
+     MOVE SCN-CHAVE-TAB   OF CONTA-MIGRACAO TO RCM-CHAVE-TAB.
+     MOVE ZEROS                          TO RCM-TOTAL-CONTAS.
+
+     WRITE REG-RECONC-MIGRACAO.
+     ADD 1 TO WS-CONT-GRAVADOS.
+
+  0250-GRAVA-DETALHE-CONTA-FIM.
+  EXIT.
+
+******************************************************************
+*    LOCALIZA OU CRIA A LINHA DA TABELA DE ACUMULO PARA O PAR    *
+*    SCN-SIGLA-BANCO/SCN-SITUACAO DO REGISTRO CORRENTE E SOMA    *
+*    MAIS UMA CONTA NELA.                                        *
+******************************************************************
+
+  0300-ACUMULA-RECONC.
+
+     MOVE "N" TO WS-FLAG-ACHOU.
+     MOVE 1   TO WS-IX-RECONC.
+
+  0301-ACUMULA-RECONC.
+
+     IF WS-IX-RECONC > WS-CONT-TAB-RECONC
+        GO TO 0305-ACUMULA-RECONC-NOVA.
+
+     IF RCM-SIGLA-BANCO-WS(WS-IX-RECONC) EQUAL
+           SCN-SIGLA-BANCO OF CONTA-MIGRACAO AND
+        RCM-SITUACAO-WS(WS-IX-RECONC) EQUAL
+           SCN-SITUACAO OF CONTA-MIGRACAO
+        ADD 1 TO RCM-CONTADOR-WS(WS-IX-RECONC)
+        MOVE "S" TO WS-FLAG-ACHOU
+        GO TO 0300-ACUMULA-RECONC-FIM.
+
+     ADD 1 TO WS-IX-RECONC.
+     GO TO 0301-ACUMULA-RECONC.
+
+  0305-ACUMULA-RECONC-NOVA.
+
+     IF WS-CONT-TAB-RECONC >= 200
+        ADD 1 TO WS-CONT-PERDIDOS
+        GO TO 0300-ACUMULA-RECONC-FIM.
+
+     ADD 1 TO WS-CONT-TAB-RECONC.
+     MOVE SCN-SIGLA-BANCO OF CONTA-MIGRACAO
+       TO RCM-SIGLA-BANCO-WS(WS-CONT-TAB-RECONC).
+     MOVE SCN-SITUACAO    OF CONTA-MIGRACAO
+       TO RCM-SITUACAO-WS(WS-CONT-TAB-RECONC).
+     MOVE 1 TO RCM-CONTADOR-WS(WS-CONT-TAB-RECONC).
+
+  0300-ACUMULA-RECONC-FIM.
+  EXIT.
+
+******************************************************************
+*    GRAVA UMA LINHA NO RELATORIO PARA CADA COMBINACAO BANCO/    *
+*    SITUACAO ACUMULADA NA TABELA.                               *
+******************************************************************
+
+  0400-GRAVA-RECONC.
+
+     MOVE 1 TO WS-IX-RECONC.
+
+  0401-GRAVA-RECONC.
+
+     IF WS-IX-RECONC > WS-CONT-TAB-RECONC
+        GO TO 0400-GRAVA-RECONC-FIM.
+
+     MOVE "R"                              TO RCM-TIPO-LINHA.
+     MOVE ZEROS                            TO RCM-CON-IDENTIFICACAO.
+     MOVE SPACES                           TO RCM-COD-TABELA
+                                               RCM-CHAVE-TAB.
+     MOVE RCM-SIGLA-BANCO-WS(WS-IX-RECONC) TO RCM-SIGLA-BANCO.
+     MOVE RCM-SITUACAO-WS(WS-IX-RECONC)    TO RCM-SITUACAO.
+     MOVE RCM-CONTADOR-WS(WS-IX-RECONC)    TO RCM-TOTAL-CONTAS.
+
+     WRITE REG-RECONC-MIGRACAO.
+     ADD 1 TO WS-CONT-GRAVADOS.
+
+     ADD 1 TO WS-IX-RECONC.
+     GO TO 0401-GRAVA-RECONC.
+
+  0400-GRAVA-RECONC-FIM.
+  EXIT.
+
+  10000-00-TRATA-ERRO-DMS.
+*ERRO BANCO DE DADOS - PROCESSAMENTO BATCH
+     MOVE    DMSTATUS (DMRESULT) TO  DMS-RESULT-WS.
+
+     CALL "TRATA_EXCECAO_DMS OF S0997/OBJ/LIBRARY/INSTALACAO"
+          USING   DMS-PARAMETROS-WS
+                  ARRAY-IN-WS
+          GIVING  RESULTADO-77.
+
+     IF  DMS-ENCERRAR
+         STOP    RUN.
+
+     IF  DMS-ATIVAR-DMTERMINATE
+         CALL    SYSTEM  DMTERMINATE.
+
+     DISPLAY "S0947-OBJ-663 - ERRO DMS " DMS-RESULT-WS.
+
+ 10000-99-TRATA-ERRO-DMS.
+     EXIT.
+
+ END-OF-JOB.
