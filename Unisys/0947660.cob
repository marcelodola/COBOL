@@ -0,0 +1,1073 @@
+$SET PRTLIBC85
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID.     S0947-OBJ-660.
+
+ AUTHOR.         ANALISE.......  SIMONE MENEZES.
+                 PROGRAMACAO...  MARCELO DOLABELLA.
+
+ INSTALLATION.   UNISYS - BELO HORIZONTE - M.G.
+
+ DATE-WRITTEN.   AGOSTO/2026.
+
+ DATE-COMPILED.
+
+*----------------------------------------------------------------*
+*     RELATORIO DE IMPACTO DA LOTACAO TEMPORARIA (FIS/SUB)       *
+*----------------------------------------------------------------*
+*  VARRE USUARIO-CLI SEQUENCIALMENTE E, PARA TODO USUARIO QUE    *
+*  TENHA SUBSTITUICAO TEMPORARIA DE LOTACAO EM VIGOR (FIS OU SUB,*
+*  MESMA REGRA DO 0250-VERIFICA-FIS-SUB DO S0947-OBJ-656), MONTA *
+*  A MAC-ORIGINAL E A MAC-TEMPORARIA/SUBSTITUTA E COMPARA AS DUAS*
+*  MATRIZES, GRAVANDO EM ARQUIVO SEQUENCIAL OS GRUPOS E PERFIS   *
+*  QUE A SUBSTITUICAO ACRESCENTA (ADICIONADO) OU RETIRA          *
+*  (REMOVIDO) EM RELACAO A LOTACAO ORIGINAL DO USUARIO - USO:    *
+*  CONFERENCIA DO IMPACTO DE UMA SUBSTITUICAO ANTES/DEPOIS DE    *
+*  ENTRAR EM VIGOR.                                              *
+*----------------------------------------------------------------*
+
+ ENVIRONMENT DIVISION.
+
+ CONFIGURATION SECTION.
+
+ SOURCE-COMPUTER.    A15.
+ OBJECT-COMPUTER.    A15.
+ SPECIAL-NAMES.      DECIMAL-POINT   IS  COMMA.
+
+ INPUT-OUTPUT SECTION.
+
+ FILE-CONTROL.
+
+     SELECT REL-IMPACTO-SUB  ASSIGN TO "RELIMPACTO"
+            ORGANIZATION IS SEQUENTIAL.
+
+ DATA DIVISION.
+
+ FILE SECTION.
+
+ FD  REL-IMPACTO-SUB
+     LABEL RECORD IS STANDARD.
+
+ 01  REG-IMPACTO.
+     03  IMP-TIPO-LINHA          PIC X(07).
+     03  IMP-CLI-CODIGO          PIC 9(04).
+     03  IMP-USU-CODIGO          PIC X(07).
+     03  IMP-TIPO-SUB            PIC X(03).
+     03  IMP-SITUACAO            PIC X(10).
+     03  IMP-SIS-CODIGO          PIC 9(04).
+     03  IMP-GOP-MNEMONICO       PIC X(10).
+     03  IMP-GOP-DESCRICAO       PIC X(50).
+     03  IMP-PER-CODIGO          PIC 9(05).
+     03  IMP-PER-DESCRICAO       PIC X(50).
+
+ DATA-BASE SECTION.
+
+ DB  BDSEGURANCA OF  BDDATAMEC.
+
+ WORKING-STORAGE SECTION.
+
+ 01 SV-AREA-REL.
+    COPY "(D0947F05)S0947/LIB/SRV/V094765601 ON PROJETO01".
+
+ 01  CLI-JANELA-SEG-WS           PIC 9(04).
+ 01  CLI-JANELA-FUN              PIC 9(04).
+
+*----------------------------------------------------------------*
+* TABELA DE REMAPEAMENTO CLIENTE-JANELA -> CLIENTE-FUNCIONARIO,  *
+* CARREGADA UMA UNICA VEZ POR 0150-CARREGA-TAB-REMAP-JANELA NA   *
+* INICIALIZACAO DO PROGRAMA (VER 0200-ACESSO-USUARIOS-CLI).      *
+* LAYOUT E CONTEUDO FICAM NO MEMBRO COPY V094765602 (BIBLIOTECA  *
+* D0947F05), COMPARTILHADO POR TODOS OS PROGRAMAS QUE FAZEM ESTE *
+* REMAPEAMENTO - MANTER NOVOS CLIENTES-JANELA SO NESSE MEMBRO.   *
+*----------------------------------------------------------------*
+
+ 01  TAB-REMAP-JANELA-FUN.
+    COPY "(D0947F05)S0947/LIB/SRV/V094765602 ON PROJETO01".
+
+ 77  RESULTADO-77                PIC S9(11)  BINARY EXTENDED.
+
+*----------------------------------------------------------------*
+* FOTOGRAFIA DA MAC-ORIGINAL, TIRADA POR 0160-SALVA-MATRIZ-ORI   *
+* ANTES DE MONTAR A MAC-TEMPORARIA/SUBSTITUTA NA MESMA AREA, PARA*
+* QUE 0170-COMPARA-IMPACTO POSSA CONFRONTAR AS DUAS (VER 0160 E  *
+* 0170).                                                         *
+*----------------------------------------------------------------*
+
+ 01  WS-TAB-ORI-GRUPOS.
+     02  WS-CONT-ORI-GRP         PIC 9(03)   COMP.
+     02  WS-TAB-ORI-GRP OCCURS 300 TIMES.
+         03  WS-ORI-SIS-GRP      PIC 9(04).
+         03  WS-ORI-GOP-MNEM     PIC X(10).
+         03  WS-ORI-GOP-DESCR    PIC X(50).
+
+ 01  WS-TAB-ORI-PERFIS.
+     02  WS-CONT-ORI-PER         PIC 9(03)   COMP.
+     02  WS-TAB-ORI-PER OCCURS 100 TIMES.
+         03  WS-ORI-SIS-PER      PIC 9(04).
+         03  WS-ORI-PER-COD      PIC 9(05).
+         03  WS-ORI-PER-DESCR    PIC X(50).
+
+ 01  WS-IX-ORI-GRP                PIC 9(03)   COMP.
+ 01  WS-IX-SEC-GRP                PIC 9(03)   COMP.
+ 01  WS-IX-ORI-PER                PIC 9(03)   COMP.
+ 01  WS-IX-SEC-PER                PIC 9(03)   COMP.
+ 01  WS-FLAG-ACHOU                PIC X(01).
+
+ 01 VARIAVEIS.
+   02 TAB-SISTEMA-FLAG.
+      03  TAB-SISTEMA-OK              PIC 9(1) OCCURS 10000.
+   02  FLAG-MAC-SEC              PIC X(1).
+   02  FLAG-MEX                  PIC X(1).
+   02  FLAG-FIM-USUARIO          PIC X(1).
+   02  TIPO-CODIGO-SEC-WS        PIC X(3).
+   02  IND-FUNC-WS               PIC X(1).
+   02  UNO-CODIGO-SEC-WS         PIC 9(04).
+   02  FCO-CODIGO-SEC-WS         PIC 9(04).
+   02  SIS-CODIGO-WS             PIC 9(04).
+   02  GOP-CODIGO-WS             PIC 9(04).
+   02  PER-CODIGO-WS             PIC 9(04).
+   02  UNO-CODIGO-WS             PIC 9(04).
+   02  FCO-CODIGO-WS             PIC 9(04).
+   02  RESULTADO-WS              PIC S9(11)  BINARY.
+   02  MENSAGEM-WS               PIC X(160).
+   02  WS-CONT-USUARIOS          PIC 9(09)   COMP.
+   02  WS-CONT-IMPACTADOS        PIC 9(09)   COMP.
+   02  WS-CONT-GRAVADOS          PIC 9(09)   COMP.
+   02  WS-IX-REMAP                PIC 9(02)   COMP.
+   02  WS-UNO-CODIGO              PIC X(07).
+   02  VERSAO-SEG-WS              PIC 9(01).
+* CODIGO USUARIO
+   02  USU-CODIGO-WS                   PIC X(07).
+   02  USU-CODIGO-WS-RE REDEFINES USU-CODIGO-WS.
+      03  USU-LETRA-WS                PIC X(01).
+      03  USU-RESTO-WS                PIC X(06).
+* CODIGO USUARIO
+*  DATA SISTEMA
+   02 DATA-ACCEPT            PIC 9(06)     COMP.
+   02 DATA-ACCEPTR REDEFINES DATA-ACCEPT   COMP.
+      03 ANO-ACCEPT          PIC 9(02)     COMP.
+      03 MES-ACCEPT          PIC 9(02)     COMP.
+      03 DIA-ACCEPT          PIC 9(02)     COMP.
+
+   02 DATA-SISTEMA           PIC 9(08)      COMP.
+   02 DATA-SISTEMAR  REDEFINES DATA-SISTEMA COMP.
+      03 SEC-SISTEMA         PIC 9(02)      COMP.
+      03 ANO-SISTEMA         PIC 9(02)      COMP.
+      03 MES-SISTEMA         PIC 9(02)      COMP.
+      03 DIA-SISTEMA         PIC 9(02)      COMP.
+
+*----------------------------------------------------------------*
+*   AREA COM OPCOES E INFORMACOES DE ENTRADA E SAIDA             *
+*   PARA A LIBRARY DE TRATAMENTO DE EXCECAO DMS                  *
+*----------------------------------------------------------------*
+
+ 01  DMS-PARAMETROS-WS                                   COMMON.
+
+     03  DMS-INTERFACE-COMS-WS       PIC X(01).
+     03  DMS-TITLEBD-WS              PIC X(60).
+     03  DMS-RESULT-WS               PIC X(06).
+     03  DMS-PROG-ONLINE-WS          PIC X(01).
+
+     03  DMS-ACAO-TOMAR-WS           PIC 9(01).
+     88  DMS-CONTINUAR               VALUE   01.
+     88  DMS-ENCERRAR                VALUE   02.
+     88  DMS-ATIVAR-DMTERMINATE      VALUE   03.
+
+*----------------------------------------------------------------*
+* CABECALHO PADRAO DE DIAGNOSTICO PASSADO A LIBRARY DE EXCECAO   *
+* DMS. EM PROCESSAMENTO BATCH NAO HA COMS-IN, ENTAO O CABECALHO  *
+* E GRAVADO SO COM O IDENTIFICADOR DO JOB E FICA ZERADO NO RESTO.*
+*----------------------------------------------------------------*
+
+ 01  ARRAY-IN-WS                     USAGE REAL COMMON    .
+     03 PROGRAMDESG-WS               REAL                 .
+     03 FUNCTIONINDEX-WS             REAL                 .
+     03 USERCODE-WS                  REAL                 .
+     03 SECURITYDESG-WS              REAL                 .
+     03 FIELDS-WS                    REAL                 .
+     03 TIMESTAMP-WS                 REAL                 .
+     03 STATION-WS                   REAL                 .
+     03 TEXTLENGTH-WS                REAL                 .
+     03 FILLER-WS                    REAL                 .
+     03 STATUSVALUE-WS               REAL                 .
+     03 RESTART-WS                   REAL                 .
+     03 AGENDA-WS                    REAL                 .
+     03 SDFINFO-WS                   REAL                 .
+     03 FORM-KEY-WS                  REAL                 .
+     03 SDFTRANSNUM-WS               REAL                 .
+     03 SDFFORMRECNUM-WS             REAL                 .
+
+******************************************************************
+*                                                                *
+*              CORPO PRINCIPAL DO PROGRAMA                       *
+*                                                                *
+******************************************************************
+
+ PROCEDURE DIVISION.
+
+ 0001-00-PROGRAMA    SECTION.
+
+ 0002-00-INICIO-TRATA-RELATORIO.
+
+     OPEN INQUIRY BDSEGURANCA.
+
+     OPEN OUTPUT REL-IMPACTO-SUB.
+
+     MOVE ZEROS TO WS-CONT-USUARIOS WS-CONT-IMPACTADOS
+                   WS-CONT-GRAVADOS.
+
+     ACCEPT DATA-ACCEPT FROM DATE.
+     MOVE DIA-ACCEPT TO DIA-SISTEMA.
+     MOVE MES-ACCEPT TO MES-SISTEMA.
+     MOVE ANO-ACCEPT TO ANO-SISTEMA.
+     MOVE 20         TO SEC-SISTEMA.
+
+     INITIALIZE ARRAY-IN-WS.
+
+     PERFORM 0150-CARREGA-TAB-REMAP-JANELA
+        THRU 0150-CARREGA-TAB-REMAP-JANELA-FIM.
+
+     SET USC-POR-USUARIO TO BEGINNING.
+
+  003-INICIO-REL.
+
+     INITIALIZE VARIAVEIS.
+     INITIALIZE SV-AREA-REL.
+     MOVE "N" TO FLAG-FIM-USUARIO.
+
+     FIND NEXT USC-POR-USUARIO
+         ON EXCEPTION
+            IF DMSTATUS(NOTFOUND)
+               MOVE "S" TO FLAG-FIM-USUARIO
+            ELSE
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+               MOVE "S" TO FLAG-FIM-USUARIO
+            END-IF
+     END-FIND.
+
+     IF FLAG-FIM-USUARIO EQUAL "S"
+        GO TO 003-FIM-REL.
+
+     ADD 1 TO WS-CONT-USUARIOS.
+
+     MOVE CLI-CODIGO OF USUARIO-CLI TO CLI-JANELA-SEG-WS.
+     MOVE USU-CODIGO OF USUARIO-CLI TO USU-CODIGO OF SV-AREA-REL.
+
+     PERFORM 0100-IDENTIFICA-USU
+        THRU 0100-IDENTIFICA-USU-FIM.
+
+     IF FLAG-MAC-SEC EQUAL "N"
+        GO TO 003-INICIO-REL.
+
+     ADD 1 TO WS-CONT-IMPACTADOS.
+
+     PERFORM 0110-MAC-ORIGINAL
+        THRU 0110-MAC-ORIGINAL-FIM.
+
+     PERFORM 0160-SALVA-MATRIZ-ORI
+        THRU 0160-SALVA-MATRIZ-ORI-FIM.
+
+     PERFORM 0120-MAC-SECUNDARIA
+        THRU 0120-MAC-SECUNDARIA-FIM.
+
+     PERFORM 0170-COMPARA-IMPACTO
+        THRU 0170-COMPARA-IMPACTO-FIM.
+
+     GO TO 003-INICIO-REL.
+
+  003-FIM-REL.
+     EXIT.
+
+  999-FIM-PROGRAMA.
+
+     DISPLAY "S0947-OBJ-660 - USUARIOS LIDOS......: " WS-CONT-USUARIOS.
+     DISPLAY "S0947-OBJ-660 - COM SUBST. EM VIGOR.: " WS-CONT-IMPACTADOS.
+     DISPLAY "S0947-OBJ-660 - LINHAS GRAVADAS......: " WS-CONT-GRAVADOS.
+
+     CLOSE BDSEGURANCA.
+     CLOSE REL-IMPACTO-SUB.
+
+     STOP RUN.
+
+******************************************************************
+*    PROCESSAMENTO IDENTIFICA PARAMETROS DO USUARIO              *
+******************************************************************
+
+  0100-IDENTIFICA-USU.
+
+        PERFORM 0200-ACESSO-USUARIOS-CLI
+           THRU 0210-ACESSO-USUARIOS-CLI-FIM.
+
+        PERFORM 0250-VERIFICA-FIS-SUB
+           THRU 0250-VERIFICA-FIS-SUB-FIM.
+
+  0100-IDENTIFICA-USU-FIM.
+     EXIT.
+
+******************************************************************
+*    PROCESSAMENTO DA MAC ORIGINAL                               *
+******************************************************************
+
+  0110-MAC-ORIGINAL.
+
+        MOVE "ORI" TO TIPO-AREA OF SV-AREA-REL.
+
+        MOVE UNO-CODIGO-ORI OF USUARIO-CLI TO UNO-CODIGO-WS.
+        MOVE FCO-CODIGO-ORI OF USUARIO-CLI TO FCO-CODIGO-WS.
+
+        PERFORM 0300-BUSCA-TIPO-LOTACAO
+           THRU 0310-BUSCA-TIPO-LOTACAO-FIM.
+
+        IF IND-FUNC-WS EQUAL "S"
+          PERFORM 0400-BUSCA-TIPO-FUNCAO
+             THRU 0410-BUSCA-TIPO-FUNCAO-FIM
+        ELSE
+          MOVE TIF-CODIGO OF USUARIO-CLI TO FCO-CODIGO-WS
+          PERFORM 0400-BUSCA-TIP-FUN-USU-N-CEF
+             THRU 0410-FIM-TIP-FUN-USU-N-CEF-FIM.
+
+        PERFORM 0500-ACESSO-MATRIZ-GRUPO
+           THRU 0500-ACESSO-MATRIZ-GRUPO-FIM.
+
+        PERFORM 0600-MONTA-PERFIL
+           THRU 0600-MONTA-PERFIL-FIM.
+
+  0110-MAC-ORIGINAL-FIM.
+       EXIT.
+
+******************************************************************
+*    GUARDA A MAC-ORIGINAL MONTADA ACIMA ANTES QUE 0120 A        *
+*    SUBSTITUA PELA MAC-TEMPORARIA/SUBSTITUTA NA MESMA AREA      *
+******************************************************************
+
+  0160-SALVA-MATRIZ-ORI.
+
+     MOVE ZEROS TO WS-CONT-ORI-GRP.
+     MOVE 1 TO WS-IX-ORI-GRP.
+
+  0161-SALVA-MATRIZ-ORI-GRP.
+
+     IF WS-IX-ORI-GRP > CONT-GRUPOS OF SV-AREA-REL
+        GO TO 0163-SALVA-MATRIZ-ORI-PER-INI.
+
+     ADD 1 TO WS-CONT-ORI-GRP.
+     MOVE SIS-CODIGO-GRP OF SV-AREA-REL(WS-IX-ORI-GRP)
+       TO WS-ORI-SIS-GRP(WS-CONT-ORI-GRP).
+     MOVE GOP-MNEMONICO  OF SV-AREA-REL(WS-IX-ORI-GRP)
+       TO WS-ORI-GOP-MNEM(WS-CONT-ORI-GRP).
+     MOVE GOP-DESCRICAO  OF SV-AREA-REL(WS-IX-ORI-GRP)
+       TO WS-ORI-GOP-DESCR(WS-CONT-ORI-GRP).
+
+     ADD 1 TO WS-IX-ORI-GRP.
+     GO TO 0161-SALVA-MATRIZ-ORI-GRP.
+
+  0163-SALVA-MATRIZ-ORI-PER-INI.
+
+     MOVE ZEROS TO WS-CONT-ORI-PER.
+     MOVE 1 TO WS-IX-ORI-PER.
+
+  0164-SALVA-MATRIZ-ORI-PER.
+
+     IF WS-IX-ORI-PER > CONT-PERFIL OF SV-AREA-REL
+        GO TO 0160-SALVA-MATRIZ-ORI-FIM.
+
+     ADD 1 TO WS-CONT-ORI-PER.
+     MOVE SIS-CODIGO-PER OF SV-AREA-REL(WS-IX-ORI-PER)
+       TO WS-ORI-SIS-PER(WS-CONT-ORI-PER).
+     MOVE PER-CODIGO     OF SV-AREA-REL(WS-IX-ORI-PER)
+       TO WS-ORI-PER-COD(WS-CONT-ORI-PER).
+     MOVE PER-DESCRICAO  OF SV-AREA-REL(WS-IX-ORI-PER)
+       TO WS-ORI-PER-DESCR(WS-CONT-ORI-PER).
+
+     ADD 1 TO WS-IX-ORI-PER.
+     GO TO 0164-SALVA-MATRIZ-ORI-PER.
+
+  0160-SALVA-MATRIZ-ORI-FIM.
+  EXIT.
+
+******************************************************************
+*    PROCESSAMENTO DA MAC TEMPORARIA/SUBSTITUTA                  *
+******************************************************************
+
+  0120-MAC-SECUNDARIA.
+
+        IF FLAG-MAC-SEC = "N"
+           GO TO 0120-MAC-SECUNDARIA-FIM.
+
+        MOVE TIPO-CODIGO-SEC-WS TO TIPO-AREA OF SV-AREA-REL.
+
+        MOVE UNO-CODIGO-SEC-WS TO UNO-CODIGO-WS.
+        MOVE FCO-CODIGO-SEC-WS TO FCO-CODIGO-WS.
+
+        PERFORM 0300-BUSCA-TIPO-LOTACAO
+               THRU 0310-BUSCA-TIPO-LOTACAO-FIM.
+
+        PERFORM 0400-BUSCA-TIPO-FUNCAO
+               THRU 0410-BUSCA-TIPO-FUNCAO-FIM.
+
+        PERFORM 0500-ACESSO-MATRIZ-GRUPO
+              THRU 0500-ACESSO-MATRIZ-GRUPO-FIM.
+
+        PERFORM 0600-MONTA-PERFIL
+           THRU 0600-MONTA-PERFIL-FIM.
+
+  0120-MAC-SECUNDARIA-FIM.
+       EXIT.
+
+******************************************************************
+*    COMPARA A MAC-TEMPORARIA/SUBSTITUTA (AGORA EM SV-AREA-REL)  *
+*    COM A FOTOGRAFIA DA MAC-ORIGINAL GUARDADA POR 0160, E GRAVA *
+*    OS GRUPOS/PERFIS ADICIONADOS E REMOVIDOS PELA SUBSTITUICAO. *
+******************************************************************
+
+  0170-COMPARA-IMPACTO.
+
+     PERFORM 0171-GRUPOS-ADICIONADOS
+        THRU 0171-GRUPOS-ADICIONADOS-FIM.
+
+     PERFORM 0173-GRUPOS-REMOVIDOS
+        THRU 0173-GRUPOS-REMOVIDOS-FIM.
+
+     PERFORM 0175-PERFIS-ADICIONADOS
+        THRU 0175-PERFIS-ADICIONADOS-FIM.
+
+     PERFORM 0177-PERFIS-REMOVIDOS
+        THRU 0177-PERFIS-REMOVIDOS-FIM.
+
+  0170-COMPARA-IMPACTO-FIM.
+  EXIT.
+
+  0171-GRUPOS-ADICIONADOS.
+
+     MOVE 1 TO WS-IX-SEC-GRP.
+
+  0172-GRUPOS-ADICIONADOS.
+
+     IF WS-IX-SEC-GRP > CONT-GRUPOS OF SV-AREA-REL
+        GO TO 0171-GRUPOS-ADICIONADOS-FIM.
+
+     PERFORM 0180-EXISTE-NO-ORI-GRP
+        THRU 0180-EXISTE-NO-ORI-GRP-FIM.
+
+     IF WS-FLAG-ACHOU EQUAL "N"
+        MOVE "GRUPO"      TO IMP-TIPO-LINHA
+        MOVE "ADICIONADO" TO IMP-SITUACAO
+        MOVE SIS-CODIGO-GRP OF SV-AREA-REL(WS-IX-SEC-GRP)
+          TO IMP-SIS-CODIGO
+        MOVE GOP-MNEMONICO  OF SV-AREA-REL(WS-IX-SEC-GRP)
+          TO IMP-GOP-MNEMONICO
+        MOVE GOP-DESCRICAO  OF SV-AREA-REL(WS-IX-SEC-GRP)
+          TO IMP-GOP-DESCRICAO
+        MOVE ZEROS         TO IMP-PER-CODIGO
+        MOVE SPACES        TO IMP-PER-DESCRICAO
+        PERFORM 0190-GRAVA-IMPACTO THRU 0190-GRAVA-IMPACTO-FIM
+     END-IF.
+
+     ADD 1 TO WS-IX-SEC-GRP.
+     GO TO 0172-GRUPOS-ADICIONADOS.
+
+  0171-GRUPOS-ADICIONADOS-FIM.
+  EXIT.
+
+  0180-EXISTE-NO-ORI-GRP.
+
+     MOVE "N" TO WS-FLAG-ACHOU.
+     MOVE 1   TO WS-IX-ORI-GRP.
+
+  0181-EXISTE-NO-ORI-GRP.
+
+     IF WS-IX-ORI-GRP > WS-CONT-ORI-GRP
+        GO TO 0180-EXISTE-NO-ORI-GRP-FIM.
+
+     IF WS-ORI-SIS-GRP(WS-IX-ORI-GRP) EQUAL
+           SIS-CODIGO-GRP OF SV-AREA-REL(WS-IX-SEC-GRP) AND
+        WS-ORI-GOP-MNEM(WS-IX-ORI-GRP) EQUAL
+           GOP-MNEMONICO  OF SV-AREA-REL(WS-IX-SEC-GRP)
+        MOVE "S" TO WS-FLAG-ACHOU
+        GO TO 0180-EXISTE-NO-ORI-GRP-FIM.
+
+     ADD 1 TO WS-IX-ORI-GRP.
+     GO TO 0181-EXISTE-NO-ORI-GRP.
+
+  0180-EXISTE-NO-ORI-GRP-FIM.
+  EXIT.
+
+  0173-GRUPOS-REMOVIDOS.
+
+     MOVE 1 TO WS-IX-ORI-GRP.
+
+  0174-GRUPOS-REMOVIDOS.
+
+     IF WS-IX-ORI-GRP > WS-CONT-ORI-GRP
+        GO TO 0173-GRUPOS-REMOVIDOS-FIM.
+
+     PERFORM 0182-EXISTE-NO-SEC-GRP
+        THRU 0182-EXISTE-NO-SEC-GRP-FIM.
+
+     IF WS-FLAG-ACHOU EQUAL "N"
+        MOVE "GRUPO"    TO IMP-TIPO-LINHA
+        MOVE "REMOVIDO" TO IMP-SITUACAO
+        MOVE WS-ORI-SIS-GRP(WS-IX-ORI-GRP)  TO IMP-SIS-CODIGO
+        MOVE WS-ORI-GOP-MNEM(WS-IX-ORI-GRP) TO IMP-GOP-MNEMONICO
+        MOVE WS-ORI-GOP-DESCR(WS-IX-ORI-GRP) TO IMP-GOP-DESCRICAO
+        MOVE ZEROS  TO IMP-PER-CODIGO
+        MOVE SPACES TO IMP-PER-DESCRICAO
+        PERFORM 0190-GRAVA-IMPACTO THRU 0190-GRAVA-IMPACTO-FIM
+     END-IF.
+
+     ADD 1 TO WS-IX-ORI-GRP.
+     GO TO 0174-GRUPOS-REMOVIDOS.
+
+  0173-GRUPOS-REMOVIDOS-FIM.
+  EXIT.
+
+  0182-EXISTE-NO-SEC-GRP.
+
+     MOVE "N" TO WS-FLAG-ACHOU.
+     MOVE 1   TO WS-IX-SEC-GRP.
+
+  0183-EXISTE-NO-SEC-GRP.
+
+     IF WS-IX-SEC-GRP > CONT-GRUPOS OF SV-AREA-REL
+        GO TO 0182-EXISTE-NO-SEC-GRP-FIM.
+
+     IF SIS-CODIGO-GRP OF SV-AREA-REL(WS-IX-SEC-GRP) EQUAL
+           WS-ORI-SIS-GRP(WS-IX-ORI-GRP) AND
+        GOP-MNEMONICO  OF SV-AREA-REL(WS-IX-SEC-GRP) EQUAL
+           WS-ORI-GOP-MNEM(WS-IX-ORI-GRP)
+        MOVE "S" TO WS-FLAG-ACHOU
+        GO TO 0182-EXISTE-NO-SEC-GRP-FIM.
+
+     ADD 1 TO WS-IX-SEC-GRP.
+     GO TO 0183-EXISTE-NO-SEC-GRP.
+
+  0182-EXISTE-NO-SEC-GRP-FIM.
+  EXIT.
+
+  0175-PERFIS-ADICIONADOS.
+
+     MOVE 1 TO WS-IX-SEC-PER.
+
+  0176-PERFIS-ADICIONADOS.
+
+     IF WS-IX-SEC-PER > CONT-PERFIL OF SV-AREA-REL
+        GO TO 0175-PERFIS-ADICIONADOS-FIM.
+
+     PERFORM 0184-EXISTE-NO-ORI-PER
+        THRU 0184-EXISTE-NO-ORI-PER-FIM.
+
+     IF WS-FLAG-ACHOU EQUAL "N"
+        MOVE "PERFIL"      TO IMP-TIPO-LINHA
+        MOVE "ADICIONADO"  TO IMP-SITUACAO
+        MOVE SIS-CODIGO-PER OF SV-AREA-REL(WS-IX-SEC-PER)
+          TO IMP-SIS-CODIGO
+        MOVE SPACES        TO IMP-GOP-MNEMONICO IMP-GOP-DESCRICAO
+        MOVE PER-CODIGO    OF SV-AREA-REL(WS-IX-SEC-PER)
+          TO IMP-PER-CODIGO
+        MOVE PER-DESCRICAO OF SV-AREA-REL(WS-IX-SEC-PER)
+          TO IMP-PER-DESCRICAO
+        PERFORM 0190-GRAVA-IMPACTO THRU 0190-GRAVA-IMPACTO-FIM
+     END-IF.
+
+     ADD 1 TO WS-IX-SEC-PER.
+     GO TO 0176-PERFIS-ADICIONADOS.
+
+  0175-PERFIS-ADICIONADOS-FIM.
+  EXIT.
+
+  0184-EXISTE-NO-ORI-PER.
+
+     MOVE "N" TO WS-FLAG-ACHOU.
+     MOVE 1   TO WS-IX-ORI-PER.
+
+  0185-EXISTE-NO-ORI-PER.
+
+     IF WS-IX-ORI-PER > WS-CONT-ORI-PER
+        GO TO 0184-EXISTE-NO-ORI-PER-FIM.
+
+     IF WS-ORI-SIS-PER(WS-IX-ORI-PER) EQUAL
+           SIS-CODIGO-PER OF SV-AREA-REL(WS-IX-SEC-PER) AND
+        WS-ORI-PER-COD(WS-IX-ORI-PER) EQUAL
+           PER-CODIGO     OF SV-AREA-REL(WS-IX-SEC-PER)
+        MOVE "S" TO WS-FLAG-ACHOU
+        GO TO 0184-EXISTE-NO-ORI-PER-FIM.
+
+     ADD 1 TO WS-IX-ORI-PER.
+     GO TO 0185-EXISTE-NO-ORI-PER.
+
+  0184-EXISTE-NO-ORI-PER-FIM.
+  EXIT.
+
+  0177-PERFIS-REMOVIDOS.
+
+     MOVE 1 TO WS-IX-ORI-PER.
+
+  0178-PERFIS-REMOVIDOS.
+
+     IF WS-IX-ORI-PER > WS-CONT-ORI-PER
+        GO TO 0177-PERFIS-REMOVIDOS-FIM.
+
+     PERFORM 0186-EXISTE-NO-SEC-PER
+        THRU 0186-EXISTE-NO-SEC-PER-FIM.
+
+     IF WS-FLAG-ACHOU EQUAL "N"
+        MOVE "PERFIL"   TO IMP-TIPO-LINHA
+        MOVE "REMOVIDO" TO IMP-SITUACAO
+        MOVE WS-ORI-SIS-PER(WS-IX-ORI-PER)  TO IMP-SIS-CODIGO
+        MOVE SPACES TO IMP-GOP-MNEMONICO IMP-GOP-DESCRICAO
+        MOVE WS-ORI-PER-COD(WS-IX-ORI-PER)  TO IMP-PER-CODIGO
+        MOVE WS-ORI-PER-DESCR(WS-IX-ORI-PER) TO IMP-PER-DESCRICAO
+        PERFORM 0190-GRAVA-IMPACTO THRU 0190-GRAVA-IMPACTO-FIM
+     END-IF.
+
+     ADD 1 TO WS-IX-ORI-PER.
+     GO TO 0178-PERFIS-REMOVIDOS.
+
+  0177-PERFIS-REMOVIDOS-FIM.
+  EXIT.
+
+  0186-EXISTE-NO-SEC-PER.
+
+     MOVE "N" TO WS-FLAG-ACHOU.
+     MOVE 1   TO WS-IX-SEC-PER.
+
+  0187-EXISTE-NO-SEC-PER.
+
+     IF WS-IX-SEC-PER > CONT-PERFIL OF SV-AREA-REL
+        GO TO 0186-EXISTE-NO-SEC-PER-FIM.
+
+     IF SIS-CODIGO-PER OF SV-AREA-REL(WS-IX-SEC-PER) EQUAL
+           WS-ORI-SIS-PER(WS-IX-ORI-PER) AND
+        PER-CODIGO     OF SV-AREA-REL(WS-IX-SEC-PER) EQUAL
+           WS-ORI-PER-COD(WS-IX-ORI-PER)
+        MOVE "S" TO WS-FLAG-ACHOU
+        GO TO 0186-EXISTE-NO-SEC-PER-FIM.
+
+     ADD 1 TO WS-IX-SEC-PER.
+     GO TO 0187-EXISTE-NO-SEC-PER.
+
+  0186-EXISTE-NO-SEC-PER-FIM.
+  EXIT.
+
+  0190-GRAVA-IMPACTO.
+
+     MOVE CLI-JANELA-SEG-WS         TO IMP-CLI-CODIGO.
+     MOVE USU-CODIGO OF SV-AREA-REL TO IMP-USU-CODIGO.
+     MOVE TIPO-CODIGO-SEC-WS        TO IMP-TIPO-SUB.
+
+     WRITE REG-IMPACTO.
+     ADD 1 TO WS-CONT-GRAVADOS.
+
+  0190-GRAVA-IMPACTO-FIM.
+  EXIT.
+
+*  AS LINHAS DO RELATORIO DE IMPACTO SAO GRAVADAS POR 0190, A     *
+*  PARTIR DA COMPARACAO FEITA EM 0170 - NAO HA GRAVACAO LINHA A   *
+*  LINHA DENTRO DE 0520/0550/0610 COMO NO 657/659.                *
+
+*****************************************************************
+*                                                               *
+*           INICIO PROCESSAMENTO - RELATORIO MAC/MEX            *
+*                                                               *
+*****************************************************************
+
+ 0200-ACESSO-USUARIOS-CLI.
+
+       MOVE "S" TO IND-FUNC-WS.
+** remapeia cliente-janela para cliente-funcionario via tabela
+       PERFORM 0205-REMAPEIA-JANELA-FUN
+          THRU 0205-REMAPEIA-JANELA-FUN-FIM.
+
+       FIND FIRST FUN-POR-IDENT AT
+          FUN-CLIENTE = CLI-JANELA-FUN  AND
+          FUN-CODIGO = USU-CODIGO OF SV-AREA-REL
+          ON EXCEPTION
+            IF DMSTATUS(NOTFOUND)
+               MOVE "N" TO IND-FUNC-WS
+            ELSE
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                     THRU 10000-99-TRATA-ERRO-DMS
+            END-IF
+       END-FIND.
+
+  0210-ACESSO-USUARIOS-CLI-FIM.
+      EXIT.
+
+*****************************************************************
+*                                                               *
+*   REMAPEIA CLIENTE-JANELA PARA CLIENTE-FUNCIONARIO VIA TABELA *
+*   CARREGADA POR 0150-CARREGA-TAB-REMAP-JANELA (INICIALIZACAO) *
+*                                                               *
+*****************************************************************
+
+  0205-REMAPEIA-JANELA-FUN.
+
+      MOVE CLI-JANELA-SEG-WS TO CLI-JANELA-FUN.
+      MOVE 1 TO WS-IX-REMAP.
+
+  0206-REMAPEIA-JANELA-FUN.
+
+      IF WS-IX-REMAP > CONT-REMAP-JANELA
+         GO TO 0205-REMAPEIA-JANELA-FUN-FIM.
+
+      IF REM-CLI-ORIGEM(WS-IX-REMAP) EQUAL CLI-JANELA-SEG-WS
+         MOVE REM-CLI-DESTINO(WS-IX-REMAP) TO CLI-JANELA-FUN
+         GO TO 0205-REMAPEIA-JANELA-FUN-FIM.
+
+      ADD 1 TO WS-IX-REMAP.
+      GO TO 0206-REMAPEIA-JANELA-FUN.
+
+  0205-REMAPEIA-JANELA-FUN-FIM.
+      EXIT.
+
+*****************************************************************
+*                                                               *
+*   CARGA INICIAL DA TABELA DE REMAPEAMENTO CLIENTE-JANELA ->   *
+*   CLIENTE-FUNCIONARIO - EXECUTADA UMA UNICA VEZ, NO INICIO    *
+*   DO PROCESSAMENTO (0002-00-INICIO-TRATA-RELATORIO) -         *
+*   ENTRADAS DA TABELA FICAM NO MEMBRO COPY V094765603 (MESMA   *
+*   BIBLIOTECA D0947F05), PARA ACRESCENTAR CLIENTE-JANELA NOVO  *
+*   BASTA ALTERAR O MEMBRO - NAO HA COPIA LOCAL DOS VALORES.    *
+*****************************************************************
+
+  0150-CARREGA-TAB-REMAP-JANELA.
+      COPY "(D0947F05)S0947/LIB/SRV/V094765603 ON PROJETO01".
+
+  0150-CARREGA-TAB-REMAP-JANELA-FIM.
+      EXIT.
+
+  0250-VERIFICA-FIS-SUB.
+
+   MOVE "N" TO FLAG-MAC-SEC.
+
+   IF USU-LETRA-WS NOT EQUAL "C"
+      GO TO 0250-VERIFICA-FIS-SUB-FIM.
+
+   IF UNO-CODIGO-SUB OF USUARIO-CLI NOT EQUAL ZEROS AND
+      DATA-SISTEMAR >= USC-DATA-INI-SUBST OF USUARIO-CLI AND
+      DATA-SISTEMAR <= USC-DATA-FIM-SUBST OF USUARIO-CLI THEN
+
+      MOVE UNO-CODIGO-SUB OF USUARIO-CLI TO UNO-CODIGO-SEC-WS
+      MOVE FCO-CODIGO-SUB OF USUARIO-CLI TO FCO-CODIGO-SEC-WS
+      MOVE "S" TO FLAG-MAC-SEC
+      MOVE "SUB" TO TIPO-CODIGO-SEC-WS
+      GO TO 0250-VERIFICA-FIS-SUB-FIM
+    END-IF.
+
+   IF UNO-CODIGO-FIS OF USUARIO-CLI NOT EQUAL ZEROS THEN
+     MOVE UNO-CODIGO-FIS OF USUARIO-CLI TO UNO-CODIGO-SEC-WS
+     MOVE FCO-CODIGO-FIS OF USUARIO-CLI TO FCO-CODIGO-SEC-WS
+     MOVE "S" TO FLAG-MAC-SEC
+     MOVE "FIS" TO TIPO-CODIGO-SEC-WS
+   END-IF.
+
+ 0250-VERIFICA-FIS-SUB-FIM.
+   EXIT.
+
+ 0300-BUSCA-TIPO-LOTACAO.
+
+   FIND UNL-POR-UNO AT
+         CLI-CODIGO = CLI-JANELA-SEG-WS AND
+         UNO-CODIGO = UNO-CODIGO-WS
+         ON EXCEPTION
+            IF NOT DMSTATUS (NOTFOUND) THEN
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+            END-IF
+            GO TO 0310-BUSCA-TIPO-LOTACAO-FIM
+    END-FIND.
+
+    MOVE LOT-CODIGO OF UNO-LOTACAO
+      TO LOT-CODIGO OF SV-AREA-REL.
+
+  0310-BUSCA-TIPO-LOTACAO-FIM.
+  EXIT.
+
+  0400-BUSCA-TIPO-FUNCAO.
+
+    FIND FIRST FCO-POR-CODIGO AT
+           CLI-CODIGO   =  CLI-JANELA-SEG-WS AND
+           FCO-CODIGO   =  FCO-CODIGO-WS
+           ON EXCEPTION
+              IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+              GO TO 0410-BUSCA-TIPO-FUNCAO-FIM
+      END-FIND.
+
+      MOVE TIF-CODIGO OF FUNCAO
+         TO TIF-CODIGO OF SV-AREA-REL.
+
+  0410-BUSCA-TIPO-FUNCAO-FIM.
+  EXIT.
+
+  0400-BUSCA-TIP-FUN-USU-N-CEF.
+
+    FIND FIRST TIF-POR-CODIGO AT
+           CLI-CODIGO   =  CLI-JANELA-SEG-WS AND
+           TIF-CODIGO   =  FCO-CODIGO-WS
+           ON EXCEPTION
+              IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+              GO TO 0410-FIM-TIP-FUN-USU-N-CEF-FIM
+      END-FIND.
+
+      MOVE TIF-CODIGO OF TIPO-FUNCAO
+         TO TIF-CODIGO OF SV-AREA-REL.
+
+  0410-FIM-TIP-FUN-USU-N-CEF-FIM.
+  EXIT.
+
+****************************************************************
+*                                                              *
+*                        MONTAGEM MAC                          *
+*                                                              *
+****************************************************************
+****************************************************************
+***                      GRUPO MAC                           ***
+****************************************************************
+  0500-ACESSO-MATRIZ-GRUPO.
+    SET MGR-POR-LOTAC TO BEGINNING.
+    SET SIS-POR-CODIGO TO BEGINNING.
+
+    MOVE ZEROS TO CONT-GRUPOS OF SV-AREA-REL.
+  0501-MONTA-MATRIZ-GRUPO.
+    FIND KEY OF NEXT MGR-POR-LOTAC AT
+         CLI-CODIGO = CLI-JANELA-SEG-WS AND
+         LOT-CODIGO = LOT-CODIGO  OF SV-AREA-REL    AND
+         TIF-CODIGO = TIF-CODIGO  OF SV-AREA-REL
+         ON EXCEPTION
+            IF NOT DMSTATUS(NOTFOUND)
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+            END-IF
+            GO TO 0500-ACESSO-MATRIZ-GRUPO-FIM
+    END-FIND.
+
+    MOVE GOP-CODIGO OF MATRIZ-GRUPO TO GOP-CODIGO-WS.
+    MOVE SIS-CODIGO OF MATRIZ-GRUPO TO SIS-CODIGO-WS.
+
+    IF CONT-SISTEMA = 0
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    IF SIS-CODIGO OF TAB-SISTEMA(CONT-SISTEMA)
+                        NOT EQUAL SIS-CODIGO OF MATRIZ-GRUPO
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    PERFORM 0550-MONTA-GRUPO THRU 0550-MONTA-GRUPO-FIM.
+
+    GO TO 0501-MONTA-MATRIZ-GRUPO.
+
+ 0500-ACESSO-MATRIZ-GRUPO-FIM.
+   EXIT.
+
+ 0520-MONTA-SISTEMA.
+    IF TAB-SISTEMA-OK(SIS-CODIGO-WS) NOT EQUAL ZEROS
+        GO TO 0545-MONTA-SISTEMA-FIM.
+
+    IF CONT-SISTEMA >= 40
+       ADD 1 TO CONT-SISTEMA-PERDIDOS OF SV-AREA-REL
+       MOVE "S" TO FLAG-MAIS-DADOS OF SV-AREA-REL
+       GO TO 0545-MONTA-SISTEMA-FIM
+    END-IF
+
+    ADD 1 TO CONT-SISTEMA.
+
+    MOVE SPACES TO SIS-NOME OF SV-AREA-REL(CONT-SISTEMA).
+
+    FIND NEXT SIS-POR-CODIGO AT
+          SIS-CODIGO = SIS-CODIGO-WS
+           ON EXCEPTION
+              IF NOT DMSTATUS(NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+     END-FIND.
+
+     MOVE SIS-CODIGO OF SISTEMAS
+        TO SIS-CODIGO OF SV-AREA-REL(CONT-SISTEMA).
+
+     MOVE 1 TO TAB-SISTEMA-OK(SIS-CODIGO-WS).
+
+     MOVE SIS-NOME OF SISTEMAS
+          TO SIS-NOME OF SV-AREA-REL(CONT-SISTEMA).
+
+  0530-MONTA-COD-ABRANG.
+
+     FIND MAB-POR-LOT-TIF AT
+           CLI-CODIGO   = CLI-JANELA-SEG-WS AND
+           SIS-CODIGO   = SIS-CODIGO OF SISTEMAS        AND
+           LOT-CODIGO   = LOT-CODIGO OF SV-AREA-REL     AND
+           TIF-CODIGO   = TIF-CODIGO OF SV-AREA-REL
+           ON EXCEPTION
+              IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+            GO TO 0545-MONTA-SISTEMA-FIM
+     END-FIND.
+
+     IF UCS-ABRANGENCIA OF MATRIZ-ABRANG EQUAL ZEROS
+         GO TO 0545-MONTA-SISTEMA-FIM.
+
+     MOVE UCS-ABRANGENCIA OF MATRIZ-ABRANG
+       TO UCS-ABRANGENCIA OF SV-AREA-REL(CONT-SISTEMA).
+
+  0540-MONTA-NOME-ABRANG.
+
+    FIND FIRST TAG-POR-IDENT AT
+          TAG-CLIENTE  =  CLI-CODIGO  OF USUARIO-CLI      AND
+          TAG-SISTEMA  =  SIS-CODIGO  OF MATRIZ-GRUPO      AND
+          TAG-CODIGO   =  UCS-ABRANGENCIA OF MATRIZ-ABRANG
+           ON EXCEPTION
+              IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                    THRU 10000-99-TRATA-ERRO-DMS
+              END-IF
+            GO TO 0545-MONTA-SISTEMA-FIM
+    END-FIND.
+
+    MOVE TAG-DESCRICAO   OF TAB-ABRANGENCIA
+      TO ABR-DESCRICAO   OF SV-AREA-REL(CONT-SISTEMA).
+
+  0545-MONTA-SISTEMA-FIM.
+  EXIT.
+
+  0550-MONTA-GRUPO.
+
+   FIND GOP-POR-IDENT AT
+          CFS-VER-SISEG = VERSAO-SEG-WS     AND
+          GOP-CLIENTE   = CLI-JANELA-SEG-WS AND
+          GOP-SISTEMA   = SIS-CODIGO-WS    AND
+          GOP-CODIGO    = GOP-CODIGO-WS
+          ON EXCEPTION
+             IF NOT DMSTATUS (NOTFOUND)
+                PERFORM 10000-00-TRATA-ERRO-DMS
+                   THRU 10000-99-TRATA-ERRO-DMS
+             END-IF
+          GO TO 0550-MONTA-GRUPO-FIM
+     END-FIND.
+
+  0570-MOVE-DADOS.
+
+     IF CONT-GRUPOS >= 300
+        ADD 1 TO CONT-GRUPOS-PERDIDOS OF SV-AREA-REL
+        MOVE "S" TO FLAG-MAIS-DADOS OF SV-AREA-REL
+        GO TO 0550-MONTA-GRUPO-FIM
+     END-IF
+
+     ADD 1 TO CONT-GRUPOS.
+     MOVE CONT-GRUPOS TO CONT-GRUPOS OF SV-AREA-REL.
+
+     MOVE SIS-CODIGO-WS
+       TO SIS-CODIGO-GRP OF SV-AREA-REL(CONT-GRUPOS).
+     MOVE GOP-DESCRICAO OF GRUPOS-OPERACOES
+       TO GOP-DESCRICAO OF SV-AREA-REL(CONT-GRUPOS).
+     MOVE GOP-MNEMONICO OF GRUPOS-OPERACOES
+       TO GOP-MNEMONICO OF SV-AREA-REL(CONT-GRUPOS).
+
+  0550-MONTA-GRUPO-FIM.
+  EXIT.
+
+******************************************************
+***                 PERFIL MAC                     ***
+******************************************************
+
+  0600-MONTA-PERFIL.
+   MOVE ZEROS TO CONT-PERFIL OF SV-AREA-REL.
+
+   SET SIS-POR-CODIGO TO BEGINNING.
+   SET MPE-POR-LOT-TIF TO BEGINNING.
+
+ 0601-MONTA-MATRIZ-PERFIL.
+    FIND KEY OF NEXT MPE-POR-LOT-TIF AT
+         CLI-CODIGO = CLI-JANELA-SEG-WS AND
+         LOT-CODIGO = LOT-CODIGO  OF SV-AREA-REL    AND
+         TIF-CODIGO = TIF-CODIGO  OF SV-AREA-REL
+         ON EXCEPTION
+            IF NOT DMSTATUS(NOTFOUND)
+               PERFORM 10000-00-TRATA-ERRO-DMS
+                  THRU 10000-99-TRATA-ERRO-DMS
+            END-IF
+         GO TO 0600-MONTA-PERFIL-FIM
+    END-FIND.
+
+    MOVE PER-CODIGO OF MATRIZ-PERFIL TO PER-CODIGO-WS.
+    MOVE SIS-CODIGO OF MATRIZ-PERFIL TO SIS-CODIGO-WS.
+
+    IF CONT-SISTEMA = 0
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    IF SIS-CODIGO OF TAB-SISTEMA(CONT-SISTEMA)
+                        NOT EQUAL SIS-CODIGO OF MATRIZ-PERFIL
+      PERFORM 0520-MONTA-SISTEMA THRU 0545-MONTA-SISTEMA-FIM.
+
+    PERFORM 0610-COMPOR-PERFIL THRU 0625-FIM-PERFIL-MAC.
+
+    GO TO 0601-MONTA-MATRIZ-PERFIL.
+
+ 0600-MONTA-PERFIL-FIM.
+   EXIT.
+
+ 0610-COMPOR-PERFIL.
+
+     FIND PER-POR-IDENT AT
+          SIS-CODIGO = SIS-CODIGO-WS AND
+          PER-CODIGO = PER-CODIGO-WS
+          ON EXCEPTION
+             IF NOT DMSTATUS (NOTFOUND)
+                 PERFORM 10000-00-TRATA-ERRO-DMS
+                   THRU 10000-99-TRATA-ERRO-DMS
+             END-IF
+             GO TO 0625-FIM-PERFIL-MAC
+     END-FIND.
+
+ 0620-MOVE-DADOS.
+
+     IF CONT-PERFIL >= 100
+        ADD 1 TO CONT-PERFIL-PERDIDOS OF SV-AREA-REL
+        MOVE "S" TO FLAG-MAIS-DADOS OF SV-AREA-REL
+        GO TO 0625-FIM-PERFIL-MAC
+     END-IF.
+
+     ADD 1 TO CONT-PERFIL.
+
+     MOVE SIS-CODIGO-WS
+       TO SIS-CODIGO-PER OF SV-AREA-REL(CONT-PERFIL).
+     MOVE PER-DESCRICAO OF PERFIL
+       TO PER-DESCRICAO OF SV-AREA-REL(CONT-PERFIL).
+     MOVE PER-CODIGO    OF PERFIL
+       TO PER-CODIGO    OF SV-AREA-REL(CONT-PERFIL).
+
+  0625-FIM-PERFIL-MAC.
+   EXIT.
+
+*---
+
+ 10000-00-TRATA-ERRO-DMS.
+*ERRO BANCO DE DADOS - PROCESSAMENTO BATCH
+     MOVE    DMSTATUS (DMRESULT) TO  DMS-RESULT-WS.
+
+     CALL "TRATA_EXCECAO_DMS OF S0997/OBJ/LIBRARY/INSTALACAO"
+          USING   DMS-PARAMETROS-WS
+                  ARRAY-IN-WS
+          GIVING  RESULTADO-77.
+
+     IF  DMS-ENCERRAR
+         STOP    RUN.
+
+     IF  DMS-ATIVAR-DMTERMINATE
+         CALL    SYSTEM  DMTERMINATE.
+
+     DISPLAY "S0947-OBJ-660 - ERRO DMS " DMS-RESULT-WS
+             " USUARIO " USU-CODIGO OF SV-AREA-REL.
+
+ 10000-99-TRATA-ERRO-DMS.
+     EXIT.
+
+ END-OF-JOB.
